@@ -1,21 +1,78 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. TAXES. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL. SELECT TAX-BRACKET-FILE ASSIGN TO TAXTBL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-BRACKET-FILE.
+       01  TAX-BRACKET-RECORD.
+           05  TB-FILING-STATUS       PICTURE X(1).
+           05  TB-BRACKET-LOWER       PICTURE 9(6).
+           05  TB-BRACKET-UPPER       PICTURE 9(6).
+           05  TB-MARGINAL-RATE       PICTURE V999.
+       WORKING-STORAGE SECTION.
+       01  BRACKET-TABLE.
+           05  BRACKET-ENTRY OCCURS 20 TIMES INDEXED BY BRACKET-IDX.
+               10  BT-FILING-STATUS   PICTURE X(1).
+               10  BT-BRACKET-LOWER   PICTURE 9(6).
+               10  BT-BRACKET-UPPER   PICTURE 9(6).
+               10  BT-MARGINAL-RATE   PICTURE V999.
+       01  BRACKET-COUNT           PICTURE 99        VALUE ZERO.
+       01  TAXABLE-IN-BRACKET      PICTURE 9(6).
+       01  FILING-STATUS           PICTURE X(1).
        01  SALARY              PICTURE 999999.
+       01  TAX-AMOUNT          PICTURE 9(5)V99.
        01  INCOME-TAX          PICTURE 99999.99.
        01  MORE-DATA           PICTURE XXX       VALUE "YES".
-       PROCEDURE DIVISION. 
+       01  MORE-BRACKETS       PICTURE XXX       VALUE "YES".
+       PROCEDURE DIVISION.
        100-MAIN.
+           PERFORM 150-LOAD-BRACKET-TABLE
            PERFORM UNTIL MORE-DATA = "NO "
                DISPLAY "ENTER SALARY AS AN INTEGER FIELD"
                ACCEPT SALARY
-               MULTIPLY SALARY BY .20 GIVING INCOME-TAX 
-               DISPLAY "THE INCOME TAX IS ", INCOME-TAX 
+               DISPLAY "ENTER FILING STATUS (S=SINGLE, M=MARRIED)"
+               ACCEPT FILING-STATUS
+               PERFORM 200-COMPUTE-INCOME-TAX
+               DISPLAY "THE INCOME TAX IS ", INCOME-TAX
                DISPLAY "IS THERE MORE DATA (YES/NO?)"
                ACCEPT MORE-DATA
-           END-PERFORM   
-           STOP RUN. 
+           END-PERFORM
+           STOP RUN.
+       150-LOAD-BRACKET-TABLE.
+           OPEN INPUT TAX-BRACKET-FILE
+           PERFORM UNTIL MORE-BRACKETS = "NO "
+               READ TAX-BRACKET-FILE
+                   AT END
+                       MOVE "NO " TO MORE-BRACKETS
+                   NOT AT END
+                       ADD 1 TO BRACKET-COUNT
+                       MOVE TAX-BRACKET-RECORD
+                           TO BRACKET-ENTRY (BRACKET-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE TAX-BRACKET-FILE.
+       200-COMPUTE-INCOME-TAX.
+           MOVE ZERO TO TAX-AMOUNT
+           PERFORM VARYING BRACKET-IDX FROM 1 BY 1
+                   UNTIL BRACKET-IDX > BRACKET-COUNT
+               IF BT-FILING-STATUS (BRACKET-IDX) = FILING-STATUS
+                       AND SALARY > BT-BRACKET-LOWER (BRACKET-IDX)
+                   IF SALARY < BT-BRACKET-UPPER (BRACKET-IDX)
+                       COMPUTE TAXABLE-IN-BRACKET =
+                           SALARY - BT-BRACKET-LOWER (BRACKET-IDX)
+                   ELSE
+                       COMPUTE TAXABLE-IN-BRACKET =
+                           BT-BRACKET-UPPER (BRACKET-IDX)
+                               - BT-BRACKET-LOWER (BRACKET-IDX)
+                   END-IF
+                   COMPUTE TAX-AMOUNT =
+                       TAX-AMOUNT + TAXABLE-IN-BRACKET *
+                           BT-MARGINAL-RATE (BRACKET-IDX)
+               END-IF
+           END-PERFORM
+           MOVE TAX-AMOUNT TO INCOME-TAX.
 
 
        
\ No newline at end of file
