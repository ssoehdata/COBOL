@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. RPT2001.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           COPY "SLCUST01.CBL".
+           SELECT COMMSNRPT ASSIGN DYNAMIC OUTPUT-DESTINATION.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK2".
+           SELECT SORTED-CUSTMAST ASSIGN TO
+                "C:\gnuCobol\COBOL\DATA\SRTCOMM.DAT".
+           COPY "SLCOMM01.CBL".
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+           COPY "FDCUST01.CBL".
+      *
+      *    CUSTMAST has no guaranteed order, so it is resequenced
+      *    by sales rep through the SORT below before the totals
+      *    are accumulated - the report reads SORTED-CUSTMAST, not
+      *    CUSTMAST, from here on.
+      *
+       SD  SORT-WORK-FILE.
+      *
+       01  SORT-RECORD.
+           05  SR-BRANCH-NUMBER        PIC 9(2).
+           05  SR-SALESREP-NUMBER      PIC 9(2).
+           05  SR-CUSTOMER-NUMBER      PIC 9(5).
+           05  SR-CUSTOMER-NAME        PIC X(20).
+           05  SR-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  SR-SALES-LAST-YTD       PIC S9(5)V9(2).
+      *
+       FD  SORTED-CUSTMAST.
+      *
+       01  SORTED-CUSTOMER-RECORD.
+           05  SC-BRANCH-NUMBER        PIC 9(2).
+           05  SC-SALESREP-NUMBER      PIC 9(2).
+           05  SC-CUSTOMER-NUMBER      PIC 9(5).
+           05  SC-CUSTOMER-NAME        PIC X(20).
+           05  SC-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  SC-SALES-LAST-YTD       PIC S9(5)V9(2).
+      *
+       FD  COMMSNRPT.
+      *
+       01  PRINT-AREA      PIC X(132).
+      *
+           COPY "FDCOMM01.CBL".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X   VALUE "N".
+           05  FIRST-RECORD-SWITCH     PIC X   VALUE "Y".
+           05  RATE-FOUND-SWITCH       PIC X   VALUE "N".
+      *
+      *    OUTPUT-DESTINATION defaults to the fixed COMMSNRPT.PRN
+      *    path below unless the operator enters a different path
+      *    or printer name at 105-ACCEPT-OUTPUT-DESTINATION, so a
+      *    given run is no longer wired to that one file.
+      *
+       01  PARAMETER-FIELDS.
+           05  OUTPUT-DESTINATION      PIC X(60)     VALUE
+               "C:\gnuCobol\COBOL\DATA\COMMSNRPT.PRN".
+           05  DESTINATION-ENTRY       PIC X(60)     VALUE SPACE.
+      *
+      *    DEFAULT-COMMISSION-RATE is applied whenever neither the
+      *    sales rep nor the default/tier record (CR-SALESREP-NUMBER
+      *    = 00) is on file, so a missing rate table never stops the
+      *    report from running.
+      *
+       01  CONSTANTS.
+           05  DEFAULT-COMMISSION-RATE PIC V9(4)   VALUE .1200.
+           05  DEFAULT-TIER-NUMBER     PIC 9(2)    VALUE ZERO.
+      *
+       01  BREAK-FIELDS.
+           05  PREVIOUS-SALESREP-NUMBER    PIC 9(2)    VALUE ZERO.
+      *
+       01  SALESREP-TOTAL-FIELDS.
+           05  SALESREP-TOTAL-THIS-YTD     PIC S9(7)V99  VALUE ZERO.
+           05  SALESREP-COMMISSION-RATE    PIC V9(4)     VALUE ZERO.
+           05  SALESREP-COMMISSION-AMOUNT  PIC S9(7)V99  VALUE ZERO.
+      *
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  SPACE-CONTROL   PIC S9.
+      *
+       01  TOTAL-FIELDS.
+           05  GRAND-TOTAL-SALES       PIC S9(7)V99   VALUE ZERO.
+           05  GRAND-TOTAL-COMMISSION  PIC S9(7)V99   VALUE ZERO.
+      *
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+      *
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(11)   VALUE SPACE.
+           05  FILLER          PIC X(24)   VALUE
+               "SALES REP COMMISSION RE".
+           05  FILLER          PIC X(4)    VALUE "PORT".
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(70)   VALUE SPACE.
+      *
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(58)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT2001".
+           05  FILLER          PIC X(52)   VALUE SPACE.
+      *
+       01  HEADING-LINE-3.
+           05  FILLER          PIC X(7)    VALUE SPACE.
+           05  FILLER          PIC X(13)   VALUE "      SALES  ".
+           05  FILLER          PIC X(13)   VALUE "COMMISSION   ".
+           05  FILLER          PIC X(13)   VALUE "COMMISSION   ".
+           05  FILLER          PIC X(86)   VALUE SPACE.
+      *
+       01  HEADING-LINE-4.
+           05  FILLER          PIC X(7)    VALUE "REP    ".
+           05  FILLER          PIC X(13)   VALUE "  THIS YTD   ".
+           05  FILLER          PIC X(13)   VALUE "RATE         ".
+           05  FILLER          PIC X(13)   VALUE "AMOUNT       ".
+           05  FILLER          PIC X(86)   VALUE SPACE.
+      *
+       01  DETAIL-LINE.
+           05  DL-SALESREP-NUMBER   PIC Z9.
+           05  FILLER               PIC X(5)       VALUE SPACE.
+           05  DL-SALES-THIS-YTD    PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  DL-COMMISSION-RATE   PIC .9999.
+           05  FILLER               PIC X(4)       VALUE SPACE.
+           05  DL-COMMISSION-AMOUNT PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(86)      VALUE SPACE.
+      *
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(7)       VALUE "TOTALS:".
+           05  GTL-SALES            PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(13)      VALUE SPACE.
+           05  GTL-COMMISSION       PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(86)      VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-PREPARE-COMMISSION-REPORT.
+      *
+           PERFORM 105-ACCEPT-OUTPUT-DESTINATION.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-SALESREP-NUMBER
+               USING CUSTMAST
+               GIVING SORTED-CUSTMAST.
+           OPEN INPUT  SORTED-CUSTMAST
+                       COMMISSION-RATE-FILE
+                OUTPUT COMMSNRPT.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 200-PREPARE-COMMISSION-LINES
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           PERFORM 240-PRINT-SALESREP-COMMISSION.
+           PERFORM 300-PRINT-GRAND-TOTALS.
+           CLOSE SORTED-CUSTMAST
+                 COMMISSION-RATE-FILE
+                 COMMSNRPT.
+           STOP RUN.
+      *
+       105-ACCEPT-OUTPUT-DESTINATION.
+      *
+           DISPLAY "ENTER THE OUTPUT DESTINATION (PRINTER NAME OR"
+           DISPLAY "FILE PATH), OR PRESS ENTER FOR " OUTPUT-DESTINATION.
+           ACCEPT DESTINATION-ENTRY.
+           IF DESTINATION-ENTRY NOT = SPACES
+               MOVE DESTINATION-ENTRY TO OUTPUT-DESTINATION.
+      *
+       100-FORMAT-REPORT-HEADING.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+      *
+       200-PREPARE-COMMISSION-LINES.
+      *
+           PERFORM 210-READ-CUSTOMER-RECORD.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               PERFORM 205-CHECK-FOR-CONTROL-BREAK
+               ADD SC-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+      *
+       205-CHECK-FOR-CONTROL-BREAK.
+      *
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE "N" TO FIRST-RECORD-SWITCH
+               MOVE SC-SALESREP-NUMBER TO PREVIOUS-SALESREP-NUMBER
+           ELSE
+           IF SC-SALESREP-NUMBER NOT = PREVIOUS-SALESREP-NUMBER
+               PERFORM 240-PRINT-SALESREP-COMMISSION
+               MOVE SC-SALESREP-NUMBER TO PREVIOUS-SALESREP-NUMBER.
+      *
+       210-READ-CUSTOMER-RECORD.
+      *
+           READ SORTED-CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+      *
+       240-PRINT-SALESREP-COMMISSION.
+      *
+           IF LINE-COUNT > LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+           PERFORM 245-LOOKUP-COMMISSION-RATE.
+           COMPUTE SALESREP-COMMISSION-AMOUNT ROUNDED =
+               SALESREP-TOTAL-THIS-YTD * SALESREP-COMMISSION-RATE.
+           MOVE PREVIOUS-SALESREP-NUMBER  TO DL-SALESREP-NUMBER.
+           MOVE SALESREP-TOTAL-THIS-YTD   TO DL-SALES-THIS-YTD.
+           MOVE SALESREP-COMMISSION-RATE  TO DL-COMMISSION-RATE.
+           MOVE SALESREP-COMMISSION-AMOUNT TO DL-COMMISSION-AMOUNT.
+           MOVE DETAIL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           ADD 1 TO LINE-COUNT.
+           ADD SALESREP-TOTAL-THIS-YTD    TO GRAND-TOTAL-SALES.
+           ADD SALESREP-COMMISSION-AMOUNT TO GRAND-TOTAL-COMMISSION.
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.
+           MOVE 1 TO SPACE-CONTROL.
+      *
+      *    A sales rep's own record, keyed by rep number, takes
+      *    precedence over the tier default (CR-SALESREP-NUMBER =
+      *    00) - the default stands in for any rep with no record
+      *    of their own, and DEFAULT-COMMISSION-RATE stands in if
+      *    even the tier default is missing from the file.
+      *
+       245-LOOKUP-COMMISSION-RATE.
+      *
+           MOVE PREVIOUS-SALESREP-NUMBER TO CR-SALESREP-NUMBER.
+           READ COMMISSION-RATE-FILE
+               INVALID KEY
+                   MOVE "N" TO RATE-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO RATE-FOUND-SWITCH.
+           IF RATE-FOUND-SWITCH = "Y"
+               MOVE CR-COMMISSION-RATE TO SALESREP-COMMISSION-RATE
+           ELSE
+               MOVE DEFAULT-TIER-NUMBER TO CR-SALESREP-NUMBER
+               READ COMMISSION-RATE-FILE
+                   INVALID KEY
+                       MOVE DEFAULT-COMMISSION-RATE TO
+                           SALESREP-COMMISSION-RATE
+                   NOT INVALID KEY
+                       MOVE CR-COMMISSION-RATE TO
+                           SALESREP-COMMISSION-RATE.
+      *
+       230-PRINT-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+      *
+       300-PRINT-GRAND-TOTALS.
+      *
+           MOVE GRAND-TOTAL-SALES      TO GTL-SALES.
+           MOVE GRAND-TOTAL-COMMISSION TO GTL-COMMISSION.
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
