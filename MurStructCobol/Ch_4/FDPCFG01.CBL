@@ -0,0 +1,15 @@
+      * The FD for the print configuration file.
+      * FDPCFG01.CBL
+      * Key - PRINT-CONFIG-KEY (single record file, always = 1)
+      * MAX-LINES is the page depth each report program breaks on -
+      * shorten it when a report runs on short/receipt stock.
+      * COMPANY-NAME prints as the top line of every report's
+      * heading, ahead of that report's own title line, so a
+      * letterhead or company-name change is one record update
+      * instead of editing and recompiling every report program.
+       FD  PRINT-CONFIG-FILE.
+      *
+       01  PRINT-CONFIG-RECORD.
+           05  PRINT-CONFIG-KEY          PIC 9.
+           05  PRINT-CONFIG-MAX-LINES    PIC 999.
+           05  PRINT-CONFIG-COMPANY-NAME PIC X(30).
