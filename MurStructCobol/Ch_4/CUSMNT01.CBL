@@ -0,0 +1,336 @@
+      * Maintaining the Customer Master File
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete
+      * for the Customer Master File.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLCUST01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDCUST01.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  WHICH-FIELD                 PIC 99.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 5.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O CUSTMAST.
+
+       CLOSING-PROCEDURE.
+           CLOSE CUSTMAST.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK =  0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+              PERFORM DELETE-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD"  TO THE-MODE.
+           PERFORM GET-NEW-CUSTOMER-NUMBER.
+           PERFORM ADD-RECORDS
+               UNTIL CM-CUSTOMER-NUMBER = 99999.
+
+       GET-NEW-CUSTOMER-NUMBER.
+           PERFORM INIT-CUSTOMER-RECORD.
+           PERFORM ENTER-CUSTOMER-NUMBER.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-CUSTOMER-RECORD
+               UNTIL RECORD-FOUND = "N" OR
+                   CM-CUSTOMER-NUMBER = 99999.
+
+       FIND-NEW-CUSTOMER-RECORD.
+           PERFORM READ-CUSTOMER-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               PERFORM ENTER-CUSTOMER-NUMBER.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-CUSTOMER-RECORD.
+           PERFORM GET-NEW-CUSTOMER-NUMBER.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-CUSTOMER-NAME.
+           PERFORM ENTER-BRANCH-NUMBER.
+           PERFORM ENTER-SALESREP-NUMBER.
+           PERFORM ENTER-SALES-THIS-YTD.
+           PERFORM ENTER-SALES-LAST-YTD.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-CUSTOMER-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL CM-CUSTOMER-NUMBER = 99999.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+           PERFORM GET-CUSTOMER-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-5) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-CUSTOMER-NAME
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-BRANCH-NUMBER
+           ELSE
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-SALESREP-NUMBER
+           ELSE
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-SALES-THIS-YTD
+           ELSE
+           IF WHICH-FIELD = 5
+               PERFORM ENTER-SALES-LAST-YTD.
+
+           PERFORM REWRITE-CUSTOMER-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-CUSTOMER-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL CM-CUSTOMER-NUMBER = 99999.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-CUSTOMER-RECORD.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-CUSTOMER-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL CM-CUSTOMER-NUMBER = 99999.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-CUSTOMER-RECORD.
+
+           PERFORM GET-CUSTOMER-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y"  OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           IF OK-TO-DELETE = "y"
+               MOVE "Y" TO OK-TO-DELETE.
+           IF OK-TO-DELETE = "n"
+               MOVE "N" TO OK-TO-DELETE.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-CUSTOMER-RECORD.
+           MOVE SPACE TO CUSTOMER-MASTER-RECORD.
+           MOVE ZERO TO CM-SALES-THIS-YTD.
+           MOVE ZERO TO CM-SALES-LAST-YTD.
+
+       ENTER-CUSTOMER-NUMBER.
+           PERFORM ACCEPT-CUSTOMER-NUMBER.
+
+       ACCEPT-CUSTOMER-NUMBER.
+           DISPLAY " ".
+           DISPLAY "ENTER CUSTOMER NUMBER OF THE CUSTOMER".
+           DISPLAY "TO " THE-MODE " (5 DIGITS)".
+           DISPLAY "ENTER 99999 TO STOP ENTRY".
+           ACCEPT CM-CUSTOMER-NUMBER.
+
+       GET-CUSTOMER-RECORD.
+           PERFORM INIT-CUSTOMER-RECORD.
+           PERFORM ENTER-CUSTOMER-NUMBER.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-CUSTOMER-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+                   CM-CUSTOMER-NUMBER = 99999.
+
+      ***********************************************
+      *    Routines shared by Add and Change
+      ***********************************************
+       FIND-CUSTOMER-RECORD.
+           PERFORM READ-CUSTOMER-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-CUSTOMER-NUMBER.
+
+       ENTER-CUSTOMER-NAME.
+           PERFORM ACCEPT-CUSTOMER-NAME.
+           PERFORM RE-ACCEPT-CUSTOMER-NAME
+               UNTIL CM-CUSTOMER-NAME NOT = SPACES.
+
+       ACCEPT-CUSTOMER-NAME.
+           DISPLAY "ENTER CUSTOMER NAME".
+           ACCEPT CM-CUSTOMER-NAME.
+
+       RE-ACCEPT-CUSTOMER-NAME.
+           DISPLAY "CUSTOMER NAME MUST BE ENTERED".
+           PERFORM ACCEPT-CUSTOMER-NAME.
+
+       ENTER-BRANCH-NUMBER.
+           DISPLAY "ENTER BRANCH NUMBER (2 DIGITS)".
+           ACCEPT CM-BRANCH-NUMBER.
+
+       ENTER-SALESREP-NUMBER.
+           DISPLAY "ENTER SALES REP NUMBER (2 DIGITS)".
+           ACCEPT CM-SALESREP-NUMBER.
+
+       ENTER-SALES-THIS-YTD.
+           DISPLAY "ENTER SALES THIS YTD".
+           ACCEPT CM-SALES-THIS-YTD.
+
+       ENTER-SALES-LAST-YTD.
+           DISPLAY "ENTER SALES LAST YTD".
+           ACCEPT CM-SALES-LAST-YTD.
+
+      ****************************************************
+      *    Routines shared by Change, Inquire, Delete
+      ****************************************************
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "   CUSTOMER NUMBER: " CM-CUSTOMER-NUMBER.
+           DISPLAY "1. CUSTOMER NAME:   " CM-CUSTOMER-NAME.
+           DISPLAY "2. BRANCH NUMBER:   " CM-BRANCH-NUMBER.
+           DISPLAY "3. SALESREP NUMBER: " CM-SALESREP-NUMBER.
+           DISPLAY "4. SALES THIS YTD:  " CM-SALES-THIS-YTD.
+           DISPLAY "5. SALES LAST YTD:  " CM-SALES-LAST-YTD.
+           DISPLAY " ".
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+       READ-CUSTOMER-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ CUSTMAST RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-CUSTOMER-RECORD.
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-CUSTOMER-RECORD.
+           REWRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING CUSTOMER RECORD".
+
+       DELETE-CUSTOMER-RECORD.
+           DELETE CUSTMAST RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING CUSTOMER RECORD".
