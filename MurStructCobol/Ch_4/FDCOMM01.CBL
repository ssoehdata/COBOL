@@ -0,0 +1,9 @@
+      * The FD for the Commission Rate File.
+      * FDCOMM01.CBL
+      * Key - CR-SALESREP-NUMBER (00 is the default/tier rate
+      * used for any sales rep with no record of their own)
+       FD  COMMISSION-RATE-FILE.
+      *
+       01  COMMISSION-RATE-RECORD.
+           05  CR-SALESREP-NUMBER      PIC 9(2).
+           05  CR-COMMISSION-RATE      PIC V9(4).
