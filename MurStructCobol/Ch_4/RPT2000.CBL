@@ -8,16 +8,46 @@
       *
        FILE-CONTROL.
       *
-           SELECT CUSTMAST ASSIGN TO 
-               "C:\gnuCobol\COBOL\DATA\CUSTMAST.DAT".
-           SELECT SALESRPT ASSIGN TO
-                "C:\gnuCobol\COBOL\DATA\SALESRPT.PRN".
+           SELECT CUSTMAST ASSIGN TO
+               "C:\gnuCobol\COBOL\DATA\CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS UM-CUSTOMER-NUMBER
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT SALESRPT ASSIGN DYNAMIC OUTPUT-DESTINATION.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+           SELECT SORTED-CUSTMAST ASSIGN TO
+                "C:\gnuCobol\COBOL\DATA\SRTCUST.DAT".
+           COPY "SLPCFG01.CBL".
       *
        DATA DIVISION.
       *
        FILE SECTION.
       *
        FD  CUSTMAST.
+      *
+       01  UNSORTED-CUSTOMER-MASTER-RECORD.
+           05  UM-BRANCH-NUMBER        PIC 9(2).
+           05  UM-SALESREP-NUMBER      PIC 9(2).
+           05  UM-CUSTOMER-NUMBER      PIC 9(5).
+           05  UM-CUSTOMER-NAME        PIC X(20).
+           05  UM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  UM-SALES-LAST-YTD       PIC S9(5)V9(2).
+      *
+      *    CUSTMAST is resequenced by branch/salesrep through the
+      *    SORT below before the report is built, so the report
+      *    reads SORTED-CUSTMAST, not CUSTMAST, from here on.
+      *
+       SD  SORT-WORK-FILE.
+      *
+       01  SORT-RECORD.
+           05  SR-BRANCH-NUMBER        PIC 9(2).
+           05  SR-SALESREP-NUMBER      PIC 9(2).
+           05  SR-CUSTOMER-NUMBER      PIC 9(5).
+           05  SR-CUSTOMER-NAME        PIC X(20).
+           05  SR-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  SR-SALES-LAST-YTD       PIC S9(5)V9(2).
+      *
+       FD  SORTED-CUSTMAST.
       *
        01  CUSTOMER-MASTER-RECORD.
            05  CM-BRANCH-NUMBER        PIC 9(2).
@@ -30,20 +60,60 @@
        FD  SALESRPT.
       *
        01  PRINT-AREA      PIC X(132).
+      *
+           COPY "FDPCFG01.CBL".
       *
        WORKING-STORAGE SECTION.
       *
        01  SWITCHES.
            05  CUSTMAST-EOF-SWITCH     PIC X   VALUE "N".
+           05  FIRST-RECORD-SWITCH     PIC X   VALUE "Y".
       *
        01  CALCULATED-FIELDS.
            05  CHANGE-AMOUNT           PIC S9(7)V99.
+      *
+      *    SALES-CUTOFF is the minimum YTD sales a customer must
+      *    have to print on the report - defaults to 10000 unless
+      *    the operator enters a different amount at 105-ACCEPT-
+      *    SALES-CUTOFF, so the cutoff no longer has to be a program
+      *    change.
+      *
+      *    OUTPUT-DESTINATION defaults to the fixed SALESRPT.PRN path
+      *    below unless the operator enters a different path or
+      *    printer name at 106-ACCEPT-OUTPUT-DESTINATION, so a given
+      *    run is no longer wired to that one file.
+      *
+       01  PARAMETER-FIELDS.
+           05  SALES-CUTOFF            PIC S9(7)V99  VALUE +10000.00.
+           05  CUTOFF-ENTRY            PIC 9(7)      VALUE ZERO.
+           05  OUTPUT-DESTINATION      PIC X(60)     VALUE
+               "C:\gnuCobol\COBOL\DATA\SALESRPT.PRN".
+           05  DESTINATION-ENTRY       PIC X(60)     VALUE SPACE.
+      *
+       01  BREAK-FIELDS.
+           05  PREVIOUS-BRANCH-NUMBER      PIC 9(2)    VALUE ZERO.
+           05  PREVIOUS-SALESREP-NUMBER    PIC 9(2)    VALUE ZERO.
+      *
+       01  SALESREP-TOTAL-FIELDS.
+           05  SALESREP-TOTAL-THIS-YTD  PIC S9(7)V99   VALUE ZERO.
+           05  SALESREP-TOTAL-LAST-YTD  PIC S9(7)V99   VALUE ZERO.
+      *
+       01  BRANCH-TOTAL-FIELDS.
+           05  BRANCH-TOTAL-THIS-YTD    PIC S9(7)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-LAST-YTD    PIC S9(7)V99   VALUE ZERO.
       *
        01  PRINT-FIELDS.
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
            05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
            05  LINE-COUNT      PIC S9(3)   VALUE +99.
            05  SPACE-CONTROL   PIC S9.
+      *
+      *    REPORT-COMPANY-NAME is picked up from PRINT-CONFIG-FILE
+      *    at 108-READ-PRINT-CONFIG - stays SPACES, and prints no
+      *    company-name line, if no configuration record is on file.
+      *
+       01  COMPANY-NAME-FIELDS.
+           05  REPORT-COMPANY-NAME PIC X(30) VALUE SPACE.
       *
        01  TOTAL-FIELDS.
            05  GRAND-TOTAL-THIS-YTD    PIC S9(7)V99    VALUE ZERO.
@@ -56,6 +126,11 @@
            05  CD-HOURS        PIC 99.
            05  CD-MINUTES      PIC 99.
            05  FILLER          PIC X(9).
+      *
+       01  COMPANY-NAME-LINE.
+           05  FILLER          PIC X(25)   VALUE SPACE.
+           05  CNL-COMPANY-NAME PIC X(30).
+           05  FILLER          PIC X(77)   VALUE SPACE.
       *
        01  HEADING-LINE-1.
            05  FILLER          PIC X(7)    VALUE "DATE:  ".
@@ -118,20 +193,91 @@
            05  FILLER               PIC X(3)       VALUE SPACE.
            05  GTL-CHANGE-PERCENT   PIC ZZ9.9-.
            05  FILLER               PIC X(55)      VALUE SPACE.
+      *
+       01  SALESREP-TOTAL-LINE.
+           05  FILLER               PIC X(11)      VALUE "SALES REP: ".
+           05  STL-SALESREP-NUMBER  PIC 9(2).
+           05  FILLER               PIC X(14)      VALUE SPACE.
+           05  STL-SALES-THIS-YTD   PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  STL-SALES-LAST-YTD   PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  STL-CHANGE-AMOUNT    PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  STL-CHANGE-PERCENT   PIC ZZ9.9-.
+           05  FILLER               PIC X(55)      VALUE SPACE.
+      *
+       01  BRANCH-TOTAL-LINE.
+           05  FILLER               PIC X(9)       VALUE "BRANCH:  ".
+           05  BTL-BRANCH-NUMBER    PIC 9(2).
+           05  FILLER               PIC X(16)      VALUE SPACE.
+           05  BTL-SALES-THIS-YTD   PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  BTL-SALES-LAST-YTD   PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(1)       VALUE SPACE.
+           05  BTL-CHANGE-AMOUNT    PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER               PIC X(3)       VALUE SPACE.
+           05  BTL-CHANGE-PERCENT   PIC ZZ9.9-.
+           05  FILLER               PIC X(55)      VALUE SPACE.
       *
        PROCEDURE DIVISION.
       *
        000-PREPARE-SALES-REPORT.
       *
-           OPEN INPUT  CUSTMAST
+           PERFORM 105-ACCEPT-SALES-CUTOFF.
+           PERFORM 106-ACCEPT-OUTPUT-DESTINATION.
+           PERFORM 107-READ-PRINT-CONFIG.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-BRANCH-NUMBER SR-SALESREP-NUMBER
+               USING CUSTMAST
+               GIVING SORTED-CUSTMAST.
+           OPEN INPUT  SORTED-CUSTMAST
                 OUTPUT SALESRPT.
            PERFORM 100-FORMAT-REPORT-HEADING.
            PERFORM 200-PREPARE-SALES-LINES
                UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           PERFORM 240-PRINT-SALESREP-SUBTOTAL.
+           PERFORM 250-PRINT-BRANCH-SUBTOTAL.
            PERFORM 300-PRINT-GRAND-TOTALS.
-           CLOSE CUSTMAST
+           CLOSE SORTED-CUSTMAST
                  SALESRPT.
            STOP RUN.
+      *
+       105-ACCEPT-SALES-CUTOFF.
+      *
+           DISPLAY "ENTER MINIMUM YTD SALES TO PRINT, OR PRESS ENTER"
+           DISPLAY "FOR THE DEFAULT OF 10000: ".
+           ACCEPT CUTOFF-ENTRY.
+           IF CUTOFF-ENTRY NOT = ZERO
+               MOVE CUTOFF-ENTRY TO SALES-CUTOFF.
+      *
+       106-ACCEPT-OUTPUT-DESTINATION.
+      *
+           DISPLAY "ENTER THE OUTPUT DESTINATION (PRINTER NAME OR"
+           DISPLAY "FILE PATH), OR PRESS ENTER FOR " OUTPUT-DESTINATION.
+           ACCEPT DESTINATION-ENTRY.
+           IF DESTINATION-ENTRY NOT = SPACES
+               MOVE DESTINATION-ENTRY TO OUTPUT-DESTINATION.
+      *
+      *    Picks up the page depth and company name from the one
+      *    shared print-configuration record (PRINT-CONFIG-FILE),
+      *    so a paper-stock or letterhead change is a data update
+      *    instead of editing and recompiling this program. Leaves
+      *    LINES-ON-PAGE/REPORT-COMPANY-NAME at their own defaults
+      *    if no configuration record is on file yet.
+      *
+       107-READ-PRINT-CONFIG.
+      *
+           OPEN INPUT PRINT-CONFIG-FILE.
+           MOVE 1 TO PRINT-CONFIG-KEY.
+           READ PRINT-CONFIG-FILE
+               INVALID KEY
+                   CONTINUE.
+           IF PRINT-CONFIG-MAX-LINES NOT = ZERO
+               MOVE PRINT-CONFIG-MAX-LINES TO LINES-ON-PAGE.
+           IF PRINT-CONFIG-COMPANY-NAME NOT = SPACES
+               MOVE PRINT-CONFIG-COMPANY-NAME TO REPORT-COMPANY-NAME.
+           CLOSE PRINT-CONFIG-FILE.
       *
        100-FORMAT-REPORT-HEADING.
       *
@@ -146,12 +292,30 @@
       *
            PERFORM 210-READ-CUSTOMER-RECORD.
            IF CUSTMAST-EOF-SWITCH = "N"
-               IF CM-SALES-THIS-YTD >= 10000
+               PERFORM 205-CHECK-FOR-CONTROL-BREAK
+               IF CM-SALES-THIS-YTD >= SALES-CUTOFF
                    PERFORM 220-PRINT-CUSTOMER-LINE.
+      *
+       205-CHECK-FOR-CONTROL-BREAK.
+      *
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE "N" TO FIRST-RECORD-SWITCH
+               MOVE CM-BRANCH-NUMBER   TO PREVIOUS-BRANCH-NUMBER
+               MOVE CM-SALESREP-NUMBER TO PREVIOUS-SALESREP-NUMBER
+           ELSE
+           IF CM-BRANCH-NUMBER NOT = PREVIOUS-BRANCH-NUMBER
+               PERFORM 240-PRINT-SALESREP-SUBTOTAL
+               PERFORM 250-PRINT-BRANCH-SUBTOTAL
+               MOVE CM-BRANCH-NUMBER   TO PREVIOUS-BRANCH-NUMBER
+               MOVE CM-SALESREP-NUMBER TO PREVIOUS-SALESREP-NUMBER
+           ELSE
+           IF CM-SALESREP-NUMBER NOT = PREVIOUS-SALESREP-NUMBER
+               PERFORM 240-PRINT-SALESREP-SUBTOTAL
+               MOVE CM-SALESREP-NUMBER TO PREVIOUS-SALESREP-NUMBER.
       *
        210-READ-CUSTOMER-RECORD.
       *
-           READ CUSTMAST
+           READ SORTED-CUSTMAST
                AT END
                    MOVE "Y" TO CUSTMAST-EOF-SWITCH.
       *
@@ -178,14 +342,23 @@
            ADD 1 TO LINE-COUNT.
            ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
            MOVE 1 TO SPACE-CONTROL.
       *
        230-PRINT-HEADING-LINES.
       *
            ADD 1 TO PAGE-COUNT.
            MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
-           MOVE HEADING-LINE-1 TO PRINT-AREA.
-           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           IF REPORT-COMPANY-NAME NOT = SPACES
+               MOVE REPORT-COMPANY-NAME TO CNL-COMPANY-NAME
+               MOVE COMPANY-NAME-LINE   TO PRINT-AREA
+               WRITE PRINT-AREA AFTER ADVANCING PAGE
+               MOVE HEADING-LINE-1 TO PRINT-AREA
+               WRITE PRINT-AREA AFTER ADVANCING 1 LINES
+           ELSE
+               MOVE HEADING-LINE-1 TO PRINT-AREA
+               WRITE PRINT-AREA AFTER ADVANCING PAGE.
            MOVE HEADING-LINE-2 TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
            MOVE HEADING-LINE-3 TO PRINT-AREA.
@@ -194,6 +367,50 @@
            WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
            MOVE ZERO TO LINE-COUNT.
            MOVE 2 TO SPACE-CONTROL.
+      *
+       240-PRINT-SALESREP-SUBTOTAL.
+      *
+           MOVE PREVIOUS-SALESREP-NUMBER TO STL-SALESREP-NUMBER.
+           MOVE SALESREP-TOTAL-THIS-YTD  TO STL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD  TO STL-SALES-LAST-YTD.
+           COMPUTE CHANGE-AMOUNT =
+               SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
+           MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.
+           IF SALESREP-TOTAL-LAST-YTD = ZERO
+               MOVE 999.9 TO STL-CHANGE-PERCENT
+           ELSE
+               COMPUTE STL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE 999.9 TO STL-CHANGE-PERCENT.
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
+           ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD
+                        SALESREP-TOTAL-LAST-YTD.
+           MOVE 2 TO SPACE-CONTROL.
+      *
+       250-PRINT-BRANCH-SUBTOTAL.
+      *
+           MOVE PREVIOUS-BRANCH-NUMBER TO BTL-BRANCH-NUMBER.
+           MOVE BRANCH-TOTAL-THIS-YTD  TO BTL-SALES-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD  TO BTL-SALES-LAST-YTD.
+           COMPUTE CHANGE-AMOUNT =
+               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.
+           MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.
+           IF BRANCH-TOTAL-LAST-YTD = ZERO
+               MOVE 999.9 TO BTL-CHANGE-PERCENT
+           ELSE
+               COMPUTE BTL-CHANGE-PERCENT ROUNDED =
+                   CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
+                   ON SIZE ERROR
+                       MOVE 999.9 TO BTL-CHANGE-PERCENT.
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD
+                        BRANCH-TOTAL-LAST-YTD.
+           MOVE 2 TO SPACE-CONTROL.
       *
        300-PRINT-GRAND-TOTALS.
       *
