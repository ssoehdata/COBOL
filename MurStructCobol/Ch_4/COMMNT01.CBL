@@ -0,0 +1,290 @@
+      * Maintaining the Commission Rate File
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete
+      * for the Commission Rate File.
+      *
+      * Rep number 00 is the tier default used by RPT2001 for any
+      * sales rep with no record of their own - maintain it here
+      * the same way as any other rep's rate.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLCOMM01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDCOMM01.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  WHICH-FIELD                 PIC 99.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 1.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O COMMISSION-RATE-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE COMMISSION-RATE-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK =  0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+              PERFORM DELETE-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD"  TO THE-MODE.
+           PERFORM GET-NEW-SALESREP-NUMBER.
+           PERFORM ADD-RECORDS
+               UNTIL CR-SALESREP-NUMBER = 99.
+
+       GET-NEW-SALESREP-NUMBER.
+           PERFORM INIT-COMMISSION-RECORD.
+           PERFORM ENTER-SALESREP-NUMBER.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-COMMISSION-RECORD
+               UNTIL RECORD-FOUND = "N" OR
+                   CR-SALESREP-NUMBER = 99.
+
+       FIND-NEW-COMMISSION-RECORD.
+           PERFORM READ-COMMISSION-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               PERFORM ENTER-SALESREP-NUMBER.
+
+       ADD-RECORDS.
+           PERFORM ENTER-COMMISSION-RATE.
+           PERFORM WRITE-COMMISSION-RECORD.
+           PERFORM GET-NEW-SALESREP-NUMBER.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-COMMISSION-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL CR-SALESREP-NUMBER = 99.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+           PERFORM GET-COMMISSION-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-COMMISSION-RATE.
+
+           PERFORM REWRITE-COMMISSION-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-COMMISSION-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL CR-SALESREP-NUMBER = 99.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-COMMISSION-RECORD.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-COMMISSION-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL CR-SALESREP-NUMBER = 99.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-COMMISSION-RECORD.
+
+           PERFORM GET-COMMISSION-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y"  OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           IF OK-TO-DELETE = "y"
+               MOVE "Y" TO OK-TO-DELETE.
+           IF OK-TO-DELETE = "n"
+               MOVE "N" TO OK-TO-DELETE.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-COMMISSION-RECORD.
+           MOVE ZERO TO COMMISSION-RATE-RECORD.
+
+       ENTER-SALESREP-NUMBER.
+           PERFORM ACCEPT-SALESREP-NUMBER.
+
+       ACCEPT-SALESREP-NUMBER.
+           DISPLAY " ".
+           DISPLAY "ENTER SALES REP NUMBER OF THE RATE TO " THE-MODE.
+           DISPLAY "(2 DIGITS - 00 IS THE TIER DEFAULT)".
+           DISPLAY "ENTER 99 TO STOP ENTRY".
+           ACCEPT CR-SALESREP-NUMBER.
+
+       GET-COMMISSION-RECORD.
+           PERFORM INIT-COMMISSION-RECORD.
+           PERFORM ENTER-SALESREP-NUMBER.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-COMMISSION-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+                   CR-SALESREP-NUMBER = 99.
+
+      ***********************************************
+      *    Routines shared by Add and Change
+      ***********************************************
+       FIND-COMMISSION-RECORD.
+           PERFORM READ-COMMISSION-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-SALESREP-NUMBER.
+
+       ENTER-COMMISSION-RATE.
+           DISPLAY "ENTER COMMISSION RATE (EXAMPLE: .1200 = 12%)".
+           ACCEPT CR-COMMISSION-RATE.
+
+      ****************************************************
+      *    Routines shared by Change, Inquire, Delete
+      ****************************************************
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "   SALES REP NUMBER:  " CR-SALESREP-NUMBER.
+           DISPLAY "1. COMMISSION RATE:   " CR-COMMISSION-RATE.
+           DISPLAY " ".
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+       READ-COMMISSION-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ COMMISSION-RATE-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-COMMISSION-RECORD.
+           WRITE COMMISSION-RATE-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-COMMISSION-RECORD.
+           REWRITE COMMISSION-RATE-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING COMMISSION RECORD".
+
+       DELETE-COMMISSION-RECORD.
+           DELETE COMMISSION-RATE-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING COMMISSION RECORD".
