@@ -0,0 +1,12 @@
+      *--------------------------------
+      * SELECT for the Customer Master File, keyed for
+      * maintenance access. The same physical file RPT2000
+      * reads sequentially through a SORT.
+      *--------------------------------
+      * SLCUST01.CBL
+      *--------------------------------
+       SELECT CUSTMAST
+           ASSIGN TO "C:\gnuCobol\COBOL\DATA\CUSTMAST.DAT"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CM-CUSTOMER-NUMBER
+           ACCESS MODE IS DYNAMIC.
