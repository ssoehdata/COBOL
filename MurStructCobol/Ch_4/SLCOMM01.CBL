@@ -0,0 +1,12 @@
+      *--------------------------------
+      * SELECT for the Commission Rate File - one record per
+      * sales rep number, plus a default/tier record keyed 00
+      * for any rep with no specific override on file.
+      *--------------------------------
+      * SLCOMM01.CBL
+      *--------------------------------
+       SELECT COMMISSION-RATE-FILE
+           ASSIGN TO "C:\gnuCobol\COBOL\DATA\COMMSN.DAT"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CR-SALESREP-NUMBER
+           ACCESS MODE IS DYNAMIC.
