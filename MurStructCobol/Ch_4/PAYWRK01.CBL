@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. PAYWRK01.
+      *
+      *    Pulls one sales rep's commission-eligible YTD sales off
+      *    CUSTMAST, applies the Commission Rate File the same way
+      *    RPT2001 does, then runs the gross commission through the
+      *    Withholding Bracket File (the same marginal-bracket idea
+      *    TAXES.CBL uses) and prints one net-payout line - so the
+      *    commission and withholding steps are one auditable run
+      *    instead of two separate desk-calculator sessions.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           COPY "SLCUST01.CBL".
+           COPY "SLCOMM01.CBL".
+           COPY "SLWHLD01.CBL".
+           SELECT PAYOUTWS ASSIGN TO
+                "C:\gnuCobol\COBOL\DATA\PAYOUTWS.PRN".
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+           COPY "FDCUST01.CBL".
+           COPY "FDCOMM01.CBL".
+           COPY "FDWHLD01.CBL".
+      *
+       FD  PAYOUTWS.
+      *
+       01  PRINT-AREA      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH      PIC X   VALUE "N".
+           05  WITHHOLDING-EOF-SWITCH   PIC X   VALUE "N".
+           05  RATE-FOUND-SWITCH        PIC X   VALUE "N".
+      *
+      *    DEFAULT-COMMISSION-RATE and DEFAULT-TIER-NUMBER work the
+      *    same way they do in RPT2001 - a rep with no rate record
+      *    of their own gets the tier default (CR-SALESREP-NUMBER =
+      *    00), and DEFAULT-COMMISSION-RATE covers the case where
+      *    even the tier default is missing.
+      *
+       01  CONSTANTS.
+           05  DEFAULT-COMMISSION-RATE  PIC V9(4)   VALUE .1200.
+           05  DEFAULT-TIER-NUMBER      PIC 9(2)    VALUE ZERO.
+      *
+       01  WITHHOLDING-TABLE.
+           05  WITHHOLDING-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WITHHOLDING-IDX.
+               10  WE-FILING-STATUS     PIC X(1).
+               10  WE-BRACKET-LOWER     PIC 9(7)V99.
+               10  WE-BRACKET-UPPER     PIC 9(7)V99.
+               10  WE-MARGINAL-RATE     PIC V9(4).
+       01  WITHHOLDING-COUNT           PIC 9(2)     VALUE ZERO.
+       01  TAXABLE-IN-BRACKET          PIC S9(7)V99.
+      *
+       01  INPUT-FIELDS.
+           05  ENTERED-SALESREP-NUMBER PIC 9(2).
+           05  ENTERED-FILING-STATUS   PIC X(1).
+      *
+       01  WORKSHEET-FIELDS.
+           05  REP-YTD-SALES           PIC S9(7)V99  VALUE ZERO.
+           05  COMMISSION-RATE         PIC V9(4)     VALUE ZERO.
+           05  GROSS-COMMISSION        PIC S9(7)V99  VALUE ZERO.
+           05  WITHHOLDING-AMOUNT      PIC S9(7)V99  VALUE ZERO.
+           05  NET-PAYOUT              PIC S9(7)V99  VALUE ZERO.
+      *
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+      *
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(11)   VALUE SPACE.
+           05  FILLER          PIC X(24)   VALUE
+               "SALES REP PAYOUT WORKSH".
+           05  FILLER          PIC X(4)    VALUE "EET ".
+           05  FILLER          PIC X(78)   VALUE SPACE.
+      *
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 99.
+           05  FILLER          PIC X(58)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "PAYWRK01".
+           05  FILLER          PIC X(52)   VALUE SPACE.
+      *
+       01  HEADING-LINE-3.
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(13)   VALUE "      YTD    ".
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(13)   VALUE "    GROSS    ".
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  FILLER          PIC X(13)   VALUE "             ".
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  FILLER          PIC X(13)   VALUE "    NET      ".
+           05  FILLER          PIC X(66)   VALUE SPACE.
+      *
+       01  HEADING-LINE-4.
+           05  FILLER          PIC X(5)    VALUE "REP  ".
+           05  FILLER          PIC X(13)   VALUE "   SALES     ".
+           05  FILLER          PIC X(5)    VALUE "RATE ".
+           05  FILLER          PIC X(13)   VALUE " COMMISSION  ".
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  FILLER          PIC X(13)   VALUE "WITHHOLDING  ".
+           05  FILLER          PIC X(2)    VALUE SPACE.
+           05  FILLER          PIC X(13)   VALUE "   PAYOUT    ".
+           05  FILLER          PIC X(66)   VALUE SPACE.
+      *
+       01  DETAIL-LINE.
+           05  DL-SALESREP-NUMBER    PIC Z9.
+           05  FILLER                PIC X(3)       VALUE SPACE.
+           05  DL-YTD-SALES          PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2)       VALUE SPACE.
+           05  DL-COMMISSION-RATE    PIC .9999.
+           05  FILLER                PIC X(2)       VALUE SPACE.
+           05  DL-GROSS-COMMISSION   PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2)       VALUE SPACE.
+           05  DL-WITHHOLDING        PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(2)       VALUE SPACE.
+           05  DL-NET-PAYOUT         PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(62)      VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-PREPARE-PAYOUT-WORKSHEET.
+      *
+           PERFORM 050-ACCEPT-WORKSHEET-INPUT.
+           OPEN INPUT  CUSTMAST
+                       COMMISSION-RATE-FILE
+                       WITHHOLDING-BRACKET-FILE
+                OUTPUT PAYOUTWS.
+           PERFORM 060-LOAD-WITHHOLDING-TABLE.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 205-POSITION-AT-START.
+           PERFORM 200-ACCUMULATE-REP-SALES
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           PERFORM 300-COMPUTE-GROSS-COMMISSION.
+           PERFORM 400-COMPUTE-WITHHOLDING.
+           PERFORM 500-PRINT-PAYOUT-LINE.
+           CLOSE CUSTMAST
+                 COMMISSION-RATE-FILE
+                 WITHHOLDING-BRACKET-FILE
+                 PAYOUTWS.
+           STOP RUN.
+      *
+       050-ACCEPT-WORKSHEET-INPUT.
+      *
+           DISPLAY "ENTER SALES REP NUMBER (2 DIGITS): ".
+           ACCEPT ENTERED-SALESREP-NUMBER.
+           DISPLAY "ENTER FILING STATUS FOR WITHHOLDING (S OR M): ".
+           ACCEPT ENTERED-FILING-STATUS.
+      *
+       060-LOAD-WITHHOLDING-TABLE.
+      *
+           PERFORM 065-READ-WITHHOLDING-RECORD
+               UNTIL WITHHOLDING-EOF-SWITCH = "Y".
+      *
+       065-READ-WITHHOLDING-RECORD.
+      *
+           READ WITHHOLDING-BRACKET-FILE
+               AT END
+                   MOVE "Y" TO WITHHOLDING-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WITHHOLDING-COUNT
+                   MOVE WITHHOLDING-BRACKET-RECORD
+                       TO WITHHOLDING-ENTRY (WITHHOLDING-COUNT).
+      *
+       100-FORMAT-REPORT-HEADING.
+      *
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
+      *    CUSTMAST is keyed/DYNAMIC so it can double as CUSMNT01's
+      *    maintenance file, but this worksheet still wants every
+      *    record for the entered rep, so it START's at the low end
+      *    of the key range and reads forward sequentially.
+      *
+       205-POSITION-AT-START.
+      *
+           MOVE ZERO TO CM-CUSTOMER-NUMBER.
+           START CUSTMAST KEY IS NOT LESS THAN CM-CUSTOMER-NUMBER
+               INVALID KEY
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+      *
+       200-ACCUMULATE-REP-SALES.
+      *
+           PERFORM 210-READ-CUSTOMER-RECORD.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               IF CM-SALESREP-NUMBER = ENTERED-SALESREP-NUMBER
+                   ADD CM-SALES-THIS-YTD TO REP-YTD-SALES.
+      *
+       210-READ-CUSTOMER-RECORD.
+      *
+           READ CUSTMAST NEXT RECORD
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+      *
+       300-COMPUTE-GROSS-COMMISSION.
+      *
+           PERFORM 305-LOOKUP-COMMISSION-RATE.
+           COMPUTE GROSS-COMMISSION ROUNDED =
+               REP-YTD-SALES * COMMISSION-RATE.
+      *
+      *    A rep's own rate record takes precedence over the tier
+      *    default (CR-SALESREP-NUMBER = 00), which in turn takes
+      *    precedence over DEFAULT-COMMISSION-RATE - same lookup
+      *    order RPT2001 uses.
+      *
+       305-LOOKUP-COMMISSION-RATE.
+      *
+           MOVE ENTERED-SALESREP-NUMBER TO CR-SALESREP-NUMBER.
+           READ COMMISSION-RATE-FILE
+               INVALID KEY
+                   MOVE "N" TO RATE-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO RATE-FOUND-SWITCH.
+           IF RATE-FOUND-SWITCH = "Y"
+               MOVE CR-COMMISSION-RATE TO COMMISSION-RATE
+           ELSE
+               MOVE DEFAULT-TIER-NUMBER TO CR-SALESREP-NUMBER
+               READ COMMISSION-RATE-FILE
+                   INVALID KEY
+                       MOVE DEFAULT-COMMISSION-RATE TO
+                           COMMISSION-RATE
+                   NOT INVALID KEY
+                       MOVE CR-COMMISSION-RATE TO
+                           COMMISSION-RATE.
+      *
+      *    Withholding is marginal, the same way TAXES.CBL works it
+      *    out - only the slice of GROSS-COMMISSION inside a given
+      *    bracket is taxed at that bracket's own rate.
+      *
+       400-COMPUTE-WITHHOLDING.
+      *
+           MOVE ZERO TO WITHHOLDING-AMOUNT.
+           SET WITHHOLDING-IDX TO 1.
+           PERFORM 405-APPLY-WITHHOLDING-BRACKET
+               UNTIL WITHHOLDING-IDX > WITHHOLDING-COUNT.
+           COMPUTE NET-PAYOUT =
+               GROSS-COMMISSION - WITHHOLDING-AMOUNT.
+      *
+       405-APPLY-WITHHOLDING-BRACKET.
+      *
+           IF WE-FILING-STATUS (WITHHOLDING-IDX) = ENTERED-FILING-STATUS
+                   AND GROSS-COMMISSION > WE-BRACKET-LOWER
+                       (WITHHOLDING-IDX)
+               IF GROSS-COMMISSION < WE-BRACKET-UPPER (WITHHOLDING-IDX)
+                   COMPUTE TAXABLE-IN-BRACKET =
+                       GROSS-COMMISSION -
+                           WE-BRACKET-LOWER (WITHHOLDING-IDX)
+               ELSE
+                   COMPUTE TAXABLE-IN-BRACKET =
+                       WE-BRACKET-UPPER (WITHHOLDING-IDX) -
+                           WE-BRACKET-LOWER (WITHHOLDING-IDX)
+               END-IF
+               COMPUTE WITHHOLDING-AMOUNT =
+                   WITHHOLDING-AMOUNT + TAXABLE-IN-BRACKET *
+                       WE-MARGINAL-RATE (WITHHOLDING-IDX).
+           SET WITHHOLDING-IDX UP BY 1.
+      *
+       500-PRINT-PAYOUT-LINE.
+      *
+           MOVE ENTERED-SALESREP-NUMBER TO DL-SALESREP-NUMBER.
+           MOVE REP-YTD-SALES           TO DL-YTD-SALES.
+           MOVE COMMISSION-RATE         TO DL-COMMISSION-RATE.
+           MOVE GROSS-COMMISSION        TO DL-GROSS-COMMISSION.
+           MOVE WITHHOLDING-AMOUNT      TO DL-WITHHOLDING.
+           MOVE NET-PAYOUT              TO DL-NET-PAYOUT.
+           MOVE DETAIL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
