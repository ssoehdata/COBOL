@@ -0,0 +1,9 @@
+      *--------------------------------
+      * SELECT for the Withholding Bracket File - marginal tax
+      * brackets by filing status, loaded into a table at the
+      * start of any program that needs a withholding figure.
+      *--------------------------------
+      * SLWHLD01.CBL
+      *--------------------------------
+       SELECT WITHHOLDING-BRACKET-FILE ASSIGN TO
+           "C:\gnuCobol\COBOL\DATA\WHBRKT.DAT".
