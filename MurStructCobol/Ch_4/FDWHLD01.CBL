@@ -0,0 +1,11 @@
+      * The FD for the Withholding Bracket File.
+      * FDWHLD01.CBL
+      * Not keyed - read sequentially into a table, same as the
+      * bracket file in TAXES.CBL.
+       FD  WITHHOLDING-BRACKET-FILE.
+      *
+       01  WITHHOLDING-BRACKET-RECORD.
+           05  WB-FILING-STATUS        PIC X(1).
+           05  WB-BRACKET-LOWER        PIC 9(7)V99.
+           05  WB-BRACKET-UPPER        PIC 9(7)V99.
+           05  WB-MARGINAL-RATE        PIC V9(4).
