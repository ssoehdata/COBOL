@@ -0,0 +1,11 @@
+      * The FD for the state code file.
+      * FDSTATE.CBL
+      * Primary Key - STATE-CODE
+       FD  STATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STATE-RECORD.
+           05 STATE-CODE               PIC X(2).
+           05 STATE-NAME                PIC X(20).
+           05 STATE-SALES-TAX-RATE      PIC 9V9999.
+           05 STATE-1099-FILING-REQUIRED PIC X.
+               88 STATE-REQUIRES-1099-FILING VALUE "Y".
