@@ -0,0 +1,11 @@
+      *--------------------------------
+      * Upper/lower case alphabets used with
+      * INSPECT ... CONVERTING.
+      *--------------------------------
+      * WSCASE01.CBL
+      *--------------------------------
+       77  UPPER-ALPHA                     PIC X(26) VALUE
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       77  LOWER-ALPHA                     PIC X(26) VALUE
+               "abcdefghijklmnopqrstuvwxyz".
