@@ -7,6 +7,16 @@
        77  DATE-QUOTIENT                   PIC 9999.
        77  DATE-REMAINDER                  PIC 9999.
 
+      *-------------------------------------------------------
+      * Raw keyboard entry for ACCEPT-A-DATE - accepts either
+      * MM/DD/CCYY or MM/DD/YY. A 2-digit year is expanded to
+      * CCYY with a sliding pivot (00-49 -> 20xx, 50-99 -> 19xx)
+      * before the entry is treated as a normal 10-character
+      * MM/DD/CCYY date.
+      *-------------------------------------------------------
+       77  DATE-KEYED                      PIC X(10).
+       77  DATE-KEYED-YY                    PIC 99.
+
        77  VALID-DATE-FLAG                 PIC X. 
            88  DATE-IS-INVALID             VALUE "N".
            88  DATE-IS-ZERO                VALUE "0".
