@@ -12,9 +12,22 @@
            05 VOUCHER-AMOUNT           PIC S9(6)V99. 
            05 VOUCHER-DATE             PIC 9(8).
            05 VOUCHER-DUE              PIC 9(8).
-           05 VOUCHER-DEDUCTIBLE       PIC X.
+           05 VOUCHER-EXPENSE-CATEGORY PIC X(2).
            05 VOUCHER-SELECTED         PIC X.
-           05 VOUCHER-PAID-AMOUNT      PIC S9(6)V99. 
+           05 VOUCHER-PAID-AMOUNT      PIC S9(6)V99.
            05 VOUCHER-PAID-DATE        PIC 9(8).
-           05 VOUCHER-CHECK-NO         PIC 9(6). 
-                 
+           05 VOUCHER-CHECK-NO         PIC 9(6).
+           05 VOUCHER-VOID-DATE        PIC 9(8).
+           05 VOUCHER-VOID-REASON      PIC X(30).
+           05 VOUCHER-SPLIT-FROM       PIC 9(5).
+           05 VOUCHER-PO-NUMBER        PIC 9(5).
+           05 VOUCHER-CREDIT-MEMO      PIC X.
+               88 VOUCHER-IS-CREDIT-MEMO VALUE "Y".
+           05 VOUCHER-CURRENCY-CODE    PIC X(3).
+           05 VOUCHER-FOREIGN-AMOUNT   PIC S9(6)V99.
+           05 VOUCHER-GL-ACCOUNT-NUMBER PIC 9(6).
+           05 VOUCHER-APPROVAL-STATUS  PIC X.
+               88 VOUCHER-IS-APPROVED     VALUE "Y".
+           05 VOUCHER-APPROVED-BY      PIC X(8).
+           05 VOUCHER-APPROVAL-DATE    PIC 9(8).
+
