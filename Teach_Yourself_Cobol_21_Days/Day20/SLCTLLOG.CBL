@@ -0,0 +1,10 @@
+      * The SELECT for the Control File audit log.
+      *---------------------------------------
+      *    SLCTLLOG.CBL
+      * Sequential, append-only - one record per control-file
+      * counter issued, so CONTROL-LAST-VOUCHER/CHECK/RECUR can be
+      * rebuilt from the log if the control record is ever wrong.
+      *---------------------------------------
+           SELECT CONTROL-LOG-FILE
+               ASSIGN TO "ctllog"
+               ORGANIZATION IS LINE SEQUENTIAL.
