@@ -1,17 +1,37 @@
-      * The FD for a control file 
+      * The FD for a control file
       *---------------------------
-      * FDCONTROL.CBL 
-      * Primary Key -CONTROL-KEY 
-      * LAST-VOUCHER is used 
-      * to track the last 
+      * FDCONTROL.CBL
+      * Primary Key -CONTROL-KEY
+      * LAST-VOUCHER is used
+      * to track the last
       * used voucher number.
-      * This is a single record file 
+      * LAST-CHECK is used
+      * to track the last
+      * used check number.
+      * LAST-RECUR is used
+      * to track the last
+      * used recurring voucher
+      * template number.
+      * APPROVAL-THRESHOLD is the voucher amount at or above
+      * which VCHSEL01/CHKPRT01 require VOUCHER-APPROVAL-STATUS
+      * to be "Y" before the voucher can be selected or paid -
+      * maintained through VCHAPR01.
+      * LAST-VOUCHER-WRITTEN is stamped by VCHMNT01 right after
+      * each voucher actually makes it to WRITE-VOUCHER-RECORD,
+      * so a restarted entry session can tell the operator which
+      * voucher in the stack was keyed last, regardless of how
+      * far CONTROL-LAST-VOUCHER (the next-number counter) was
+      * advanced before the session died.
+      * This is a single record file
       * CONTROL-KEY always = 1.
       *-----------------------------
-       FD  CONTROL-FILE 
+       FD  CONTROL-FILE
            LABEL RECORDS ARE STANDARD.
-       01  CONTROL-RECORD. 
+       01  CONTROL-RECORD.
            05 CONTROL-KEY              PIC 9.
            05 CONTROL-LAST-VOUCHER     PIC 9(5).
-           
-           
\ No newline at end of file
+           05 CONTROL-LAST-CHECK       PIC 9(6).
+           05 CONTROL-LAST-RECUR       PIC 9(5).
+           05 CONTROL-APPROVAL-THRESHOLD PIC 9(7)V99.
+           05 CONTROL-LAST-VOUCHER-WRITTEN PIC 9(5).
+
