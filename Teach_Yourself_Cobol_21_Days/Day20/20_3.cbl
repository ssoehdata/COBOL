@@ -358,7 +358,7 @@
            PERFORM DISPLAY-VOUCHER-AMOUNT.
            PERFORM DISPLAY-VOUCHER-DATE.
            PERFORM DISPLAY-VOUCHER-DUE.
-           PERFORM DISPLAY-VOUCHER-DEDUCTIBLE.
+           PERFORM DISPLAY-VOUCHER-EXPENSE-CATEGORY.
            PERFORM DISPLAY-VOUCHER-SELECTED.
            PERFORM DISPLAY-VOUCHER-PAID-DATE.
            PERFORM DISPLAY-VOUCHER-PAID-AMOUNT.
@@ -394,8 +394,8 @@
            PERFORM FORMAT-THE-DATE.
            DISPLAY "  DUE DATE:  " FORMATTED-DATE.
 
-       DISPLAY-VOUCHER-DEDUCTIBLE.
-           DISPLAY " DEDUCTIBLE:  " VOUCHER-DEDUCTIBLE.
+       DISPLAY-VOUCHER-EXPENSE-CATEGORY.
+           DISPLAY " CATEGORY:    " VOUCHER-EXPENSE-CATEGORY.
 
        DISPLAY-VOUCHER-SELECTED.
            DISPLAY " SELECTED FOR PAYMENT:  " VOUCHER-SELECTED.
@@ -418,7 +418,7 @@
        INIT-VOUCHER-RECORD. 
            MOVE SPACE TO VOUCHER-INVOICE
            VOUCHER-FOR 
-           VOUCHER-DEDUCTIBLE 
+           VOUCHER-EXPENSE-CATEGORY 
            VOUCHER-SELECTED.
            MOVE ZEROES TO  VOUCHER-NUMBER 
            VOUCHER-VENDOR
