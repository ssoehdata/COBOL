@@ -0,0 +1,17 @@
+      * The FD for the Control File audit log.
+      *---------------------------
+      * FDCTLLOG.CBL
+      * One record per control-file counter issued -
+      * which counter, its old and new value, the program
+      * that issued it, and a date/time stamp.
+      *-----------------------------
+       FD  CONTROL-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-LOG-RECORD.
+           05 CTLLOG-COUNTER-NAME      PIC X(10).
+           05 CTLLOG-OLD-VALUE         PIC 9(6).
+           05 CTLLOG-NEW-VALUE         PIC 9(6).
+           05 CTLLOG-PROGRAM-ID        PIC X(8).
+           05 CTLLOG-DATE              PIC 9(8).
+           05 CTLLOG-TIME              PIC 9(8).
+
