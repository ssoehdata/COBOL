@@ -23,6 +23,7 @@
        77  OK-TO-DELETE                PIC X. 
        77  RECORD-FOUND                PIC X. 
        77  WHICH-FIELD                 PIC 9.
+       77  FILING-ANSWER                PIC X.
 
 
        PROCEDURE DIVISION. 
@@ -122,8 +123,10 @@
            PERFORM WRITE-STATE-RECORD. 
            PERFORM GET-NEW-STATE-CODE. 
 
-       ENTER-REMAINING-FIELDS. 
-           PERFORM ENTER-STATE-NAME. 
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-STATE-NAME.
+           PERFORM ENTER-SALES-TAX-RATE.
+           PERFORM ENTER-1099-FILING-REQUIRED.
 
       *****************************************************
       *                     CHANGE 
@@ -147,29 +150,35 @@
 
        ASK-WHICH-FIELD.
            PERFORM ACCEPT-WHICH-FIELD.
-           PERFORM RE-ACCEPT-WHICH-FIELD 
-               UNTIL WHICH-FIELD NOT > 1.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD NOT > 3.
 
-       ACCEPT-WHICH-FIELD. 
+       ACCEPT-WHICH-FIELD.
            DISPLAY "ENTER THE NUMBER OF THE FIELD".
-           DISPLAY "TO CHANGE (1) OR 0 TO EXIT".
-           ACCEPT WHICH-FIELD.                  
-               
+           DISPLAY "TO CHANGE (1-3) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
 
-       RE-ACCEPT-WHICH-FIELD. 
+       RE-ACCEPT-WHICH-FIELD.
            DISPLAY "INVALID ENTRY".
            PERFORM ACCEPT-WHICH-FIELD.
-              
 
-       CHANGE-ONE-FIELD. 
-           PERFORM CHANGE-THIS-FIELD. 
-           PERFORM GET-FIELD-TO-CHANGE. 
 
-       CHANGE-THIS-FIELD.
-           IF WHICH-FIELD = 1 
-               PERFORM ENTER-STATE-NAME. 
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
 
-           PERFORM REWRITE-STATE-RECORD. 
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-STATE-NAME
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-SALES-TAX-RATE
+           ELSE
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-1099-FILING-REQUIRED.
+
+           PERFORM REWRITE-STATE-RECORD.
           
       ****************************************************
       *                    INQUIRE 
@@ -268,25 +277,55 @@
            DISPLAY "ENTER STATE NAME".
            ACCEPT STATE-NAME. 
 
-       RE-ACCEPT-STATE-NAME. 
+       RE-ACCEPT-STATE-NAME.
            DISPLAY "STATE NAME MUST BE ENTERED".
-           PERFORM ACCEPT-STATE-NAME. 
+           PERFORM ACCEPT-STATE-NAME.
+
+       ENTER-SALES-TAX-RATE.
+           DISPLAY "ENTER SALES TAX RATE (9.9999)".
+           ACCEPT STATE-SALES-TAX-RATE.
+
+       ENTER-1099-FILING-REQUIRED.
+           PERFORM ACCEPT-1099-FILING-REQUIRED.
+           PERFORM RE-ACCEPT-1099-FILING-REQUIRED
+               UNTIL STATE-1099-FILING-REQUIRED = "Y" OR "N".
+
+       ACCEPT-1099-FILING-REQUIRED.
+           DISPLAY "DOES THIS STATE REQUIRE 1099 FILING (Y/N)?".
+           ACCEPT FILING-ANSWER.
+           IF FILING-ANSWER = "y"
+               MOVE "Y" TO FILING-ANSWER.
+           IF FILING-ANSWER = "n"
+               MOVE "N" TO FILING-ANSWER.
+           MOVE FILING-ANSWER TO STATE-1099-FILING-REQUIRED.
+
+       RE-ACCEPT-1099-FILING-REQUIRED.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-1099-FILING-REQUIRED.
 
       ****************************************************
       *    Routines shared by Change, Inquire, Delete 
       ****************************************************
        DISPLAY-ALL-FIELDS.
            DISPLAY " ".
-           PERFORM DISPLAY-STATE-CODE. 
-           PERFORM DISPLAY-STATE-NAME. 
+           PERFORM DISPLAY-STATE-CODE.
+           PERFORM DISPLAY-STATE-NAME.
+           PERFORM DISPLAY-SALES-TAX-RATE.
+           PERFORM DISPLAY-1099-FILING-REQUIRED.
            DISPLAY " ".
 
-       DISPLAY-STATE-CODE. 
+       DISPLAY-STATE-CODE.
            DISPLAY "   STATE CODE: "  STATE-CODE.
-       
+
        DISPLAY-STATE-NAME.
            DISPLAY "1. STATE NAME: "  STATE-NAME.
 
+       DISPLAY-SALES-TAX-RATE.
+           DISPLAY "2. TAX RATE:   "  STATE-SALES-TAX-RATE.
+
+       DISPLAY-1099-FILING-REQUIRED.
+           DISPLAY "3. 1099 FILING:"  STATE-1099-FILING-REQUIRED.
+
       *****************************************************
       *                FILE I-O Routines
       *****************************************************
