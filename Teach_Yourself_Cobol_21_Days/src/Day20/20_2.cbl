@@ -103,7 +103,7 @@
        INIT-VOUCHER-RECORD.
            MOVE SPACE TO  VOUCHER-INVOICE 
                           VOUCHER-FOR
-                          VOUCHER-DEDUCTIBLE 
+                          VOUCHER-EXPENSE-CATEGORY 
                           VOUCHER-SELECTED. 
            MOVE ZEROES TO VOUCHER-NUMBER 
                           VOUCHER-VENDOR 
@@ -168,7 +168,7 @@
            PERFORM DISPLAY-VOUCHER-AMOUNT.
            PERFORM DISPLAY-VOUCHER-DATE.
            PERFORM DISPLAY-VOUCHER-DUE. 
-           PERFORM DISPLAY-VOUCHER-DEDUCTIBLE
+           PERFORM DISPLAY-VOUCHER-EXPENSE-CATEGORY
            IF VOUCHER-PAID-DATE = ZEROES 
                PERFORM DISPLAY-VOUCHER-SELECTED. 
            IF VOUCHER-PAID-DATE NOT = ZEROES 
@@ -213,8 +213,8 @@
            PERFORM FORMAT-THE-DATE.
            DISPLAY " DUE DATE: " FORMATTED-DATE. 
 
-       DISPLAY-VOUCHER-DEDUCTIBLE. 
-           DISPLAY "   DEDUCTIBLE: " VOUCHER-DEDUCTIBLE. 
+       DISPLAY-VOUCHER-EXPENSE-CATEGORY. 
+           DISPLAY "   CATEGORY: " VOUCHER-EXPENSE-CATEGORY. 
 
        DISPLAY-VOUCHER-SELECTED.
            DISPLAY "1. SELECTED FOR PAYMENT: " VOUCHER-SELECTED.
