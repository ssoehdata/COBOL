@@ -20,11 +20,32 @@
 
        ACCEPT-A-DATE.
        IF DATE-PROMPT = SPACE
-       DISPLAY "ENTER A DATE (MM/DD/CCYY)"
+       DISPLAY "ENTER A DATE (MM/DD/CCYY OR MM/DD/YY)"
        ELSE
        DISPLAY DATE-PROMPT.
-       ACCEPT FORMATTED-DATE.
+       MOVE SPACE TO DATE-KEYED.
+       ACCEPT DATE-KEYED.
+       PERFORM EXPAND-TWO-DIGIT-YEAR.
+       MOVE DATE-KEYED TO FORMATTED-DATE.
        PERFORM EDIT-CHECK-DATE.
+
+      *---------------------------------
+      * A 2-digit-year entry leaves positions 9-10 of
+      * DATE-KEYED blank (MM/DD/YY is 8 characters, MM/DD/CCYY
+      * is 10) - when that's the case, the YY already keyed at
+      * positions 7-8 is saved, the century is written into
+      * 7-8, and the saved YY is moved back out to 9-10,
+      * leaving a normal 10-character MM/DD/CCYY string.
+      *---------------------------------
+       EXPAND-TWO-DIGIT-YEAR.
+       IF DATE-KEYED(9:2) = SPACES
+       MOVE DATE-KEYED(7:2) TO DATE-KEYED-YY
+       MOVE DATE-KEYED-YY TO DATE-KEYED(9:2)
+       IF DATE-KEYED-YY < 50
+       MOVE "20" TO DATE-KEYED(7:2)
+       ELSE
+       MOVE "19" TO DATE-KEYED(7:2).
+
        RE-ACCEPT-A-DATE.
        IF DATE-ERROR-MESSAGE = SPACE
        DISPLAY "INVALID DATE"           
@@ -52,10 +73,8 @@
       * DATE-MMDDCCYY.
       *---------------------------------
         CONVERT-TO-MMDDCCYY.
-       
            COMPUTE DATE-MMDDCCYY =
-
-       DATE-CCYYMMDD * 10000.0001.
+               DATE-CCYYMMDD * 10000.0001.
 
       *---------------------------------
       * USAGE:
@@ -66,10 +85,8 @@
       * DATE-CCYYMMDD.
       *---------------------------------
               CONVERT-TO-CCYYMMDD.
-
        COMPUTE DATE-CCYYMMDD =
-
-       DATE-MMDDCCYY * 10000.0001.
+           DATE-MMDDCCYY * 10000.0001.
 
       *---------------------------------
       * USAGE:
