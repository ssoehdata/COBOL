@@ -1,22 +1,670 @@
-      * Maintaining a file with alternate keys 
+      * Maintaining a file with alternate keys
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VNDMNT03.
       *------------------------------------------
-      * Add, Change, Inquire  and Delete 
-      * for  the Vendor File. 
-      *------------------------------------------ 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
+      * Add, Change, Inquire  and Delete
+      * for  the Vendor File.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           COPY "SLVNDO2.CBL".
+           COPY "SLVND02.CBL".
 
            COPY  "SLSTATE.CBL".
 
-       DATA DIVISION. 
-       FILE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
 
            COPY "FDVND04.CBL".
 
            COPY "FDSTATE.CBL".
-           
\ No newline at end of file
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 5.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  STATE-FOUND                 PIC X.
+       77  SEARCH-VENDOR-NAME          PIC X(30).
+       77  NAME-SEARCH-AT-END          PIC X.
+       77  WHICH-FIELD                 PIC 99.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 20.
+       77  ELIGIBLE-ANSWER             PIC X.
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O STATE-FILE.
+           OPEN I-O VENDOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE STATE-FILE.
+           CLOSE VENDOR-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK =  0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY "           5. FIND VENDOR NUMBER BY NAME".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-5)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+              PERFORM DELETE-MODE
+           ELSE
+           IF MENU-PICK = 5
+              PERFORM FIND-BY-NAME-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD"  TO THE-MODE.
+           PERFORM GET-NEW-VENDOR-NUMBER.
+           PERFORM ADD-RECORDS
+               UNTIL VENDOR-NUMBER = 99999.
+
+       GET-NEW-VENDOR-NUMBER.
+           PERFORM INIT-VENDOR-RECORD.
+           PERFORM ENTER-VENDOR-NUMBER.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-VENDOR-RECORD
+               UNTIL RECORD-FOUND = "N" OR
+                   VENDOR-NUMBER = 99999.
+
+       FIND-NEW-VENDOR-RECORD.
+           PERFORM READ-VENDOR-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               PERFORM ENTER-VENDOR-NUMBER.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-VENDOR-RECORD.
+           PERFORM GET-NEW-VENDOR-NUMBER.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-VENDOR-NAME.
+           PERFORM ENTER-VENDOR-ADDRESS-1.
+           PERFORM ENTER-VENDOR-ADDRESS-2.
+           PERFORM ENTER-VENDOR-CITY.
+           PERFORM ENTER-VENDOR-STATE.
+           PERFORM ENTER-VENDOR-ZIP.
+           PERFORM ENTER-VENDOR-1099-ELIGIBLE.
+           PERFORM ENTER-REMIT-TO-NAME.
+           PERFORM ENTER-REMIT-TO-ADDRESS-1.
+           PERFORM ENTER-REMIT-TO-ADDRESS-2.
+           PERFORM ENTER-REMIT-TO-CITY.
+           PERFORM ENTER-REMIT-TO-STATE.
+           PERFORM ENTER-REMIT-TO-ZIP.
+           PERFORM ENTER-VENDOR-TAX-ID.
+           PERFORM ENTER-VENDOR-W9-ON-FILE-DATE.
+           PERFORM ENTER-VENDOR-INSURANCE-CERT-EXPIRES.
+           PERFORM ENTER-VENDOR-PAYMENT-TERMS-DAYS.
+           PERFORM ENTER-VENDOR-CONTACT-NAME.
+           PERFORM ENTER-VENDOR-CONTACT-PHONE.
+           PERFORM ENTER-VENDOR-LAST-CONTACT.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-VENDOR-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL VENDOR-NUMBER = 99999.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+           PERFORM GET-VENDOR-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-20) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-VENDOR-NAME
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-VENDOR-ADDRESS-1
+           ELSE
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-VENDOR-ADDRESS-2
+           ELSE
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-VENDOR-CITY
+           ELSE
+           IF WHICH-FIELD = 5
+               PERFORM ENTER-VENDOR-STATE
+           ELSE
+           IF WHICH-FIELD = 6
+               PERFORM ENTER-VENDOR-ZIP
+           ELSE
+           IF WHICH-FIELD = 7
+               PERFORM ENTER-VENDOR-1099-ELIGIBLE
+           ELSE
+           IF WHICH-FIELD = 8
+               PERFORM ENTER-REMIT-TO-NAME
+           ELSE
+           IF WHICH-FIELD = 9
+               PERFORM ENTER-REMIT-TO-ADDRESS-1
+           ELSE
+           IF WHICH-FIELD = 10
+               PERFORM ENTER-REMIT-TO-ADDRESS-2
+           ELSE
+           IF WHICH-FIELD = 11
+               PERFORM ENTER-REMIT-TO-CITY
+           ELSE
+           IF WHICH-FIELD = 12
+               PERFORM ENTER-REMIT-TO-STATE
+           ELSE
+           IF WHICH-FIELD = 13
+               PERFORM ENTER-REMIT-TO-ZIP
+           ELSE
+           IF WHICH-FIELD = 14
+               PERFORM ENTER-VENDOR-TAX-ID
+           ELSE
+           IF WHICH-FIELD = 15
+               PERFORM ENTER-VENDOR-W9-ON-FILE-DATE
+           ELSE
+           IF WHICH-FIELD = 16
+               PERFORM ENTER-VENDOR-INSURANCE-CERT-EXPIRES
+           ELSE
+           IF WHICH-FIELD = 17
+               PERFORM ENTER-VENDOR-PAYMENT-TERMS-DAYS
+           ELSE
+           IF WHICH-FIELD = 18
+               PERFORM ENTER-VENDOR-CONTACT-NAME
+           ELSE
+           IF WHICH-FIELD = 19
+               PERFORM ENTER-VENDOR-CONTACT-PHONE
+           ELSE
+           IF WHICH-FIELD = 20
+               PERFORM ENTER-VENDOR-LAST-CONTACT.
+
+           PERFORM REWRITE-VENDOR-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+      *-------------------------------------------------------------
+      * INQUIRE never REWRITEs/DELETEs, so it reads without WITH
+      * LOCK - locking a record here and then just sitting on the
+      * menu would block every other terminal's CHANGE/DELETE on
+      * that vendor until this program exits.
+      *-------------------------------------------------------------
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-VENDOR-RECORD-FOR-INQUIRY.
+           PERFORM INQUIRE-RECORDS
+               UNTIL VENDOR-NUMBER = 99999.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-VENDOR-RECORD-FOR-INQUIRY.
+
+       GET-VENDOR-RECORD-FOR-INQUIRY.
+           PERFORM INIT-VENDOR-RECORD.
+           PERFORM ENTER-VENDOR-NUMBER.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-VENDOR-RECORD-FOR-INQUIRY
+               UNTIL RECORD-FOUND = "Y" OR
+                   VENDOR-NUMBER = 99999.
+
+       FIND-VENDOR-RECORD-FOR-INQUIRY.
+           PERFORM READ-VENDOR-RECORD-NO-LOCK.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-VENDOR-NUMBER.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-VENDOR-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL VENDOR-NUMBER = 99999.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-VENDOR-RECORD.
+
+           PERFORM GET-VENDOR-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y"  OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           IF OK-TO-DELETE = "y"
+               MOVE "Y" TO OK-TO-DELETE.
+           IF OK-TO-DELETE = "n"
+               MOVE "N" TO OK-TO-DELETE.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      *****************************************************
+      *                  FIND BY NAME
+      *****************************************************
+      * VENDOR-FILE's ALTERNATE KEY IS VENDOR-NAME WITH
+      * DUPLICATES (SLVND02.CBL) lets us START on the name, but
+      * it is matched byte-for-byte, so the search key is
+      * upshifted the same way Y/N answers are upshifted
+      * elsewhere in this program - "acme", "ACME" and "Acme"
+      * all have to land on the same vendor.
+       FIND-BY-NAME-MODE.
+           PERFORM ACCEPT-SEARCH-VENDOR-NAME.
+           MOVE SEARCH-VENDOR-NAME TO VENDOR-NAME.
+           MOVE "N" TO NAME-SEARCH-AT-END.
+           START VENDOR-FILE KEY NOT < VENDOR-NAME
+               INVALID KEY
+                   MOVE "Y" TO NAME-SEARCH-AT-END.
+           IF NAME-SEARCH-AT-END = "Y"
+               DISPLAY "NO VENDOR FOUND WITH THAT NAME"
+           ELSE
+               PERFORM READ-NEXT-VENDOR-BY-NAME
+               PERFORM DISPLAY-ONE-NAME-MATCH
+                   UNTIL NAME-SEARCH-AT-END = "Y"
+                       OR VENDOR-NAME NOT = SEARCH-VENDOR-NAME.
+
+       ACCEPT-SEARCH-VENDOR-NAME.
+           DISPLAY " ".
+           DISPLAY "ENTER VENDOR NAME TO SEARCH FOR".
+           MOVE SPACE TO SEARCH-VENDOR-NAME.
+           ACCEPT SEARCH-VENDOR-NAME.
+           INSPECT SEARCH-VENDOR-NAME
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       READ-NEXT-VENDOR-BY-NAME.
+           MOVE "N" TO NAME-SEARCH-AT-END.
+           READ VENDOR-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO NAME-SEARCH-AT-END.
+
+       DISPLAY-ONE-NAME-MATCH.
+           DISPLAY "VENDOR " VENDOR-NUMBER ": " VENDOR-NAME.
+           PERFORM READ-NEXT-VENDOR-BY-NAME.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-VENDOR-RECORD.
+           MOVE SPACE TO VENDOR-RECORD.
+           MOVE "N" TO VENDOR-1099-ELIGIBLE.
+
+       ENTER-VENDOR-NUMBER.
+           PERFORM ACCEPT-VENDOR-NUMBER.
+
+       ACCEPT-VENDOR-NUMBER.
+           DISPLAY " ".
+           DISPLAY "ENTER VENDOR NUMBER OF THE VENDOR".
+           DISPLAY "TO " THE-MODE " (5 DIGITS)".
+           DISPLAY "ENTER 99999 TO STOP ENTRY".
+           ACCEPT VENDOR-NUMBER.
+
+       GET-VENDOR-RECORD.
+           PERFORM INIT-VENDOR-RECORD.
+           PERFORM ENTER-VENDOR-NUMBER.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-VENDOR-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+                   VENDOR-NUMBER = 99999.
+
+      ***********************************************
+      *    Routines shared Add and Change
+      ***********************************************
+       FIND-VENDOR-RECORD.
+           PERFORM READ-VENDOR-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND OR IN USE BY ANOTHER TERMINAL"
+               PERFORM ENTER-VENDOR-NUMBER.
+
+       ENTER-VENDOR-NAME.
+           PERFORM ACCEPT-VENDOR-NAME.
+           PERFORM RE-ACCEPT-VENDOR-NAME
+               UNTIL VENDOR-NAME NOT = SPACES.
+
+       ACCEPT-VENDOR-NAME.
+           DISPLAY "ENTER VENDOR NAME".
+           ACCEPT VENDOR-NAME.
+           INSPECT VENDOR-NAME
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-VENDOR-NAME.
+           DISPLAY "VENDOR NAME MUST BE ENTERED".
+           PERFORM ACCEPT-VENDOR-NAME.
+
+       ENTER-VENDOR-ADDRESS-1.
+           DISPLAY "ENTER VENDOR ADDRESS LINE 1".
+           ACCEPT VENDOR-ADDRESS-1.
+
+       ENTER-VENDOR-ADDRESS-2.
+           DISPLAY "ENTER VENDOR ADDRESS LINE 2".
+           ACCEPT VENDOR-ADDRESS-2.
+
+       ENTER-VENDOR-CITY.
+           DISPLAY "ENTER VENDOR CITY".
+           ACCEPT VENDOR-CITY.
+
+      *-------------------------------------------------------------
+      * Looked up against STATE-FILE (STCMNT01's table) the same way
+      * ENTER-VOUCHER-VENDOR validates a vendor number - a state code
+      * that isn't on file is rejected rather than just accepted.
+      *-------------------------------------------------------------
+       ENTER-VENDOR-STATE.
+           PERFORM ACCEPT-VENDOR-STATE.
+           PERFORM RE-ACCEPT-VENDOR-STATE
+               UNTIL STATE-FOUND = "Y".
+
+       ACCEPT-VENDOR-STATE.
+           DISPLAY "ENTER VENDOR STATE CODE (2 CHARACTERS)".
+           ACCEPT VENDOR-STATE.
+           INSPECT VENDOR-STATE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           MOVE VENDOR-STATE TO STATE-CODE.
+           PERFORM READ-STATE-RECORD.
+
+       RE-ACCEPT-VENDOR-STATE.
+           DISPLAY "STATE CODE NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-VENDOR-STATE.
+
+       ENTER-VENDOR-ZIP.
+           DISPLAY "ENTER VENDOR ZIP CODE".
+           ACCEPT VENDOR-ZIP.
+
+       ENTER-VENDOR-1099-ELIGIBLE.
+           PERFORM ACCEPT-VENDOR-1099-ELIGIBLE.
+           PERFORM RE-ACCEPT-VENDOR-1099-ELIGIBLE
+               UNTIL VENDOR-1099-ELIGIBLE = "Y" OR "N".
+
+       ACCEPT-VENDOR-1099-ELIGIBLE.
+           DISPLAY "IS THIS VENDOR 1099 REPORTABLE (Y/N)?".
+           ACCEPT ELIGIBLE-ANSWER.
+           INSPECT ELIGIBLE-ANSWER
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           MOVE ELIGIBLE-ANSWER TO VENDOR-1099-ELIGIBLE.
+
+       RE-ACCEPT-VENDOR-1099-ELIGIBLE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-VENDOR-1099-ELIGIBLE.
+
+      *-------------------------------------------------------------
+      * Remit-to block - where checks are mailed, if different from
+      * the vendor's ordering address. Left blank, the check-
+      * printing routine falls back to VENDOR-NAME/VENDOR-ADDRESS.
+      *-------------------------------------------------------------
+       ENTER-REMIT-TO-NAME.
+           DISPLAY "ENTER REMIT-TO NAME (BLANK IF SAME AS VENDOR)".
+           ACCEPT REMIT-TO-NAME.
+
+       ENTER-REMIT-TO-ADDRESS-1.
+           DISPLAY "ENTER REMIT-TO ADDRESS LINE 1".
+           ACCEPT REMIT-TO-ADDRESS-1.
+
+       ENTER-REMIT-TO-ADDRESS-2.
+           DISPLAY "ENTER REMIT-TO ADDRESS LINE 2".
+           ACCEPT REMIT-TO-ADDRESS-2.
+
+       ENTER-REMIT-TO-CITY.
+           DISPLAY "ENTER REMIT-TO CITY".
+           ACCEPT REMIT-TO-CITY.
+
+      *-------------------------------------------------------------
+      * Optional (blank means same as vendor), but when entered it
+      * has to be on STATE-FILE, the same as VENDOR-STATE.
+      *-------------------------------------------------------------
+       ENTER-REMIT-TO-STATE.
+           PERFORM ACCEPT-REMIT-TO-STATE.
+           PERFORM RE-ACCEPT-REMIT-TO-STATE
+               UNTIL STATE-FOUND = "Y"
+                   OR REMIT-TO-STATE = SPACES.
+
+       ACCEPT-REMIT-TO-STATE.
+           DISPLAY "ENTER REMIT-TO STATE CODE (2 CHARACTERS, BLANK "
+               "IF SAME AS VENDOR)".
+           ACCEPT REMIT-TO-STATE.
+           INSPECT REMIT-TO-STATE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           IF REMIT-TO-STATE NOT = SPACES
+               MOVE REMIT-TO-STATE TO STATE-CODE
+               PERFORM READ-STATE-RECORD.
+
+       RE-ACCEPT-REMIT-TO-STATE.
+           DISPLAY "STATE CODE NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-REMIT-TO-STATE.
+
+       ENTER-REMIT-TO-ZIP.
+           DISPLAY "ENTER REMIT-TO ZIP CODE".
+           ACCEPT REMIT-TO-ZIP.
+
+       ENTER-VENDOR-TAX-ID.
+           DISPLAY "ENTER VENDOR TAX ID (BLANK IF NOT ON FILE)".
+           ACCEPT VENDOR-TAX-ID.
+
+       ENTER-VENDOR-W9-ON-FILE-DATE.
+           MOVE "Y" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER W9-ON-FILE DATE (MM/DD/CCYY), ZERO IF NONE"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO VENDOR-W9-ON-FILE-DATE.
+
+      *-------------------------------------------------------------
+      * Certificate of insurance expiration - ZERO means no cert is
+      * required/on file for this vendor. VNDINS01's alert report
+      * scans this date for every vendor that does have one on file.
+      *-------------------------------------------------------------
+       ENTER-VENDOR-INSURANCE-CERT-EXPIRES.
+           MOVE "Y" TO ZERO-DATE-IS-OK.
+           MOVE "ENTER CERT OF INSURANCE EXPIRATION (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO VENDOR-INSURANCE-CERT-EXPIRES.
+
+      *-------------------------------------------------------------
+      * Number of days after VOUCHER-DATE this vendor's invoices
+      * are due ("NET 30" = 30, "NET 60" = 60) - VCHBLD01/VCHMNT01
+      * voucher entry defaults VOUCHER-DUE from this.
+      *-------------------------------------------------------------
+       ENTER-VENDOR-PAYMENT-TERMS-DAYS.
+           DISPLAY "ENTER PAYMENT TERMS IN DAYS (E.G. 30 FOR NET 30)".
+           ACCEPT VENDOR-PAYMENT-TERMS-DAYS.
+
+      *-------------------------------------------------------------
+      * Collections-style follow-up fields - who to call about a
+      * billing question, their number, and the note/date of the
+      * last call, so the details are right there on CHANGE mode
+      * the next time this vendor comes up.
+      *-------------------------------------------------------------
+       ENTER-VENDOR-CONTACT-NAME.
+           DISPLAY "ENTER PRIMARY CONTACT NAME (BLANK IF NONE)".
+           ACCEPT VENDOR-CONTACT-NAME.
+
+       ENTER-VENDOR-CONTACT-PHONE.
+           DISPLAY "ENTER CONTACT PHONE NUMBER (BLANK IF NONE)".
+           ACCEPT VENDOR-CONTACT-PHONE.
+
+       ENTER-VENDOR-LAST-CONTACT.
+           DISPLAY "ENTER THE LAST CONTACT NOTE (BLANK IF NONE)".
+           ACCEPT VENDOR-LAST-CONTACT-NOTE.
+           IF VENDOR-LAST-CONTACT-NOTE = SPACES
+               MOVE ZEROES TO VENDOR-LAST-CONTACT-DATE
+           ELSE
+               MOVE "Y" TO ZERO-DATE-IS-OK
+               MOVE "ENTER DATE OF THAT CONTACT (MM/DD/CCYY)"
+                   TO DATE-PROMPT
+               PERFORM GET-A-DATE
+               MOVE DATE-CCYYMMDD TO VENDOR-LAST-CONTACT-DATE.
+
+      ****************************************************
+      *    Routines shared by Change, Inquire, Delete
+      ****************************************************
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "   VENDOR NUMBER: " VENDOR-NUMBER.
+           DISPLAY "1. VENDOR NAME:   " VENDOR-NAME.
+           DISPLAY "2. ADDRESS 1:     " VENDOR-ADDRESS-1.
+           DISPLAY "3. ADDRESS 2:     " VENDOR-ADDRESS-2.
+           DISPLAY "4. CITY:          " VENDOR-CITY.
+           DISPLAY "5. STATE:         " VENDOR-STATE.
+           DISPLAY "6. ZIP:           " VENDOR-ZIP.
+           DISPLAY "7. 1099 ELIGIBLE: " VENDOR-1099-ELIGIBLE.
+           DISPLAY "8. REMIT-TO NAME: " REMIT-TO-NAME.
+           DISPLAY "9. REMIT ADDR 1:  " REMIT-TO-ADDRESS-1.
+           DISPLAY "10. REMIT ADDR 2: " REMIT-TO-ADDRESS-2.
+           DISPLAY "11. REMIT CITY:   " REMIT-TO-CITY.
+           DISPLAY "12. REMIT STATE:  " REMIT-TO-STATE.
+           DISPLAY "13. REMIT ZIP:    " REMIT-TO-ZIP.
+           DISPLAY "14. TAX ID:       " VENDOR-TAX-ID.
+           DISPLAY "15. W9 ON FILE:   " VENDOR-W9-ON-FILE-DATE.
+           DISPLAY "16. CERT EXPIRES: "
+               VENDOR-INSURANCE-CERT-EXPIRES.
+           DISPLAY "17. PAYMENT TERMS (DAYS): "
+               VENDOR-PAYMENT-TERMS-DAYS.
+           DISPLAY "18. CONTACT NAME: " VENDOR-CONTACT-NAME.
+           DISPLAY "19. CONTACT PHONE: " VENDOR-CONTACT-PHONE.
+           DISPLAY "20. LAST CONTACT:  " VENDOR-LAST-CONTACT-DATE
+               "  " VENDOR-LAST-CONTACT-NOTE.
+           DISPLAY " ".
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+      *-------------------------------------------------------------
+      * WITH LOCK so a vendor pulled up for change or delete can't
+      * be rewritten out from under another terminal maintaining
+      * the same vendor at the same time - the lock is held until
+      * the write/rewrite/delete (or the next read) releases it.
+      * Shared by CHANGE and DELETE (both REWRITE/DELETE afterward)
+      * and, via FIND-NEW-VENDOR-RECORD, by ADD's duplicate-number
+      * check - that call also takes a lock, on the number just
+      * rejected as already on file, that isn't released by a
+      * rewrite/delete; it's released by the next READ against that
+      * vendor, same as any other lock here.
+      *-------------------------------------------------------------
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ VENDOR-FILE RECORD WITH LOCK
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+      *-------------------------------------------------------------
+      * Plain read, no lock - used by INQUIRE, which only displays
+      * the record and never rewrites/deletes it.
+      *-------------------------------------------------------------
+       READ-VENDOR-RECORD-NO-LOCK.
+           MOVE "Y" TO RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-VENDOR-RECORD.
+           WRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-VENDOR-RECORD.
+           REWRITE VENDOR-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VENDOR RECORD".
+
+       READ-STATE-RECORD.
+           MOVE "Y" TO STATE-FOUND.
+           READ STATE-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO STATE-FOUND.
+
+       DELETE-VENDOR-RECORD.
+           DELETE VENDOR-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING VENDOR RECORD".
+
+           COPY "PLDATE01.CBL".
