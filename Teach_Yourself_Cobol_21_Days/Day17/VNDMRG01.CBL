@@ -0,0 +1,158 @@
+      * Vendor merge utility
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDMRG01.
+      *-------------------------------------------------------------
+      * Merges a duplicate vendor number into the correct one -
+      * rewrites every VOUCHER-FILE record's VOUCHER-VENDOR from the
+      * FROM number to the TO number, then deletes the FROM vendor
+      * record, so splintered payment history under two or three
+      * vendor numbers for the same company is consolidated.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVND02.CBL".
+
+           COPY "SLVOUCH.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVND04.CBL".
+
+           COPY "FDVOUCH.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  FROM-VENDOR                 PIC 9(5).
+       77  TO-VENDOR                   PIC 9(5).
+       77  RECORD-FOUND                PIC X.
+       77  OK-TO-CONTINUE              PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X VALUE "N".
+       77  VOUCHERS-MOVED              PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VENDOR-FILE.
+           OPEN I-O VOUCHER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-THE-VENDORS-TO-MERGE.
+           IF OK-TO-CONTINUE = "Y"
+               PERFORM MOVE-ALL-VOUCHERS
+               PERFORM DELETE-FROM-VENDOR
+               DISPLAY VOUCHERS-MOVED
+                   " VOUCHER(S) MOVED FROM VENDOR "
+                   FROM-VENDOR " TO VENDOR " TO-VENDOR.
+
+      *****************************************************
+      *    Get and validate the FROM/TO vendor numbers
+      *****************************************************
+       GET-THE-VENDORS-TO-MERGE.
+           PERFORM ENTER-FROM-VENDOR.
+           PERFORM ENTER-TO-VENDOR.
+           PERFORM CONFIRM-THE-MERGE.
+
+       ENTER-FROM-VENDOR.
+           PERFORM ACCEPT-FROM-VENDOR.
+           PERFORM RE-ACCEPT-FROM-VENDOR
+               UNTIL RECORD-FOUND = "Y".
+
+       ACCEPT-FROM-VENDOR.
+           DISPLAY "ENTER THE OLD (DUPLICATE) VENDOR NUMBER".
+           ACCEPT FROM-VENDOR.
+           MOVE FROM-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+
+       RE-ACCEPT-FROM-VENDOR.
+           DISPLAY "VENDOR NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-FROM-VENDOR.
+
+       ENTER-TO-VENDOR.
+           PERFORM ACCEPT-TO-VENDOR.
+           PERFORM RE-ACCEPT-TO-VENDOR
+               UNTIL RECORD-FOUND = "Y" AND TO-VENDOR NOT = FROM-VENDOR.
+
+       ACCEPT-TO-VENDOR.
+           DISPLAY "ENTER THE CORRECT (SURVIVING) VENDOR NUMBER".
+           ACCEPT TO-VENDOR.
+           MOVE TO-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+
+       RE-ACCEPT-TO-VENDOR.
+           IF TO-VENDOR = FROM-VENDOR
+               DISPLAY "TO VENDOR MUST BE DIFFERENT FROM FROM VENDOR"
+           ELSE
+               DISPLAY "VENDOR NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-TO-VENDOR.
+
+       CONFIRM-THE-MERGE.
+           DISPLAY "THIS WILL MOVE ALL VOUCHERS FROM VENDOR "
+               FROM-VENDOR " TO VENDOR " TO-VENDOR.
+           DISPLAY "AND DELETE VENDOR " FROM-VENDOR.
+           PERFORM ACCEPT-OK-TO-CONTINUE.
+           PERFORM RE-ACCEPT-OK-TO-CONTINUE
+               UNTIL OK-TO-CONTINUE = "Y" OR "N".
+
+       ACCEPT-OK-TO-CONTINUE.
+           DISPLAY "ARE YOU SURE (Y/N)?".
+           ACCEPT OK-TO-CONTINUE.
+
+       RE-ACCEPT-OK-TO-CONTINUE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-CONTINUE.
+
+      *****************************************************
+      *    Move every voucher off the FROM vendor
+      *****************************************************
+       MOVE-ALL-VOUCHERS.
+           PERFORM READ-NEXT-VOUCHER.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       READ-NEXT-VOUCHER.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       PROCESS-ALL-VOUCHERS.
+           IF VOUCHER-VENDOR = FROM-VENDOR
+               PERFORM MOVE-ONE-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER.
+
+       MOVE-ONE-VOUCHER.
+           MOVE TO-VENDOR TO VOUCHER-VENDOR.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+           ADD 1 TO VOUCHERS-MOVED.
+
+      *****************************************************
+      *    Delete the now-empty FROM vendor record
+      *****************************************************
+       DELETE-FROM-VENDOR.
+           MOVE FROM-VENDOR TO VENDOR-NUMBER.
+           DELETE VENDOR-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING VENDOR RECORD".
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
