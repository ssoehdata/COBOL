@@ -0,0 +1,33 @@
+      * The FD for the Vendor File.
+      * FDVND04.CBL
+      * Primary Key   - VENDOR-NUMBER
+      * Alternate Key - VENDOR-NAME (duplicates allowed)
+       FD  VENDOR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-RECORD.
+           05 VENDOR-NUMBER            PIC 9(5).
+           05 VENDOR-NAME              PIC X(30).
+           05 VENDOR-ADDRESS-1         PIC X(30).
+           05 VENDOR-ADDRESS-2         PIC X(30).
+           05 VENDOR-CITY              PIC X(20).
+           05 VENDOR-STATE             PIC X(2).
+           05 VENDOR-ZIP               PIC X(10).
+           05 VENDOR-1099-ELIGIBLE     PIC X.
+               88 VENDOR-IS-1099-ELIGIBLE   VALUE "Y".
+           05 REMIT-TO-NAME            PIC X(30).
+           05 REMIT-TO-ADDRESS-1       PIC X(30).
+           05 REMIT-TO-ADDRESS-2       PIC X(30).
+           05 REMIT-TO-CITY            PIC X(20).
+           05 REMIT-TO-STATE           PIC X(2).
+           05 REMIT-TO-ZIP             PIC X(10).
+           05 VENDOR-TAX-ID            PIC X(11).
+           05 VENDOR-W9-ON-FILE-DATE   PIC 9(8).
+           05 VENDOR-INSURANCE-CERT-EXPIRES PIC 9(8).
+           05 VENDOR-PAYMENT-TERMS-DAYS PIC 9(3).
+      * Collections-style follow-up fields - who to call about a
+      * billing question, their number, and a free-text note/date
+      * of the last time somebody actually called them.
+           05 VENDOR-CONTACT-NAME      PIC X(30).
+           05 VENDOR-CONTACT-PHONE     PIC X(14).
+           05 VENDOR-LAST-CONTACT-DATE PIC 9(8).
+           05 VENDOR-LAST-CONTACT-NOTE PIC X(60).
