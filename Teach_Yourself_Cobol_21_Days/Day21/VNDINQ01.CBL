@@ -0,0 +1,162 @@
+      * Vendor payment history inquiry
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDINQ01.
+      *-------------------------------------------------------------
+      * Takes a VENDOR-NUMBER and scans VOUCHER-FILE's VOUCHER-VENDOR
+      * alternate key (DYNAMIC access, same as SLVND02.CBL's vendor
+      * file) to show every voucher on file for that vendor - invoice,
+      * amount, due date, and paid status - a screen page at a time,
+      * so "did you pay invoice 4471 yet" can be answered on the spot.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVND02.CBL".
+
+           COPY "SLVOUCH.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVND04.CBL".
+
+           COPY "FDVOUCH.CBL".
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSCASE01.CBL".
+
+       77  RECORD-FOUND                PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X.
+       77  DONE-PAGING                 PIC X.
+       77  CONTINUE-ANSWER             PIC X.
+       77  SCREEN-LINE-COUNT           PIC 99.
+       77  SCREEN-PAGE-SIZE            PIC 99 VALUE 10.
+       77  PAID-STATUS-TEXT            PIC X(20).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN INPUT VOUCHER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-VENDOR-TO-INQUIRE.
+           PERFORM INQUIRE-RECORDS
+               UNTIL VENDOR-NUMBER = 99999.
+
+       GET-VENDOR-TO-INQUIRE.
+           PERFORM ACCEPT-VENDOR-NUMBER.
+           PERFORM RE-ACCEPT-VENDOR-NUMBER
+               UNTIL RECORD-FOUND = "Y" OR VENDOR-NUMBER = 99999.
+
+       ACCEPT-VENDOR-NUMBER.
+           DISPLAY " ".
+           DISPLAY "ENTER VENDOR NUMBER TO INQUIRE ON (5 DIGITS)".
+           DISPLAY "ENTER 99999 TO STOP ENTRY".
+           ACCEPT VENDOR-NUMBER.
+           IF VENDOR-NUMBER NOT = 99999
+               PERFORM READ-VENDOR-RECORD.
+
+       RE-ACCEPT-VENDOR-NUMBER.
+           DISPLAY "VENDOR NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-VENDOR-NUMBER.
+
+       INQUIRE-RECORDS.
+           PERFORM SHOW-VENDOR-HISTORY.
+           PERFORM GET-VENDOR-TO-INQUIRE.
+
+      *-------------------------------------------------------------
+      * Scans the VOUCHER-VENDOR alternate index for this vendor,
+      * displaying every voucher found, pausing every
+      * SCREEN-PAGE-SIZE lines so results can be paged through.
+      *-------------------------------------------------------------
+       SHOW-VENDOR-HISTORY.
+           DISPLAY " ".
+           DISPLAY "VENDOR " VENDOR-NUMBER ": " VENDOR-NAME.
+           MOVE "N" TO DONE-PAGING.
+           MOVE ZERO TO SCREEN-LINE-COUNT.
+           MOVE VENDOR-NUMBER TO VOUCHER-VENDOR.
+           START VOUCHER-FILE KEY NOT < VOUCHER-VENDOR
+               INVALID KEY
+                   MOVE "Y" TO VOUCHER-FILE-AT-END
+               NOT INVALID KEY
+                   MOVE "N" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VOUCHER-BY-VENDOR
+               PERFORM DISPLAY-VOUCHER-HISTORY
+                   UNTIL VOUCHER-FILE-AT-END = "Y"
+                       OR VOUCHER-VENDOR NOT = VENDOR-NUMBER
+                       OR DONE-PAGING = "Y"
+           ELSE
+               DISPLAY "NO VOUCHERS ON FILE FOR THIS VENDOR".
+
+       READ-NEXT-VOUCHER-BY-VENDOR.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       DISPLAY-VOUCHER-HISTORY.
+           PERFORM DISPLAY-ONE-VOUCHER.
+           ADD 1 TO SCREEN-LINE-COUNT.
+           PERFORM READ-NEXT-VOUCHER-BY-VENDOR.
+           IF SCREEN-LINE-COUNT >= SCREEN-PAGE-SIZE
+               AND VOUCHER-FILE-AT-END NOT = "Y"
+               AND VOUCHER-VENDOR = VENDOR-NUMBER
+                   PERFORM PAUSE-FOR-MORE
+                   MOVE ZERO TO SCREEN-LINE-COUNT.
+
+       DISPLAY-ONE-VOUCHER.
+           MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+           PERFORM FORMAT-THE-DATE.
+           PERFORM SET-PAID-STATUS-TEXT.
+           DISPLAY "VOUCHER " VOUCHER-NUMBER
+               " INVOICE " VOUCHER-INVOICE
+               " AMOUNT " VOUCHER-AMOUNT
+               " DUE " FORMATTED-DATE
+               " " PAID-STATUS-TEXT.
+
+       SET-PAID-STATUS-TEXT.
+           IF VOUCHER-PAID-DATE = ZEROES
+               MOVE "UNPAID" TO PAID-STATUS-TEXT
+           ELSE
+               MOVE VOUCHER-PAID-DATE TO DATE-CCYYMMDD
+               PERFORM FORMAT-THE-DATE
+               MOVE SPACE TO PAID-STATUS-TEXT
+               STRING "PAID " FORMATTED-DATE
+                   DELIMITED BY SIZE INTO PAID-STATUS-TEXT.
+
+       PAUSE-FOR-MORE.
+           DISPLAY " ".
+           DISPLAY "MORE (Y/N)?".
+           ACCEPT CONTINUE-ANSWER.
+           INSPECT CONTINUE-ANSWER
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           IF CONTINUE-ANSWER = "N"
+               MOVE "Y" TO DONE-PAGING.
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+           COPY "PLDATE01.CBL".
