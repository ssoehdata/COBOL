@@ -0,0 +1,15 @@
+      *---------------------------------
+      * USAGE:
+      * PERFORM ACCEPT-PRINT-DESTINATION before OPENing the
+      * printer file, whose SELECT must read
+      * ASSIGN DYNAMIC PRINT-DESTINATION.
+      * RETURNS:
+      * PRINT-DESTINATION ("PRINTER", OR AN ENTERED FILE PATH)
+      *---------------------------------
+       ACCEPT-PRINT-DESTINATION.
+           DISPLAY "PRINT TO (PRESS ENTER FOR PRINTER,".
+           DISPLAY "OR ENTER A FILE PATH)?".
+           MOVE SPACE TO PRINT-DESTINATION.
+           ACCEPT PRINT-DESTINATION.
+           IF PRINT-DESTINATION = SPACES
+               MOVE "PRINTER" TO PRINT-DESTINATION.
