@@ -0,0 +1,10 @@
+      *--------------------------------
+      * SELECT for the expense category file.
+      *--------------------------------
+      * SLCAT01.CBL
+      *--------------------------------
+       SELECT CATEGORY-FILE
+           ASSIGN TO "CATEGORY"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CATEGORY-CODE
+           ACCESS MODE IS DYNAMIC.
