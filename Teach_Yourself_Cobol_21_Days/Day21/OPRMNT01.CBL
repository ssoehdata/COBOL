@@ -0,0 +1,365 @@
+      * Maintaining the operator permissions file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPRMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete
+      * for the Operator File.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLOPER01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDOPER01.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  WHICH-FIELD                 PIC 99.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 4.
+       77  RIGHTS-ANSWER                PIC X.
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O OPERATOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE OPERATOR-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+              PERFORM DELETE-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD"  TO THE-MODE.
+           PERFORM GET-NEW-OPERATOR-ID.
+           PERFORM ADD-RECORDS
+               UNTIL OPERATOR-ID = "99999999".
+
+       GET-NEW-OPERATOR-ID.
+           PERFORM INIT-OPERATOR-RECORD.
+           PERFORM ENTER-OPERATOR-ID.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-OPERATOR-RECORD
+               UNTIL RECORD-FOUND = "N" OR
+                   OPERATOR-ID = "99999999".
+
+       FIND-NEW-OPERATOR-RECORD.
+           PERFORM READ-OPERATOR-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               PERFORM ENTER-OPERATOR-ID.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-OPERATOR-RECORD.
+           PERFORM GET-NEW-OPERATOR-ID.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-OPERATOR-NAME.
+           PERFORM ENTER-OPERATOR-PAYMENT-RIGHTS.
+           PERFORM ENTER-OPERATOR-VENDOR-RIGHTS.
+           PERFORM ENTER-OPERATOR-APPROVAL-RIGHTS.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-OPERATOR-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL OPERATOR-ID = "99999999".
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+           PERFORM GET-OPERATOR-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-4) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-OPERATOR-NAME
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-OPERATOR-PAYMENT-RIGHTS
+           ELSE
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-OPERATOR-VENDOR-RIGHTS
+           ELSE
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-OPERATOR-APPROVAL-RIGHTS.
+
+           PERFORM REWRITE-OPERATOR-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-OPERATOR-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL OPERATOR-ID = "99999999".
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-OPERATOR-RECORD.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-OPERATOR-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL OPERATOR-ID = "99999999".
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-OPERATOR-RECORD.
+
+           PERFORM GET-OPERATOR-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y"  OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-OPERATOR-RECORD.
+           MOVE SPACE TO OPERATOR-RECORD.
+           MOVE "N" TO OPERATOR-PAYMENT-RIGHTS.
+           MOVE "N" TO OPERATOR-VENDOR-RIGHTS.
+           MOVE "N" TO OPERATOR-APPROVAL-RIGHTS.
+
+       ENTER-OPERATOR-ID.
+           PERFORM ACCEPT-OPERATOR-ID.
+
+       ACCEPT-OPERATOR-ID.
+           DISPLAY " ".
+           DISPLAY "ENTER OPERATOR ID OF THE OPERATOR".
+           DISPLAY "TO " THE-MODE " (UP TO 8 CHARACTERS)".
+           DISPLAY "ENTER 99999999 TO STOP ENTRY".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       GET-OPERATOR-RECORD.
+           PERFORM INIT-OPERATOR-RECORD.
+           PERFORM ENTER-OPERATOR-ID.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-OPERATOR-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+                   OPERATOR-ID = "99999999".
+
+      ***********************************************
+      *    Routines shared by Add and Change
+      ***********************************************
+       FIND-OPERATOR-RECORD.
+           PERFORM READ-OPERATOR-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-OPERATOR-ID.
+
+       ENTER-OPERATOR-NAME.
+           PERFORM ACCEPT-OPERATOR-NAME.
+           PERFORM RE-ACCEPT-OPERATOR-NAME
+               UNTIL OPERATOR-NAME NOT = SPACES.
+
+       ACCEPT-OPERATOR-NAME.
+           DISPLAY "ENTER OPERATOR NAME".
+           ACCEPT OPERATOR-NAME.
+
+       RE-ACCEPT-OPERATOR-NAME.
+           DISPLAY "OPERATOR NAME MUST BE ENTERED".
+           PERFORM ACCEPT-OPERATOR-NAME.
+
+       ENTER-OPERATOR-PAYMENT-RIGHTS.
+           PERFORM ACCEPT-OPERATOR-PAYMENT-RIGHTS.
+           PERFORM RE-ACCEPT-OPERATOR-PAYMENT-RIGHTS
+               UNTIL OPERATOR-PAYMENT-RIGHTS = "Y" OR "N".
+
+       ACCEPT-OPERATOR-PAYMENT-RIGHTS.
+           DISPLAY "MAY THIS OPERATOR MARK VOUCHERS PAID (Y/N)?".
+           ACCEPT RIGHTS-ANSWER.
+           INSPECT RIGHTS-ANSWER
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           MOVE RIGHTS-ANSWER TO OPERATOR-PAYMENT-RIGHTS.
+
+       RE-ACCEPT-OPERATOR-PAYMENT-RIGHTS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OPERATOR-PAYMENT-RIGHTS.
+
+       ENTER-OPERATOR-VENDOR-RIGHTS.
+           PERFORM ACCEPT-OPERATOR-VENDOR-RIGHTS.
+           PERFORM RE-ACCEPT-OPERATOR-VENDOR-RIGHTS
+               UNTIL OPERATOR-VENDOR-RIGHTS = "Y" OR "N".
+
+       ACCEPT-OPERATOR-VENDOR-RIGHTS.
+           DISPLAY "MAY THIS OPERATOR MAINTAIN VENDORS (Y/N)?".
+           ACCEPT RIGHTS-ANSWER.
+           INSPECT RIGHTS-ANSWER
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           MOVE RIGHTS-ANSWER TO OPERATOR-VENDOR-RIGHTS.
+
+       RE-ACCEPT-OPERATOR-VENDOR-RIGHTS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OPERATOR-VENDOR-RIGHTS.
+
+       ENTER-OPERATOR-APPROVAL-RIGHTS.
+           PERFORM ACCEPT-OPERATOR-APPROVAL-RIGHTS.
+           PERFORM RE-ACCEPT-OPERATOR-APPROVAL-RIGHTS
+               UNTIL OPERATOR-APPROVAL-RIGHTS = "Y" OR "N".
+
+       ACCEPT-OPERATOR-APPROVAL-RIGHTS.
+           DISPLAY "MAY THIS OPERATOR APPROVE VOUCHERS (Y/N)?".
+           ACCEPT RIGHTS-ANSWER.
+           INSPECT RIGHTS-ANSWER
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           MOVE RIGHTS-ANSWER TO OPERATOR-APPROVAL-RIGHTS.
+
+       RE-ACCEPT-OPERATOR-APPROVAL-RIGHTS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OPERATOR-APPROVAL-RIGHTS.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "OPERATOR ID        : " OPERATOR-ID.
+           DISPLAY "1  OPERATOR NAME   : " OPERATOR-NAME.
+           DISPLAY "2  PAYMENT RIGHTS  : " OPERATOR-PAYMENT-RIGHTS.
+           DISPLAY "3  VENDOR RIGHTS   : " OPERATOR-VENDOR-RIGHTS.
+           DISPLAY "4  APPROVAL RIGHTS : " OPERATOR-APPROVAL-RIGHTS.
+           DISPLAY " ".
+
+      ***********************************************
+      *    File I/O
+      ***********************************************
+       READ-OPERATOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-OPERATOR-RECORD.
+           WRITE OPERATOR-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING OPERATOR RECORD".
+
+       REWRITE-OPERATOR-RECORD.
+           REWRITE OPERATOR-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING OPERATOR RECORD".
+
+       DELETE-OPERATOR-RECORD.
+           DELETE OPERATOR-FILE
+               INVALID KEY
+                   DISPLAY "ERROR DELETING OPERATOR RECORD".
+
