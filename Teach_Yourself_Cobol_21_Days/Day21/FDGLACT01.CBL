@@ -0,0 +1,15 @@
+      * The FD for the GL chart-of-accounts file.
+      * FDGLACT01.CBL
+      * Primary Key - GL-ACCOUNT-NUMBER
+      * VOUCHER-GL-ACCOUNT-NUMBER on FDVOUCH.CBL is validated
+      * against this table the same way VOUCHER-EXPENSE-CATEGORY
+      * is validated against FDCAT01.CBL, and GLAEXP01 totals
+      * voucher amounts by this same account number for the
+      * general ledger export.
+       FD  GLACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GLACCOUNT-RECORD.
+           05 GL-ACCOUNT-NUMBER        PIC 9(6).
+           05 GL-ACCOUNT-NAME          PIC X(30).
+           05 GL-ACCOUNT-ACTIVE        PIC X.
+               88 GL-ACCOUNT-IS-ACTIVE    VALUE "Y".
