@@ -0,0 +1,180 @@
+      * Selecting by cutoff date
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHSEL01.
+      *--------------------------------------
+      * Asks the user for a cutoff date and selects every unpaid
+      * voucher due on or before it.
+      *
+      * Also asks for an optional vendor number to narrow the
+      * selection to - ZEROES means "all vendors," the same meaning
+      * ZEROES already carries for VOUCHER-PAID-DATE elsewhere in
+      * this file - so an off-cycle run to pay one vendor early
+      * doesn't have to select the whole cutoff range and then have
+      * every other vendor hand-deselected afterward.
+      *----------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLCONTRL.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDCONTRL.CBL".
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-PROCESS                   PIC X.
+       77  VOUCHER-FILE-AT-END             PIC X.
+
+       77  CUT-OFF-DATE                    PIC 9(8).
+       77  SELECT-VENDOR                   PIC 9(5).
+       77  SKIPPED-FOR-APPROVAL            PIC 9(5) VALUE ZERO.
+
+           COPY "WSCASE01.CBL".
+
+           COPY "WSDATE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN INPUT CONTROL-FILE.
+           PERFORM READ-CONTROL-RECORD.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+           IF SKIPPED-FOR-APPROVAL NOT = ZERO
+               DISPLAY SKIPPED-FOR-APPROVAL
+                   " VOUCHER(S) AT OR ABOVE THE APPROVAL THRESHOLD "
+                   "WERE NOT SELECTED - APPROVE THEM FIRST".
+
+      *-------------------------------------------------------------
+      * CONTROL-APPROVAL-THRESHOLD defaults to zero (requiring
+      * approval on every voucher) if the control record hasn't
+      * been written yet.
+      *-------------------------------------------------------------
+       READ-CONTROL-RECORD.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-APPROVAL-THRESHOLD.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-PROCESS.
+           IF OK-TO-PROCESS = "Y"
+               PERFORM GET-CUT-OFF-DATE
+               PERFORM GET-SELECT-VENDOR
+               PERFORM PROCESS-VOUCHERS.
+
+       GET-OK-TO-PROCESS.
+           PERFORM ACCEPT-OK-TO-PROCESS.
+           PERFORM RE-ACCEPT-OK-TO-PROCESS
+               UNTIL OK-TO-PROCESS = "Y" OR "N".
+
+       ACCEPT-OK-TO-PROCESS.
+           DISPLAY "SELECT VOUCHER BY DATE RANGE (Y/N)?".
+           ACCEPT OK-TO-PROCESS.
+           INSPECT OK-TO-PROCESS
+               CONVERTING  LOWER-ALPHA
+               TO          UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-PROCESS.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-PROCESS.
+
+       GET-CUT-OFF-DATE.
+           MOVE "N" TO ZERO-DATE-IS-OK.
+           MOVE "SELECT ON OR BEFORE (MM/DD/CCYY)?"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO CUT-OFF-DATE.
+
+       GET-SELECT-VENDOR.
+           DISPLAY "VENDOR NUMBER TO SELECT (00000 FOR ALL VENDORS)?".
+           ACCEPT SELECT-VENDOR.
+
+      *------------------------------------------
+      * Select every unpaid voucher that matches
+      * the cutoff date and vendor filter.
+      *------------------------------------------
+       PROCESS-VOUCHERS.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PROCESS-THIS-VOUCHER.
+           MOVE "Y" TO VOUCHER-SELECTED.
+           PERFORM REWRITE-VOUCHER-RECORD.
+
+      *-----------------------------------
+      * Read first, read next routines
+      *-----------------------------------
+       READ-FIRST-VALID-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       READ-NEXT-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM SKIP-INELIGIBLE-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y"
+                   OR (  VOUCHER-PAID-DATE = ZEROES
+                       AND VOUCHER-DUE NOT > CUT-OFF-DATE
+                       AND (  SELECT-VENDOR = ZEROES
+                           OR VOUCHER-VENDOR = SELECT-VENDOR)
+                       AND (  VOUCHER-AMOUNT <
+                                  CONTROL-APPROVAL-THRESHOLD
+                           OR VOUCHER-IS-APPROVED)).
+
+      *-------------------------------------------------------------
+      * A voucher that's otherwise due and on-vendor but sitting at
+      * or above CONTROL-APPROVAL-THRESHOLD without an approval
+      * stamp is counted here and left unselected, instead of
+      * silently dropped, so the operator knows to send it through
+      * VCHAPR01 before the next selection run.
+      *-------------------------------------------------------------
+       SKIP-INELIGIBLE-VOUCHERS.
+           IF VOUCHER-PAID-DATE = ZEROES
+               AND VOUCHER-DUE NOT > CUT-OFF-DATE
+               AND (  SELECT-VENDOR = ZEROES
+                   OR VOUCHER-VENDOR = SELECT-VENDOR)
+               AND VOUCHER-AMOUNT NOT < CONTROL-APPROVAL-THRESHOLD
+               AND NOT VOUCHER-IS-APPROVED
+               ADD 1 TO SKIPPED-FOR-APPROVAL.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                 MOVE "Y" TO VOUCHER-FILE-AT-END.
+      *----------------------------------------
+      * OTHER FILE I-O ROUTINES
+      *----------------------------------------
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+      *----------------------------------------------
+      * UTILITY ROUTINES
+      *----------------------------------------------
+           COPY "PLDATE01.CBL".
