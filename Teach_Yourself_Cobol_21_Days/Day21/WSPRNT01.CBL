@@ -0,0 +1,8 @@
+      *--------------------------------
+      * Output destination for report programs - defaults to
+      * the PRINTER device, but can be redirected to a file path
+      * for a given run without a program change.
+      *--------------------------------
+      * WSPRNT01.CBL
+      *--------------------------------
+       77  PRINT-DESTINATION                PIC X(60) VALUE "PRINTER".
