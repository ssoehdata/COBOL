@@ -0,0 +1,21 @@
+      * The FD for the operator file
+      * FDOPER01.CBL
+      * Primary Key - OPERATOR-ID
+      * One record per person allowed to sign on to
+      * VCHMNU01/BILMNU03 - OPERATOR-PAYMENT-RIGHTS gates
+      * PAID ENTRY, OPERATOR-VENDOR-RIGHTS gates VENDOR
+      * MAINTENANCE - OPERATOR-APPROVAL-RIGHTS gates VCHAPR01,
+      * the voucher approval program.
+      *-----------------------------------------------------
+       FD  OPERATOR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OPERATOR-RECORD.
+           05 OPERATOR-ID                PIC X(8).
+           05 OPERATOR-NAME              PIC X(30).
+           05 OPERATOR-PAYMENT-RIGHTS    PIC X.
+               88 OPERATOR-HAS-PAYMENT-RIGHTS VALUE "Y".
+           05 OPERATOR-VENDOR-RIGHTS     PIC X.
+               88 OPERATOR-HAS-VENDOR-RIGHTS VALUE "Y".
+           05 OPERATOR-APPROVAL-RIGHTS   PIC X.
+               88 OPERATOR-HAS-APPROVAL-RIGHTS VALUE "Y".
+
