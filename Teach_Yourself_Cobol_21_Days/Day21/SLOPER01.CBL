@@ -0,0 +1,10 @@
+      * The SELECT statement for the operator file.
+      *---------------------------------------
+      *    SLOPER01.CBL
+      *---------------------------------------
+           SELECT OPERATOR-FILE
+               ASSIGN TO "OPERATOR"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS OPERATOR-ID
+               ACCESS MODE IS DYNAMIC.
+
