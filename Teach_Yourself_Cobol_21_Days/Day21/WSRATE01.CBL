@@ -0,0 +1,6 @@
+      *-------------------------------------------------------
+      * Fields for the exchange rate lookup in PLRATE01.CBL -
+      * only COPYd into programs that key a foreign-currency
+      * voucher amount (VCHMNT01, VCHPAY01).
+      *-------------------------------------------------------
+       77  RATE-FOUND                      PIC X.
