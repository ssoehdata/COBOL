@@ -0,0 +1,44 @@
+      * USAGE:
+      * Calling program must SELECT/FD the PERIOD-FILE (SLPERD01.CBL/
+      * FDPERD01.CBL) and have it open, and must COPY WSDATE01.CBL
+      * and WSPERD01.CBL into WORKING-STORAGE.
+      *
+      * MOVE prompt TO DATE-PROMPT.  (optional)
+      * PERFORM GET-A-POSTING-DATE.
+      * RETURNS:
+      * DATE-CCYYMMDD, DATE-MMDDCCYY, FORMATTED-DATE - a calendar-
+      * valid date (per GET-A-DATE) in an open fiscal period.
+      *----------------------------------------------
+       GET-A-POSTING-DATE.
+           PERFORM GET-A-DATE.
+           PERFORM FISCAL-PERIOD-OPEN.
+           PERFORM RE-GET-A-POSTING-DATE
+               UNTIL POSTING-DATE-IS-OK.
+
+       RE-GET-A-POSTING-DATE.
+           DISPLAY "THAT ACCOUNTING PERIOD IS CLOSED - PLEASE RE-ENTER".
+           PERFORM GET-A-DATE.
+           PERFORM FISCAL-PERIOD-OPEN.
+
+      *---------------------------------
+      * USAGE:
+      * MOVE date(CCYYMMDD) TO DATE-CCYYMMDD.
+      * PERFORM FISCAL-PERIOD-OPEN.
+      *
+      * RETURNS:
+      * POSTING-DATE-IS-OK - the period containing DATE-CCYYMMDD
+      * is on PERIOD-FILE and flagged open. A period not on file
+      * at all is treated as closed, not as open-by-default.
+      *---------------------------------
+       FISCAL-PERIOD-OPEN.
+           COMPUTE PERIOD-KEY = DATE-CCYY * 100 + DATE-MM.
+           READ PERIOD-FILE
+               INVALID KEY
+                   MOVE "N" TO PERIOD-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO PERIOD-FOUND.
+           IF PERIOD-FOUND = "Y" AND PERIOD-IS-OPEN
+               MOVE "Y" TO POSTING-DATE-FLAG
+           ELSE
+               MOVE "N" TO POSTING-DATE-FLAG.
+
