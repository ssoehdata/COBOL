@@ -0,0 +1,150 @@
+      * Open bills report
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILRPT01.
+      *-------------------------------------------------------------
+      * Lists every unpaid voucher (VOUCHER-PAID-DATE = ZEROES) in
+      * voucher-number order, showing whether it has been selected
+      * for the next check run, so the whole open file can be
+      * reviewed in one pass.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLPCFG01.CBL".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDPCFG01.CBL".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSBIL01.CBL".
+
+       77  VOUCHER-FILE-AT-END          PIC X VALUE "N".
+
+       77  LINE-COUNT                   PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER                  PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES                PIC 999 VALUE 55.
+       77  REPORT-COMPANY-NAME          PIC X(30) VALUE SPACE.
+
+       01  COMPANY-NAME-LINE.
+           05 FILLER                   PIC X(25) VALUE SPACE.
+           05 PRINT-COMPANY-NAME       PIC X(30).
+
+       01  TITLE-LINE.
+           05 FILLER                   PIC X(30) VALUE SPACE.
+           05 FILLER                   PIC X(17)
+              VALUE "OPEN BILLS REPORT".
+           05 FILLER                   PIC X(20) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "PAGE:".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-PAGE-NUMBER        PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT PRINT-CONFIG-FILE.
+           PERFORM READ-PRINT-CONFIG.
+           CLOSE PRINT-CONFIG-FILE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM START-NEW-PAGE.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM PROCESS-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       READ-FIRST-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER.
+           PERFORM SKIP-INELIGIBLE-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y"
+                   OR VOUCHER-PAID-DATE = ZEROES.
+
+       SKIP-INELIGIBLE-VOUCHERS.
+           IF VOUCHER-PAID-DATE NOT = ZEROES
+               PERFORM READ-NEXT-VOUCHER.
+
+       READ-NEXT-VOUCHER.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       READ-NEXT-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER.
+           PERFORM SKIP-INELIGIBLE-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y"
+                   OR VOUCHER-PAID-DATE = ZEROES.
+
+       PROCESS-VOUCHERS.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEW-PAGE.
+           PERFORM PRINT-THE-DETAIL-LINE.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PRINT-THE-DETAIL-LINE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE VOUCHER-NUMBER TO PRINT-NUMBER.
+           MOVE VOUCHER-VENDOR TO PRINT-VENDOR.
+           MOVE VOUCHER-SELECTED TO PRINT-SELECTED.
+           MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+           PERFORM FORMAT-THE-DATE.
+           MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+           MOVE VOUCHER-AMOUNT TO PRINT-AMOUNT.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           IF REPORT-COMPANY-NAME NOT = SPACES
+               MOVE REPORT-COMPANY-NAME TO PRINT-COMPANY-NAME
+               MOVE COMPANY-NAME-LINE TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+           COPY "PLDATE01.CBL".
+
+           COPY "PLPRNT01.CBL".
+
+           COPY "PLPCFG01.CBL".
