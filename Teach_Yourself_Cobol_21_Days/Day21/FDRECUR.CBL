@@ -0,0 +1,16 @@
+      * The FD for the Recurring Voucher Template File
+      * FDRECUR.CBL
+      * Primary Key - RECUR-NUMBER
+      * Holds rent/lease/service-contract templates that RECGEN01
+      * turns into real VOUCHER-RECORDs once a month, so they don't
+      * have to be re-keyed by hand every time.
+       FD  RECUR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RECUR-RECORD.
+           05 RECUR-NUMBER             PIC 9(5).
+           05 RECUR-VENDOR             PIC 9(5).
+           05 RECUR-DESCRIPTION        PIC X(30).
+           05 RECUR-AMOUNT             PIC S9(6)V99.
+           05 RECUR-DUE-DAY            PIC 99.
+           05 RECUR-ACTIVE             PIC X.
+           05 RECUR-GL-ACCOUNT-NUMBER  PIC 9(6).
