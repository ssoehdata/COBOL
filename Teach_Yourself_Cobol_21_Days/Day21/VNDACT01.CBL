@@ -0,0 +1,183 @@
+      * Vendor activity report
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDACT01.
+      *-------------------------------------------------------------
+      * Reads every vendor on VENDOR-FILE, scans the VOUCHER-VENDOR
+      * alternate key on VOUCHER-FILE (DYNAMIC access, same as
+      * VNDINQ01/VCHMNT01's duplicate-invoice scan) for the most
+      * recent VOUCHER-DATE on file for that vendor, and lists any
+      * vendor whose most recent voucher is older than an operator-
+      * supplied cutoff date - so the vendor master can be cleaned up
+      * instead of accumulating vendors nobody orders from any more.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVND02.CBL".
+
+           COPY "SLVOUCH.CBL".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVND04.CBL".
+
+           COPY "FDVOUCH.CBL".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+
+           COPY "WSDATE01.CBL".
+
+       77  VENDOR-FILE-AT-END           PIC X VALUE "N".
+       77  VOUCHER-SCAN-AT-END          PIC X.
+       77  CUTOFF-CCYYMMDD              PIC 9(8).
+       77  LAST-INVOICE-DATE            PIC 9(8).
+       77  VENDORS-LISTED               PIC 9(5) VALUE ZERO.
+
+       77  LINE-COUNT                   PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER                  PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES                PIC 999 VALUE 55.
+
+       01  TITLE-LINE.
+           05 FILLER                   PIC X(26) VALUE SPACE.
+           05 FILLER                   PIC X(27)
+              VALUE "VENDOR ACTIVITY EXCEPTIONS".
+           05 FILLER                   PIC X(17) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "PAGE:".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-PAGE-NUMBER        PIC ZZZ9.
+
+       01  COLUMN-LINE.
+           05 FILLER                   PIC X(6) VALUE "VENDOR".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(30) VALUE "VENDOR NAME".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(13) VALUE "LAST INVOICE".
+
+       01  DETAIL-LINE.
+           05 PRINT-VENDOR-NUMBER       PIC 9(5).
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-VENDOR-NAME         PIC X(30).
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 PRINT-LAST-INVOICE-DATE   PIC X(10).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN INPUT VOUCHER-FILE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE VOUCHER-FILE.
+           CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-CUTOFF-DATE.
+           PERFORM START-NEW-PAGE.
+           PERFORM READ-NEXT-VENDOR.
+           PERFORM CHECK-ALL-VENDORS
+               UNTIL VENDOR-FILE-AT-END = "Y".
+           DISPLAY VENDORS-LISTED " VENDOR(S) WITH NO RECENT ACTIVITY".
+
+       GET-CUTOFF-DATE.
+           MOVE "FLAG VENDORS WITH NO VOUCHER SINCE (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO CUTOFF-CCYYMMDD.
+
+       READ-NEXT-VENDOR.
+           READ VENDOR-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       CHECK-ALL-VENDORS.
+           PERFORM FIND-LAST-VOUCHER-DATE.
+           IF LAST-INVOICE-DATE < CUTOFF-CCYYMMDD
+               PERFORM PRINT-INACTIVE-VENDOR.
+           PERFORM READ-NEXT-VENDOR.
+
+      *-------------------------------------------------------------
+      * Scans every voucher on file for this vendor and keeps the
+      * highest VOUCHER-DATE found. LAST-INVOICE-DATE stays ZEROES
+      * if the vendor has no vouchers at all.
+      *-------------------------------------------------------------
+       FIND-LAST-VOUCHER-DATE.
+           MOVE ZEROES TO LAST-INVOICE-DATE.
+           MOVE VENDOR-NUMBER TO VOUCHER-VENDOR.
+           START VOUCHER-FILE KEY NOT < VOUCHER-VENDOR
+               INVALID KEY
+                   MOVE "Y" TO VOUCHER-SCAN-AT-END
+               NOT INVALID KEY
+                   MOVE "N" TO VOUCHER-SCAN-AT-END.
+           IF VOUCHER-SCAN-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VOUCHER-BY-VENDOR
+               PERFORM SCAN-VOUCHERS-FOR-VENDOR
+                   UNTIL VOUCHER-SCAN-AT-END = "Y"
+                       OR VOUCHER-VENDOR NOT = VENDOR-NUMBER.
+
+       SCAN-VOUCHERS-FOR-VENDOR.
+           IF VOUCHER-DATE > LAST-INVOICE-DATE
+               MOVE VOUCHER-DATE TO LAST-INVOICE-DATE.
+           PERFORM READ-NEXT-VOUCHER-BY-VENDOR.
+
+       READ-NEXT-VOUCHER-BY-VENDOR.
+           MOVE "N" TO VOUCHER-SCAN-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-SCAN-AT-END.
+
+       PRINT-INACTIVE-VENDOR.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEW-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE VENDOR-NUMBER TO PRINT-VENDOR-NUMBER.
+           MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+           IF LAST-INVOICE-DATE = ZEROES
+               MOVE "NEVER" TO PRINT-LAST-INVOICE-DATE
+           ELSE
+               MOVE LAST-INVOICE-DATE TO DATE-CCYYMMDD
+               PERFORM FORMAT-THE-DATE
+               MOVE FORMATTED-DATE TO PRINT-LAST-INVOICE-DATE.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           ADD 1 TO VENDORS-LISTED.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+           COPY "PLDATE01.CBL".
+
+           COPY "PLPRNT01.CBL".
