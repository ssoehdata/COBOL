@@ -0,0 +1,46 @@
+      * USAGE:
+      * Calling program must SELECT/FD the RATE-FILE (SLRATE01.CBL/
+      * FDRATE01.CBL) and have it open, and must COPY WSRATE01.CBL
+      * and WSCASE01.CBL into WORKING-STORAGE, and must SELECT/FD
+      * the VOUCHER-FILE (SLVOUCH.CBL/FDVOUCH.CBL).
+      *
+      * PERFORM GET-VOUCHER-CURRENCY.
+      * RETURNS:
+      * VOUCHER-CURRENCY-CODE, and RATE-RECORD positioned on the
+      * matching exchange rate (blank entry defaults to USD).
+      *----------------------------------------------
+       GET-VOUCHER-CURRENCY.
+           PERFORM ACCEPT-VOUCHER-CURRENCY.
+           PERFORM RE-ACCEPT-VOUCHER-CURRENCY
+               UNTIL RATE-FOUND = "Y".
+
+       ACCEPT-VOUCHER-CURRENCY.
+           DISPLAY "ENTER THE INVOICE CURRENCY CODE (USD IF NONE)".
+           ACCEPT VOUCHER-CURRENCY-CODE.
+           INSPECT VOUCHER-CURRENCY-CODE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           IF VOUCHER-CURRENCY-CODE = SPACES
+               MOVE "USD" TO VOUCHER-CURRENCY-CODE.
+           PERFORM LOOKUP-EXCHANGE-RATE.
+
+       RE-ACCEPT-VOUCHER-CURRENCY.
+           DISPLAY "CURRENCY NOT ON THE EXCHANGE RATE TABLE - "
+               "PLEASE RE-ENTER".
+           PERFORM ACCEPT-VOUCHER-CURRENCY.
+
+      *---------------------------------
+      * USAGE:
+      * MOVE code TO VOUCHER-CURRENCY-CODE.
+      * PERFORM LOOKUP-EXCHANGE-RATE.
+      *
+      * RETURNS:
+      * RATE-FOUND, and RATE-RECORD (including RATE-EXCHANGE-RATE)
+      * when found.
+      *---------------------------------
+       LOOKUP-EXCHANGE-RATE.
+           MOVE VOUCHER-CURRENCY-CODE TO RATE-CURRENCY-CODE.
+           READ RATE-FILE
+               INVALID KEY
+                   MOVE "N" TO RATE-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO RATE-FOUND.
