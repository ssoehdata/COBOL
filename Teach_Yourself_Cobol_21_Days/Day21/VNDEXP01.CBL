@@ -0,0 +1,116 @@
+      * Vendor file export
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDEXP01.
+      *-------------------------------------------------------------
+      * Reads VENDOR-FILE sequentially, same read-all pattern as
+      * NEWVND01's old-to-new conversion, and writes every vendor
+      * out to a flat, comma-delimited sequential extract so the
+      * data can be handed to an auditor or picked up by some other
+      * tool without a one-off program being written every time.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVND02.CBL".
+
+           SELECT VENDOR-EXPORT-FILE
+               ASSIGN TO "VNDEXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVND04.CBL".
+
+       FD  VENDOR-EXPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  VENDOR-EXPORT-RECORD.
+           05 EXPORT-VENDOR-NUMBER       PIC 9(5).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-NAME         PIC X(30).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-ADDRESS-1    PIC X(30).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-ADDRESS-2    PIC X(30).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-CITY         PIC X(20).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-STATE        PIC X(2).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-ZIP          PIC X(10).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-1099         PIC X.
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-REMIT-TO-NAME       PIC X(30).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-REMIT-TO-ADDRESS-1  PIC X(30).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-REMIT-TO-ADDRESS-2  PIC X(30).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-REMIT-TO-CITY       PIC X(20).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-REMIT-TO-STATE      PIC X(2).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-REMIT-TO-ZIP        PIC X(10).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-TAX-ID       PIC X(11).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VENDOR-W9-DATE      PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       77  VENDOR-FILE-AT-END           PIC X VALUE "N".
+       77  VENDORS-EXPORTED             PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN OUTPUT VENDOR-EXPORT-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE VENDOR-EXPORT-FILE.
+           DISPLAY VENDORS-EXPORTED " VENDOR(S) EXPORTED TO VNDEXP".
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VENDOR.
+           PERFORM EXPORT-ONE-VENDOR
+               UNTIL VENDOR-FILE-AT-END = "Y".
+
+       READ-NEXT-VENDOR.
+           READ VENDOR-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       EXPORT-ONE-VENDOR.
+           PERFORM MOVE-VENDOR-TO-EXPORT-RECORD.
+           WRITE VENDOR-EXPORT-RECORD.
+           ADD 1 TO VENDORS-EXPORTED.
+           PERFORM READ-NEXT-VENDOR.
+
+       MOVE-VENDOR-TO-EXPORT-RECORD.
+           MOVE VENDOR-NUMBER         TO EXPORT-VENDOR-NUMBER.
+           MOVE VENDOR-NAME           TO EXPORT-VENDOR-NAME.
+           MOVE VENDOR-ADDRESS-1      TO EXPORT-VENDOR-ADDRESS-1.
+           MOVE VENDOR-ADDRESS-2      TO EXPORT-VENDOR-ADDRESS-2.
+           MOVE VENDOR-CITY           TO EXPORT-VENDOR-CITY.
+           MOVE VENDOR-STATE          TO EXPORT-VENDOR-STATE.
+           MOVE VENDOR-ZIP            TO EXPORT-VENDOR-ZIP.
+           MOVE VENDOR-1099-ELIGIBLE  TO EXPORT-VENDOR-1099.
+           MOVE REMIT-TO-NAME         TO EXPORT-REMIT-TO-NAME.
+           MOVE REMIT-TO-ADDRESS-1    TO EXPORT-REMIT-TO-ADDRESS-1.
+           MOVE REMIT-TO-ADDRESS-2    TO EXPORT-REMIT-TO-ADDRESS-2.
+           MOVE REMIT-TO-CITY         TO EXPORT-REMIT-TO-CITY.
+           MOVE REMIT-TO-STATE        TO EXPORT-REMIT-TO-STATE.
+           MOVE REMIT-TO-ZIP          TO EXPORT-REMIT-TO-ZIP.
+           MOVE VENDOR-TAX-ID         TO EXPORT-VENDOR-TAX-ID.
+           MOVE VENDOR-W9-ON-FILE-DATE TO EXPORT-VENDOR-W9-DATE.
