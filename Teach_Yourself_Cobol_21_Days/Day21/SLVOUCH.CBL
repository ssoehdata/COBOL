@@ -0,0 +1,12 @@
+      *--------------------------------
+      * SELECT for the voucher file.
+      *--------------------------------
+      * SLVOUCH.CBL
+      *--------------------------------
+       SELECT VOUCHER-FILE
+           ASSIGN TO "voucher"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS VOUCHER-NUMBER
+           ALTERNATE KEY
+           IS VOUCHER-VENDOR WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC.
