@@ -0,0 +1,13 @@
+      *--------------------------------
+      * SELECT for the print configuration file - one record
+      * shared by every report program that prints a paged report,
+      * so the page depth and company-name heading are a data
+      * update instead of a program recompile.
+      *--------------------------------
+      * SLPCFG01.CBL
+      *--------------------------------
+       SELECT PRINT-CONFIG-FILE
+           ASSIGN TO "PRTCFG"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PRINT-CONFIG-KEY
+           ACCESS MODE IS DYNAMIC.
