@@ -0,0 +1,18 @@
+      * The FD for the fiscal period control file
+      * FDPERD01.CBL
+      * Primary Key - PERIOD-KEY (CCYYMM)
+      * One record per accounting period. PERIOD-STATUS is
+      * flipped to closed once the period is finished being
+      * posted to - FISCAL-PERIOD-OPEN in PLPERD01.CBL checks
+      * it before a voucher date/paid date is accepted.
+      *-----------------------------------------------------
+       FD  PERIOD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PERIOD-RECORD.
+           05 PERIOD-KEY                PIC 9(6).
+           05 PERIOD-START-DATE         PIC 9(8).
+           05 PERIOD-END-DATE           PIC 9(8).
+           05 PERIOD-STATUS             PIC X.
+               88 PERIOD-IS-OPEN        VALUE "O".
+               88 PERIOD-IS-CLOSED      VALUE "C".
+
