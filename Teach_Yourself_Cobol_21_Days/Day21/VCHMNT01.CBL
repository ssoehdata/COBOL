@@ -0,0 +1,594 @@
+      * Voucher entry
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHMNT01.
+      *-------------------------------------------------------------
+      * Keys in new vouchers against the Voucher File, validating
+      * the vendor and checking for a duplicate VOUCHER-VENDOR /
+      * VOUCHER-INVOICE combination before the voucher is written,
+      * so the same invoice can't be keyed (and paid) twice.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLCONTRL.CBL".
+
+           COPY "SLVND02.CBL".
+
+           COPY "SLPO01.CBL".
+
+           COPY "SLCTLLOG.CBL".
+
+           COPY "SLPERD01.CBL".
+
+           COPY "SLRATE01.CBL".
+
+           COPY "SLCAT01.CBL".
+
+           COPY "SLGLACT01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDCONTRL.CBL".
+
+           COPY "FDVND04.CBL".
+
+           COPY "FDPO01.CBL".
+
+           COPY "FDCTLLOG.CBL".
+
+           COPY "FDPERD01.CBL".
+
+           COPY "FDRATE01.CBL".
+
+           COPY "FDCAT01.CBL".
+
+           COPY "FDGLACT01.CBL".
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSCASE01.CBL".
+
+           COPY "WSPERD01.CBL".
+
+           COPY "WSRATE01.CBL".
+
+       77  OK-TO-ADD                   PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  VENDOR-FOUND                PIC X.
+       77  CATEGORY-FOUND               PIC X.
+       77  GL-ACCOUNT-FOUND             PIC X.
+       77  DUPLICATE-FOUND             PIC X.
+       77  OK-TO-ADD-ANYWAY            PIC X.
+       77  VOUCHER-FILE-AT-END         PIC X.
+
+       77  ENTERED-VENDOR              PIC 9(5).
+       77  ENTERED-INVOICE             PIC X(15).
+
+       77  DEFAULT-VOUCHER-DUE         PIC 9(8).
+       77  DUE-DATE-OK                 PIC X.
+
+       77  PO-FOUND                    PIC X.
+       77  PO-VARIANCE-FOUND           PIC X.
+       77  PO-AMOUNT-VARIANCE          PIC S9(6)V99.
+       77  PO-VARIANCE-TOLERANCE       PIC S9(4)V99 VALUE 5.00.
+
+       77  AMOUNT-IS-VALID             PIC X.
+
+       77  OLD-CONTROL-VALUE           PIC 9(6).
+       77  TODAY-CCYYMMDD              PIC 9(8).
+       77  CURRENT-TIME                PIC 9(8).
+
+       77  BATCH-VOUCHER-COUNT         PIC 9(5) VALUE ZERO.
+       77  BATCH-VOUCHER-TOTAL         PIC S9(7)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN INPUT PO-FILE.
+           OPEN EXTEND CONTROL-LOG-FILE.
+           OPEN INPUT PERIOD-FILE.
+           OPEN INPUT RATE-FILE.
+           OPEN INPUT CATEGORY-FILE.
+           OPEN INPUT GLACCOUNT-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+           PERFORM DISPLAY-LAST-VOUCHER-WRITTEN.
+
+      *-------------------------------------------------------------
+      * CONTROL-LAST-VOUCHER-WRITTEN is stamped by MARK-VOUCHER-
+      * WRITTEN right after each voucher makes it to WRITE-VOUCHER-
+      * RECORD, so if a session dies mid-batch (dropped terminal,
+      * reboot) a restarted session can tell the operator exactly
+      * which voucher in the stack was keyed last, instead of the
+      * operator having to guess which of a stack of paper invoices
+      * already made it to the file.
+      *-------------------------------------------------------------
+       DISPLAY-LAST-VOUCHER-WRITTEN.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-LAST-VOUCHER-WRITTEN.
+           IF CONTROL-LAST-VOUCHER-WRITTEN NOT = ZEROES
+               DISPLAY " "
+               DISPLAY "LAST VOUCHER WRITTEN IN THE PRIOR SESSION WAS "
+                   CONTROL-LAST-VOUCHER-WRITTEN
+               DISPLAY "RESUME RE-KEYING WITH THE NEXT INVOICE IN "
+                   "THE STACK.".
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE PO-FILE.
+           CLOSE CONTROL-LOG-FILE.
+           CLOSE PERIOD-FILE.
+           CLOSE RATE-FILE.
+           CLOSE CATEGORY-FILE.
+           CLOSE GLACCOUNT-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-OK-TO-ADD.
+           PERFORM ADD-VOUCHERS
+               UNTIL OK-TO-ADD = "N".
+           PERFORM PRINT-BATCH-CONTROL-SLIP.
+
+      *-------------------------------------------------------------
+      * Hash/control slip for the session - lets the operator match
+      * the count and dollar total just keyed against the paper
+      * batch before it gets posted, instead of waiting for CSHREQ01
+      * or BILRPT01 to surface a mis-keyed amount after the fact.
+      *-------------------------------------------------------------
+       PRINT-BATCH-CONTROL-SLIP.
+           DISPLAY " ".
+           DISPLAY "----- VOUCHER ENTRY BATCH CONTROL SLIP -----".
+           DISPLAY "VOUCHERS ENTERED: " BATCH-VOUCHER-COUNT.
+           DISPLAY "TOTAL AMOUNT:     " BATCH-VOUCHER-TOTAL.
+           DISPLAY "---------------------------------------------".
+
+       GET-OK-TO-ADD.
+           PERFORM ACCEPT-OK-TO-ADD.
+           PERFORM RE-ACCEPT-OK-TO-ADD
+               UNTIL OK-TO-ADD = "Y" OR "N".
+
+       ACCEPT-OK-TO-ADD.
+           DISPLAY " ".
+           DISPLAY "ENTER ANOTHER VOUCHER (Y/N)?".
+           ACCEPT OK-TO-ADD.
+           INSPECT OK-TO-ADD CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-ADD.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-ADD.
+
+       ADD-VOUCHERS.
+           PERFORM INIT-VOUCHER-RECORD.
+           PERFORM ENTER-VOUCHER-VENDOR.
+           PERFORM ENTER-VOUCHER-INVOICE.
+           PERFORM ENTER-VOUCHER-FOR.
+           PERFORM ENTER-VOUCHER-CREDIT-MEMO.
+           PERFORM ENTER-VOUCHER-CURRENCY.
+           PERFORM ENTER-VOUCHER-AMOUNT.
+           PERFORM ENTER-VOUCHER-PO-NUMBER.
+           PERFORM ENTER-VOUCHER-DATE.
+           PERFORM ENTER-VOUCHER-DUE.
+           PERFORM ENTER-VOUCHER-EXPENSE-CATEGORY.
+           PERFORM ENTER-VOUCHER-GL-ACCOUNT.
+           PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER.
+           PERFORM WRITE-VOUCHER-RECORD.
+           ADD 1 TO BATCH-VOUCHER-COUNT.
+           ADD VOUCHER-AMOUNT TO BATCH-VOUCHER-TOTAL.
+           PERFORM GET-OK-TO-ADD.
+
+       INIT-VOUCHER-RECORD.
+           MOVE SPACE TO VOUCHER-RECORD.
+           MOVE ZEROES TO VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-SELECTED.
+           MOVE "USD" TO VOUCHER-CURRENCY-CODE.
+
+      *****************************************************
+      *    Vendor number, with a lookup against the
+      *    Vendor File so a bad vendor can't be keyed.
+      *****************************************************
+       ENTER-VOUCHER-VENDOR.
+           PERFORM ACCEPT-VOUCHER-VENDOR.
+           PERFORM RE-ACCEPT-VOUCHER-VENDOR
+               UNTIL VENDOR-FOUND = "Y".
+
+       ACCEPT-VOUCHER-VENDOR.
+           DISPLAY "ENTER VENDOR NUMBER FOR THIS VOUCHER".
+           ACCEPT VOUCHER-VENDOR.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+
+       RE-ACCEPT-VOUCHER-VENDOR.
+           DISPLAY "VENDOR NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-VOUCHER-VENDOR.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO VENDOR-FOUND.
+
+      *****************************************************
+      *    Invoice number, checked against every open
+      *    voucher already on file for this vendor.
+      *****************************************************
+       ENTER-VOUCHER-INVOICE.
+           PERFORM ACCEPT-VOUCHER-INVOICE.
+           PERFORM RE-ACCEPT-VOUCHER-INVOICE
+               UNTIL VOUCHER-INVOICE NOT = SPACES.
+           MOVE VOUCHER-VENDOR TO ENTERED-VENDOR.
+           MOVE VOUCHER-INVOICE TO ENTERED-INVOICE.
+           PERFORM CHECK-FOR-DUPLICATE-INVOICE.
+           IF DUPLICATE-FOUND = "Y"
+               PERFORM CONFIRM-DUPLICATE-INVOICE
+               IF OK-TO-ADD-ANYWAY = "N"
+                   PERFORM ENTER-VOUCHER-INVOICE.
+
+       ACCEPT-VOUCHER-INVOICE.
+           DISPLAY "ENTER THE INVOICE NUMBER".
+           ACCEPT VOUCHER-INVOICE.
+
+       RE-ACCEPT-VOUCHER-INVOICE.
+           DISPLAY "INVOICE NUMBER MUST BE ENTERED".
+           PERFORM ACCEPT-VOUCHER-INVOICE.
+
+      *-------------------------------------------------------------
+      * Scans the VOUCHER-VENDOR alternate index for every voucher
+      * already on file for this vendor, looking for a matching
+      * VOUCHER-INVOICE. The search clobbers VOUCHER-RECORD, so the
+      * entered vendor/invoice are restored from ENTERED-VENDOR and
+      * ENTERED-INVOICE once the search is done.
+      *-------------------------------------------------------------
+       CHECK-FOR-DUPLICATE-INVOICE.
+           MOVE "N" TO DUPLICATE-FOUND.
+           MOVE ENTERED-VENDOR TO VOUCHER-VENDOR.
+           START VOUCHER-FILE KEY NOT < VOUCHER-VENDOR
+               INVALID KEY
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+           IF VOUCHER-FILE-AT-END NOT = "Y"
+               PERFORM READ-NEXT-VOUCHER-BY-VENDOR
+               PERFORM SCAN-FOR-DUPLICATE-INVOICE
+                   UNTIL VOUCHER-FILE-AT-END = "Y"
+                       OR VOUCHER-VENDOR NOT = ENTERED-VENDOR
+                       OR DUPLICATE-FOUND = "Y".
+           MOVE ENTERED-VENDOR TO VOUCHER-VENDOR.
+           MOVE ENTERED-INVOICE TO VOUCHER-INVOICE.
+
+       SCAN-FOR-DUPLICATE-INVOICE.
+           IF VOUCHER-INVOICE = ENTERED-INVOICE
+               MOVE "Y" TO DUPLICATE-FOUND
+           ELSE
+               PERFORM READ-NEXT-VOUCHER-BY-VENDOR.
+
+       READ-NEXT-VOUCHER-BY-VENDOR.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       CONFIRM-DUPLICATE-INVOICE.
+           DISPLAY "** WARNING ** VENDOR " ENTERED-VENDOR
+               " ALREADY HAS A VOUCHER FOR INVOICE "
+               ENTERED-INVOICE.
+           PERFORM ACCEPT-OK-TO-ADD-ANYWAY.
+           PERFORM RE-ACCEPT-OK-TO-ADD-ANYWAY
+               UNTIL OK-TO-ADD-ANYWAY = "Y" OR "N".
+
+       ACCEPT-OK-TO-ADD-ANYWAY.
+           DISPLAY "ENTER THIS VOUCHER ANYWAY (Y/N)?".
+           ACCEPT OK-TO-ADD-ANYWAY.
+           INSPECT OK-TO-ADD-ANYWAY
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-ADD-ANYWAY.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-ADD-ANYWAY.
+
+      *****************************************************
+      *    Remaining voucher fields
+      *****************************************************
+       ENTER-VOUCHER-FOR.
+           DISPLAY "WHAT IS THIS VOUCHER FOR".
+           ACCEPT VOUCHER-FOR.
+
+      *-------------------------------------------------------------
+      * A credit memo is a voucher carrying a negative VOUCHER-AMOUNT,
+      * used for vendor returns/rebates. Every other voucher must be
+      * entered as a positive amount - this flag is what tells
+      * ENTER-VOUCHER-AMOUNT which way to validate the sign, so a
+      * mis-keyed negative amount can no longer sail through as a
+      * regular voucher.
+      *-------------------------------------------------------------
+       ENTER-VOUCHER-CREDIT-MEMO.
+           PERFORM ACCEPT-VOUCHER-CREDIT-MEMO.
+           PERFORM RE-ACCEPT-VOUCHER-CREDIT-MEMO
+               UNTIL VOUCHER-CREDIT-MEMO = "Y" OR "N".
+           IF VOUCHER-IS-CREDIT-MEMO
+               DISPLAY "** CREDIT MEMO MODE - ENTER THE AMOUNT AS A "
+                   "NEGATIVE NUMBER **".
+
+       ACCEPT-VOUCHER-CREDIT-MEMO.
+           DISPLAY "IS THIS A CREDIT MEMO (Y/N)?".
+           ACCEPT VOUCHER-CREDIT-MEMO.
+           INSPECT VOUCHER-CREDIT-MEMO
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-VOUCHER-CREDIT-MEMO.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-VOUCHER-CREDIT-MEMO.
+
+      *-------------------------------------------------------------
+      * Currency code for the invoice, looked up against the
+      * exchange rate table (PLRATE01.CBL) so ENTER-VOUCHER-AMOUNT
+      * knows what rate to convert the keyed amount at. A blank
+      * entry defaults to USD, rate 1.0000, so a domestic voucher
+      * is keyed exactly as it always has been.
+      *-------------------------------------------------------------
+       ENTER-VOUCHER-CURRENCY.
+           PERFORM GET-VOUCHER-CURRENCY.
+
+       ENTER-VOUCHER-AMOUNT.
+           PERFORM ACCEPT-VOUCHER-AMOUNT.
+           PERFORM RE-ACCEPT-VOUCHER-AMOUNT
+               UNTIL AMOUNT-IS-VALID = "Y".
+
+       ACCEPT-VOUCHER-AMOUNT.
+           IF VOUCHER-IS-CREDIT-MEMO
+               DISPLAY "ENTER THE CREDIT MEMO AMOUNT IN "
+                   VOUCHER-CURRENCY-CODE " (A NEGATIVE NUMBER)"
+           ELSE
+               DISPLAY "ENTER THE VOUCHER AMOUNT IN "
+                   VOUCHER-CURRENCY-CODE.
+           ACCEPT VOUCHER-FOREIGN-AMOUNT.
+           COMPUTE VOUCHER-AMOUNT ROUNDED =
+               VOUCHER-FOREIGN-AMOUNT * RATE-EXCHANGE-RATE.
+           PERFORM CHECK-VOUCHER-AMOUNT.
+
+       RE-ACCEPT-VOUCHER-AMOUNT.
+           IF VOUCHER-IS-CREDIT-MEMO
+               DISPLAY "A CREDIT MEMO AMOUNT MUST BE NEGATIVE"
+           ELSE
+               DISPLAY "THE VOUCHER AMOUNT MUST BE GREATER THAN ZERO".
+           PERFORM ACCEPT-VOUCHER-AMOUNT.
+
+       CHECK-VOUCHER-AMOUNT.
+           MOVE "N" TO AMOUNT-IS-VALID.
+           IF VOUCHER-IS-CREDIT-MEMO
+               IF VOUCHER-AMOUNT < ZERO
+                   MOVE "Y" TO AMOUNT-IS-VALID
+           ELSE
+           IF VOUCHER-AMOUNT > ZERO
+               MOVE "Y" TO AMOUNT-IS-VALID.
+
+      *-------------------------------------------------------------
+      * Two-way match against the PO file - if the voucher names a
+      * PO, the VOUCHER-AMOUNT is compared to what was actually
+      * received on that PO, and a variance over tolerance has to be
+      * confirmed before the voucher can go through, the same way a
+      * duplicate invoice does.
+      *-------------------------------------------------------------
+       ENTER-VOUCHER-PO-NUMBER.
+           PERFORM ACCEPT-VOUCHER-PO-NUMBER.
+           IF VOUCHER-PO-NUMBER NOT = ZEROES
+               PERFORM MATCH-VOUCHER-TO-PO
+               IF PO-VARIANCE-FOUND = "Y"
+                   PERFORM CONFIRM-PO-VARIANCE
+                   IF OK-TO-ADD-ANYWAY = "N"
+                       PERFORM ENTER-VOUCHER-AMOUNT
+                       PERFORM ENTER-VOUCHER-PO-NUMBER.
+
+       ACCEPT-VOUCHER-PO-NUMBER.
+           DISPLAY "ENTER THE PO NUMBER FOR THIS VOUCHER (0 IF NONE)".
+           ACCEPT VOUCHER-PO-NUMBER.
+
+       MATCH-VOUCHER-TO-PO.
+           MOVE "N" TO PO-VARIANCE-FOUND.
+           PERFORM READ-PO-RECORD.
+           IF PO-FOUND = "Y"
+               PERFORM CHECK-PO-VARIANCE
+           ELSE
+               DISPLAY "** WARNING ** PO NUMBER NOT ON FILE".
+
+       READ-PO-RECORD.
+           MOVE VOUCHER-PO-NUMBER TO PO-NUMBER.
+           MOVE "Y" TO PO-FOUND.
+           READ PO-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO PO-FOUND.
+
+       CHECK-PO-VARIANCE.
+           COMPUTE PO-AMOUNT-VARIANCE =
+               VOUCHER-AMOUNT - PO-RECEIVED-AMOUNT.
+           IF PO-AMOUNT-VARIANCE < ZERO
+               COMPUTE PO-AMOUNT-VARIANCE = PO-AMOUNT-VARIANCE * -1.
+           IF PO-AMOUNT-VARIANCE > PO-VARIANCE-TOLERANCE
+               MOVE "Y" TO PO-VARIANCE-FOUND.
+
+       CONFIRM-PO-VARIANCE.
+           DISPLAY "** WARNING ** VOUCHER AMOUNT " VOUCHER-AMOUNT
+               " VARIES FROM PO " VOUCHER-PO-NUMBER
+               " RECEIVED AMOUNT " PO-RECEIVED-AMOUNT
+               " BY MORE THAN THE TOLERANCE".
+           PERFORM ACCEPT-OK-TO-ADD-ANYWAY.
+           PERFORM RE-ACCEPT-OK-TO-ADD-ANYWAY
+               UNTIL OK-TO-ADD-ANYWAY = "Y" OR "N".
+
+       ENTER-VOUCHER-DATE.
+           MOVE "ENTER THE VOUCHER DATE (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-POSTING-DATE.
+           MOVE DATE-CCYYMMDD TO VOUCHER-DATE.
+
+      *-------------------------------------------------------------
+      * Defaults VOUCHER-DUE to VOUCHER-DATE plus the vendor's own
+      * VENDOR-PAYMENT-TERMS-DAYS (days-old math the same way
+      * CSHREQ01's aging already does it, with FUNCTION DATE-OF-
+      * INTEGER as the complement of FUNCTION INTEGER-OF-DATE),
+      * then lets the operator keep it or key a different date.
+      *-------------------------------------------------------------
+       ENTER-VOUCHER-DUE.
+           PERFORM COMPUTE-DEFAULT-VOUCHER-DUE.
+           PERFORM ASK-DEFAULT-DUE-DATE-OK.
+           IF DUE-DATE-OK = "Y"
+               MOVE DEFAULT-VOUCHER-DUE TO VOUCHER-DUE
+           ELSE
+               PERFORM ACCEPT-VOUCHER-DUE.
+
+       COMPUTE-DEFAULT-VOUCHER-DUE.
+           COMPUTE DEFAULT-VOUCHER-DUE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(VOUCHER-DATE) +
+                       VENDOR-PAYMENT-TERMS-DAYS).
+
+       ASK-DEFAULT-DUE-DATE-OK.
+           MOVE DEFAULT-VOUCHER-DUE TO DATE-CCYYMMDD.
+           PERFORM FORMAT-THE-DATE.
+           DISPLAY "DEFAULT DUE DATE (NET " VENDOR-PAYMENT-TERMS-DAYS
+               " DAYS) IS " FORMATTED-DATE.
+           PERFORM ACCEPT-DUE-DATE-OK.
+           PERFORM RE-ACCEPT-DUE-DATE-OK
+               UNTIL DUE-DATE-OK = "Y" OR "N".
+
+       ACCEPT-DUE-DATE-OK.
+           DISPLAY "USE THIS DUE DATE (Y/N)?".
+           ACCEPT DUE-DATE-OK.
+
+       RE-ACCEPT-DUE-DATE-OK.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-DUE-DATE-OK.
+
+       ACCEPT-VOUCHER-DUE.
+           MOVE "ENTER THE VOUCHER DUE DATE (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO VOUCHER-DUE.
+
+      *-------------------------------------------------------------
+      * Expense category code, looked up against the category
+      * table (CATMNT01.CBL) the same way ENTER-VOUCHER-VENDOR
+      * validates the vendor number. SPACES is a valid entry and
+      * means the voucher carries no category (not deductible).
+      *-------------------------------------------------------------
+       ENTER-VOUCHER-EXPENSE-CATEGORY.
+           PERFORM ACCEPT-VOUCHER-EXPENSE-CATEGORY.
+           PERFORM RE-ACCEPT-VOUCHER-EXPENSE-CATEGORY
+               UNTIL CATEGORY-FOUND = "Y"
+                   OR VOUCHER-EXPENSE-CATEGORY = SPACES.
+
+       ACCEPT-VOUCHER-EXPENSE-CATEGORY.
+           DISPLAY "ENTER THE EXPENSE CATEGORY CODE FOR THIS VOUCHER".
+           DISPLAY "(BLANK IF NOT TAX DEDUCTIBLE)".
+           ACCEPT VOUCHER-EXPENSE-CATEGORY.
+           INSPECT VOUCHER-EXPENSE-CATEGORY
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           IF VOUCHER-EXPENSE-CATEGORY NOT = SPACES
+               PERFORM READ-CATEGORY-RECORD.
+
+       RE-ACCEPT-VOUCHER-EXPENSE-CATEGORY.
+           DISPLAY "CATEGORY NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-VOUCHER-EXPENSE-CATEGORY.
+
+       READ-CATEGORY-RECORD.
+           MOVE "Y" TO CATEGORY-FOUND.
+           MOVE VOUCHER-EXPENSE-CATEGORY TO CATEGORY-CODE.
+           READ CATEGORY-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO CATEGORY-FOUND.
+
+      *-------------------------------------------------------------
+      * GL account number, looked up against the chart-of-accounts
+      * table (GLAMNT01.CBL) the same way ENTER-VOUCHER-EXPENSE-
+      * CATEGORY validates the category code, so every voucher
+      * posts to a real account and GLAEXP01 never has to export
+      * a total against an account that doesn't exist.
+      *-------------------------------------------------------------
+       ENTER-VOUCHER-GL-ACCOUNT.
+           PERFORM ACCEPT-VOUCHER-GL-ACCOUNT.
+           PERFORM RE-ACCEPT-VOUCHER-GL-ACCOUNT
+               UNTIL GL-ACCOUNT-FOUND = "Y".
+
+       ACCEPT-VOUCHER-GL-ACCOUNT.
+           DISPLAY "ENTER THE GL ACCOUNT NUMBER FOR THIS VOUCHER".
+           ACCEPT VOUCHER-GL-ACCOUNT-NUMBER.
+           MOVE VOUCHER-GL-ACCOUNT-NUMBER TO GL-ACCOUNT-NUMBER.
+           PERFORM READ-GLACCOUNT-RECORD.
+
+       RE-ACCEPT-VOUCHER-GL-ACCOUNT.
+           DISPLAY "GL ACCOUNT NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-VOUCHER-GL-ACCOUNT.
+
+       READ-GLACCOUNT-RECORD.
+           MOVE "Y" TO GL-ACCOUNT-FOUND.
+           READ GLACCOUNT-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO GL-ACCOUNT-FOUND.
+
+      *****************************************************
+      *    Next voucher number, from the Control File
+      *****************************************************
+       RETRIEVE-NEXT-VOUCHER-NUMBER.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO OLD-CONTROL-VALUE.
+           ADD 1 TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER.
+           PERFORM SAVE-CONTROL-RECORD.
+           PERFORM LOG-CONTROL-CHANGE.
+
+       SAVE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   WRITE CONTROL-RECORD
+                       INVALID KEY
+                       DISPLAY "ERROR WRITING CONTROL RECORD".
+
+       LOG-CONTROL-CHANGE.
+           MOVE "VOUCHER" TO CTLLOG-COUNTER-NAME.
+           MOVE OLD-CONTROL-VALUE TO CTLLOG-OLD-VALUE.
+           MOVE CONTROL-LAST-VOUCHER TO CTLLOG-NEW-VALUE.
+           MOVE "VCHMNT01" TO CTLLOG-PROGRAM-ID.
+           MOVE TODAY-CCYYMMDD TO CTLLOG-DATE.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CURRENT-TIME TO CTLLOG-TIME.
+           WRITE CONTROL-LOG-RECORD.
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+       WRITE-VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING VOUCHER RECORD"
+               NOT INVALID KEY
+                   PERFORM MARK-VOUCHER-WRITTEN.
+
+       MARK-VOUCHER-WRITTEN.
+           MOVE VOUCHER-NUMBER TO CONTROL-LAST-VOUCHER-WRITTEN.
+           PERFORM SAVE-CONTROL-RECORD.
+
+           COPY "PLDATE01.CBL".
+
+           COPY "PLPERD01.CBL".
+
+           COPY "PLRATE01.CBL".
