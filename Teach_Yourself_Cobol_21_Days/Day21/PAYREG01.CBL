@@ -0,0 +1,162 @@
+      * Daily payment register
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYREG01.
+      *-------------------------------------------------------------
+      * Lists every voucher paid today (VOUCHER-PAID-DATE equal to
+      * today's date) in voucher-number order, showing the check
+      * number and paid amount, with a grand total at the end - so
+      * AP has one document to balance against the bank register
+      * every afternoon.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+
+           COPY "WSDATE01.CBL".
+
+       77  VOUCHER-FILE-AT-END          PIC X VALUE "N".
+       77  TODAY-CCYYMMDD               PIC 9(8).
+       77  GRAND-TOTAL-PAID             PIC S9(7)V99 VALUE ZERO.
+
+       77  LINE-COUNT                   PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER                  PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES                PIC 999 VALUE 55.
+
+       01  TITLE-LINE.
+           05 FILLER                   PIC X(28) VALUE SPACE.
+           05 FILLER                   PIC X(22)
+              VALUE "DAILY PAYMENT REGISTER".
+           05 FILLER                   PIC X(17) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "PAGE:".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-PAGE-NUMBER        PIC ZZZ9.
+
+       01  COLUMN-LINE.
+           05 FILLER                   PIC X(7) VALUE "VOUCHER".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(6) VALUE "VENDOR".
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "CHECK".
+           05 FILLER                   PIC X(4) VALUE SPACE.
+           05 FILLER                   PIC X(11) VALUE "PAID AMOUNT".
+
+       01  DETAIL-LINE.
+           05 PRINT-NUMBER              PIC 9(5).
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 PRINT-VENDOR              PIC 9(5).
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-CHECK-NO            PIC 9(6).
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-PAID-AMOUNT         PIC ZZZ,ZZ9.99-.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER                    PIC X(17) VALUE SPACE.
+           05 FILLER                    PIC X(6) VALUE "TOTAL:".
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-GRAND-TOTAL         PIC ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VOUCHER-FILE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM START-NEW-PAGE.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM PROCESS-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+           PERFORM PRINT-THE-GRAND-TOTAL.
+
+       READ-FIRST-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER.
+           PERFORM SKIP-INELIGIBLE-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y"
+                   OR VOUCHER-PAID-DATE = TODAY-CCYYMMDD.
+
+       SKIP-INELIGIBLE-VOUCHERS.
+           IF VOUCHER-PAID-DATE NOT = TODAY-CCYYMMDD
+               PERFORM READ-NEXT-VOUCHER.
+
+       READ-NEXT-VOUCHER.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       READ-NEXT-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER.
+           PERFORM SKIP-INELIGIBLE-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y"
+                   OR VOUCHER-PAID-DATE = TODAY-CCYYMMDD.
+
+       PROCESS-VOUCHERS.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEW-PAGE.
+           PERFORM PRINT-THE-DETAIL-LINE.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PRINT-THE-DETAIL-LINE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE VOUCHER-NUMBER TO PRINT-NUMBER.
+           MOVE VOUCHER-VENDOR TO PRINT-VENDOR.
+           MOVE VOUCHER-CHECK-NO TO PRINT-CHECK-NO.
+           MOVE VOUCHER-PAID-AMOUNT TO PRINT-PAID-AMOUNT.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           ADD VOUCHER-PAID-AMOUNT TO GRAND-TOTAL-PAID.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE GRAND-TOTAL-PAID TO PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+           COPY "PLPRNT01.CBL".
