@@ -0,0 +1,10 @@
+      *--------------------------------
+      * SELECT for the exchange rate file.
+      *--------------------------------
+      * SLRATE01.CBL
+      *--------------------------------
+       SELECT RATE-FILE
+           ASSIGN TO "rate"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS RATE-CURRENCY-CODE
+           ACCESS MODE IS DYNAMIC.
