@@ -0,0 +1,14 @@
+      * The FD for the expense category file.
+      * FDCAT01.CBL
+      * Primary Key - CATEGORY-CODE
+      * VOUCHER-EXPENSE-CATEGORY on FDVOUCH.CBL is validated
+      * against this table instead of the old single deductible
+      * Y/N flag, so a deductible voucher carries a real category
+      * (supplies, travel, utilities, etc.) instead of just a flag.
+       FD  CATEGORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CATEGORY-RECORD.
+           05 CATEGORY-CODE            PIC X(2).
+           05 CATEGORY-NAME            PIC X(20).
+           05 CATEGORY-DEDUCTIBLE      PIC X.
+               88 CATEGORY-IS-DEDUCTIBLE  VALUE "Y".
