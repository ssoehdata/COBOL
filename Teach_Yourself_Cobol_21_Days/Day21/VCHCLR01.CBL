@@ -0,0 +1,152 @@
+      * Clear voucher selections
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHCLR01.
+      *---------------------------------
+      * Asks the user if all selected
+      * vouchers should be cleared.
+      *
+      * 1. Searches the voucher file for
+      *    unpaid vouchers that are
+      *    selected and clears the
+      *    selected flag
+      *---------------------------------
+      * Counts and totals the currently selected, unpaid vouchers
+      * first and displays that count/total before asking for the
+      * confirmation - a mis-hit "Y" on the old single prompt would
+      * silently wipe out an entire check run's worth of selections
+      * with no idea how much was just lost.
+      *---------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+       WORKING-STORAGE SECTION.
+
+       77  OK-TO-CLEAR             PIC X.
+       77  VOUCHER-FILE-AT-END     PIC X.
+
+       77  SELECTED-COUNT          PIC 9(5).
+       77  SELECTED-TOTAL          PIC S9(7)V99.
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM COUNT-SELECTED-VOUCHERS.
+           PERFORM DISPLAY-SELECTION-SUMMARY.
+           IF SELECTED-COUNT NOT = ZERO
+               PERFORM GET-OK-TO-CLEAR
+               IF OK-TO-CLEAR = "Y"
+                   PERFORM REOPEN-FOR-CLEARING
+                   PERFORM PROCESS-VOUCHERS.
+
+      *----------------------------------------
+      * First pass - count and total what is
+      * currently selected, before anything is
+      * touched.
+      *----------------------------------------
+       COUNT-SELECTED-VOUCHERS.
+           MOVE ZEROES TO SELECTED-COUNT.
+           MOVE ZEROES TO SELECTED-TOTAL.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM TALLY-ALL-SELECTED-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       TALLY-ALL-SELECTED-VOUCHERS.
+           ADD 1 TO SELECTED-COUNT.
+           ADD VOUCHER-AMOUNT TO SELECTED-TOTAL.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       DISPLAY-SELECTION-SUMMARY.
+           DISPLAY " ".
+           DISPLAY SELECTED-COUNT " VOUCHER(S) CURRENTLY SELECTED, "
+               "TOTALING " SELECTED-TOTAL.
+           DISPLAY " ".
+
+       REOPEN-FOR-CLEARING.
+           CLOSE VOUCHER-FILE.
+           OPEN I-O VOUCHER-FILE.
+
+       GET-OK-TO-CLEAR.
+           PERFORM ACCEPT-OK-TO-CLEAR.
+           PERFORM RE-ACCEPT-OK-TO-CLEAR
+               UNTIL OK-TO-CLEAR = "Y" OR "N".
+
+       ACCEPT-OK-TO-CLEAR.
+           DISPLAY "CLEAR ALL PREVIOUS SELECTIONS (Y/N)?".
+           ACCEPT OK-TO-CLEAR.
+           INSPECT OK-TO-CLEAR
+               CONVERTING  LOWER-ALPHA
+               TO          UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-CLEAR.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-CLEAR.
+
+      *----------------------------------------
+      * Second pass - clear all previous
+      * selections.
+      *----------------------------------------
+       PROCESS-VOUCHERS.
+           PERFORM READ-FIRST-VALID-VOUCHER.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-THIS-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PROCESS-THIS-VOUCHER.
+           MOVE "N" TO VOUCHER-SELECTED.
+           PERFORM REWRITE-VOUCHER-RECORD.
+
+      *-----------------------------------
+      * Read first, read next routines
+      *-----------------------------------
+       READ-FIRST-VALID-VOUCHER.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       READ-NEXT-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER-RECORD.
+           PERFORM READ-NEXT-VOUCHER-RECORD
+               UNTIL VOUCHER-FILE-AT-END = "Y"
+                   OR (  VOUCHER-PAID-DATE = ZEROES
+                       AND VOUCHER-SELECTED = "Y").
+
+       READ-NEXT-VOUCHER-RECORD.
+           MOVE "N" TO VOUCHER-FILE-AT-END.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+      *-------------------------------------------------
+      * Other File I-O Routines.
+      *-------------------------------------------------
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
