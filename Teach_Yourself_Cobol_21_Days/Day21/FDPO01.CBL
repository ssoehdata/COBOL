@@ -0,0 +1,14 @@
+      * The FD for the Purchase Order File
+      * FDPO01.CBL
+      * Primary Key - PO-NUMBER
+      * Holds what was ordered and what was actually received, so
+      * voucher entry can match a voucher against the PO instead of
+      * taking VOUCHER-AMOUNT on faith.
+       FD  PO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PO-RECORD.
+           05 PO-NUMBER                PIC 9(5).
+           05 PO-VENDOR                PIC 9(5).
+           05 PO-ORDERED-AMOUNT        PIC S9(6)V99.
+           05 PO-RECEIVED-QTY          PIC 9(5).
+           05 PO-RECEIVED-AMOUNT       PIC S9(6)V99.
