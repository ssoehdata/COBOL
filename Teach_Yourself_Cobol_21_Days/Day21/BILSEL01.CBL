@@ -0,0 +1,229 @@
+      * Selected-but-unpaid voucher report
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILSEL01.
+      *-------------------------------------------------------------
+      * Reuses BILRPT01's column/detail layout but shows only
+      * vouchers with VOUCHER-SELECTED = "Y", sorted and subtotaled
+      * by VOUCHER-VENDOR, so the person approving a check run can
+      * review exactly what is about to be paid, vendor by vendor,
+      * instead of scanning the whole open-bills report.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           SELECT WORK-FILE
+               ASSIGN TO "WORK"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05 WORK-NUMBER                PIC 9(5).
+           05 WORK-VENDOR                PIC 9(5).
+           05 WORK-INVOICE               PIC X(15).
+           05 WORK-FOR                   PIC X(30).
+           05 WORK-AMOUNT                PIC S9(6)V99.
+           05 WORK-DATE                  PIC 9(8).
+           05 WORK-DUE                   PIC 9(8).
+           05 WORK-EXPENSE-CATEGORY      PIC X(2).
+           05 WORK-SELECTED              PIC X.
+           05 WORK-PAID-AMOUNT           PIC S9(6)V99.
+           05 WORK-PAID-DATE             PIC 9(8).
+           05 WORK-CHECK-NO              PIC 9(6).
+           05 WORK-VOID-DATE             PIC 9(8).
+           05 WORK-VOID-REASON           PIC X(30).
+           05 WORK-SPLIT-FROM            PIC 9(5).
+           05 WORK-PO-NUMBER             PIC 9(5).
+
+       SD  SORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORT-RECORD.
+           05 SORT-NUMBER                PIC 9(5).
+           05 SORT-VENDOR                PIC 9(5).
+           05 SORT-INVOICE               PIC X(15).
+           05 SORT-FOR                   PIC X(30).
+           05 SORT-AMOUNT                PIC S9(6)V99.
+           05 SORT-DATE                  PIC 9(8).
+           05 SORT-DUE                   PIC 9(8).
+           05 SORT-EXPENSE-CATEGORY      PIC X(2).
+           05 SORT-SELECTED              PIC X.
+           05 SORT-PAID-AMOUNT           PIC S9(6)V99.
+           05 SORT-PAID-DATE             PIC 9(8).
+           05 SORT-CHECK-NO              PIC 9(6).
+           05 SORT-VOID-DATE             PIC 9(8).
+           05 SORT-VOID-REASON           PIC X(30).
+           05 SORT-SPLIT-FROM            PIC 9(5).
+           05 SORT-PO-NUMBER             PIC 9(5).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSBIL01.CBL".
+
+       77  WORK-FILE-AT-END             PIC X VALUE "N".
+       77  SAVE-VENDOR                  PIC 9(5).
+       77  VENDOR-TOTAL                 PIC S9(7)V99.
+       77  GRAND-TOTAL                  PIC S9(7)V99 VALUE ZERO.
+
+       77  LINE-COUNT                   PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER                  PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES                PIC 999 VALUE 55.
+
+       01  TITLE-LINE.
+           05 FILLER                   PIC X(25) VALUE SPACE.
+           05 FILLER                   PIC X(27)
+              VALUE "SELECTED-BUT-UNPAID REPORT".
+           05 FILLER                   PIC X(15) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "PAGE:".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-PAGE-NUMBER        PIC ZZZ9.
+
+       01  VENDOR-TOTAL-LINE.
+           05 FILLER                   PIC X(10) VALUE SPACE.
+           05 FILLER                   PIC X(14) VALUE "VENDOR TOTAL:".
+           05 PRINT-VENDOR-TOTAL       PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(10) VALUE SPACE.
+           05 FILLER                   PIC X(14) VALUE "GRAND TOTAL:".
+           05 PRINT-GRAND-TOTAL        PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM SORT-THE-VOUCHERS.
+           OPEN INPUT WORK-FILE.
+           PERFORM START-NEW-PAGE.
+           PERFORM READ-FIRST-VALID-WORK.
+           IF WORK-FILE-AT-END NOT = "Y"
+               MOVE WORK-VENDOR TO SAVE-VENDOR
+               MOVE ZEROES TO VENDOR-TOTAL
+               PERFORM PROCESS-VOUCHERS
+                   UNTIL WORK-FILE-AT-END = "Y"
+               PERFORM PRINT-THE-VENDOR-TOTAL
+               PERFORM PRINT-THE-GRAND-TOTAL.
+           CLOSE WORK-FILE.
+
+       SORT-THE-VOUCHERS.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-VENDOR
+               ON ASCENDING KEY SORT-NUMBER
+               USING VOUCHER-FILE
+               GIVING WORK-FILE.
+
+       READ-FIRST-VALID-WORK.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-INELIGIBLE-WORK
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR (WORK-SELECTED = "Y"
+                       AND WORK-PAID-DATE = ZEROES).
+
+       SKIP-INELIGIBLE-WORK.
+           IF WORK-SELECTED NOT = "Y"
+               OR WORK-PAID-DATE NOT = ZEROES
+               PERFORM READ-NEXT-WORK.
+
+       READ-NEXT-WORK.
+           READ WORK-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WORK-FILE-AT-END.
+
+       READ-NEXT-VALID-WORK.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-INELIGIBLE-WORK
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR (WORK-SELECTED = "Y"
+                       AND WORK-PAID-DATE = ZEROES).
+
+       PROCESS-VOUCHERS.
+           IF WORK-VENDOR NOT = SAVE-VENDOR
+               PERFORM PRINT-THE-VENDOR-TOTAL
+               MOVE WORK-VENDOR TO SAVE-VENDOR
+               MOVE ZEROES TO VENDOR-TOTAL.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEW-PAGE.
+           PERFORM PRINT-THE-DETAIL-LINE.
+           ADD WORK-AMOUNT TO VENDOR-TOTAL.
+           ADD WORK-AMOUNT TO GRAND-TOTAL.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       PRINT-THE-DETAIL-LINE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE WORK-NUMBER TO PRINT-NUMBER.
+           MOVE WORK-VENDOR TO PRINT-VENDOR.
+           MOVE WORK-SELECTED TO PRINT-SELECTED.
+           MOVE WORK-DUE TO DATE-CCYYMMDD.
+           PERFORM FORMAT-THE-DATE.
+           MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+           MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-VENDOR-TOTAL.
+           MOVE SPACE TO VENDOR-TOTAL-LINE.
+           MOVE VENDOR-TOTAL TO PRINT-VENDOR-TOTAL.
+           MOVE VENDOR-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE GRAND-TOTAL TO PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+           COPY "PLDATE01.CBL".
+
+           COPY "PLPRNT01.CBL".
