@@ -0,0 +1,191 @@
+      * A menu for bills/AP reporting and vendor work
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILMNU03.
+      *---------------------------------
+      *  Extended sibling of VCHMNU01 - the reports and
+      *  vendor-facing side of the AP system.
+      *---------------------------------
+      * Requires an operator to sign on against the operator
+      * file before the menu is displayed. PAID ENTRY and
+      * VENDOR MAINTENANCE are refused for an operator who is
+      * not flagged with the matching right on OPERATOR-FILE -
+      * every other option is open to any signed-on operator.
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLOPER01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDOPER01.CBL".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 9.
+
+       77  OPERATOR-FOUND              PIC X.
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM SIGN-ON.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT OPERATOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE OPERATOR-FILE.
+      *-----------------------------------------------------
+      *                    SIGN-ON
+      *-----------------------------------------------------
+       SIGN-ON.
+           PERFORM ACCEPT-OPERATOR-ID.
+           MOVE "N" TO OPERATOR-FOUND.
+           PERFORM READ-OPERATOR-RECORD.
+           PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-FOUND = "Y".
+
+       ACCEPT-OPERATOR-ID.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OPERATOR-ID.
+           DISPLAY "OPERATOR ID NOT RECOGNIZED".
+           PERFORM ACCEPT-OPERATOR-ID.
+           PERFORM READ-OPERATOR-RECORD.
+
+       READ-OPERATOR-RECORD.
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE "N" TO OPERATOR-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO OPERATOR-FOUND.
+      *----------------------------------------------------
+      *                       MENU
+      *----------------------------------------------------
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM DO-THE-PICK
+               UNTIL MENU-PICK = 0.
+
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "      PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "      1. OPEN BILLS REPORT".
+           DISPLAY "      2. SELECTED-BUT-UNPAID REPORT".
+           DISPLAY "      3. CASH REQUIREMENTS REPORT".
+           DISPLAY "      4. VENDOR ACTIVITY REPORT".
+           DISPLAY "      5. VENDOR PAYMENT HISTORY INQUIRY".
+           DISPLAY "      6. VENDOR MAINTENANCE".
+           DISPLAY "      7. PAID BILLS ENTRY".
+           DISPLAY "      8. VENDOR INSURANCE CERT ALERTS".
+           DISPLAY "      9. DAILY PAYMENT REGISTER".
+           DISPLAY "  ".
+           DISPLAY "      0. EXIT".
+           PERFORM SCROLL-LINE 10 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-9)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM OPEN-BILLS-REPORT
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM SELECTED-UNPAID-REPORT
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM CASH-REQUIREMENTS-REPORT
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM VENDOR-ACTIVITY-REPORT
+           ELSE
+           IF MENU-PICK = 5
+               PERFORM VENDOR-HISTORY-INQUIRY
+           ELSE
+           IF MENU-PICK = 6
+               PERFORM VENDOR-MAINTENANCE
+           ELSE
+           IF MENU-PICK = 7
+               PERFORM PAID-ENTRY
+           ELSE
+           IF MENU-PICK = 8
+               PERFORM VENDOR-INSURANCE-ALERT-REPORT
+           ELSE
+           IF MENU-PICK = 9
+               PERFORM DAILY-PAYMENT-REGISTER.
+
+           IF MENU-PICK NOT = 0
+               PERFORM GET-MENU-PICK.
+
+       OPEN-BILLS-REPORT.
+           CALL "BILRPT01".
+
+       SELECTED-UNPAID-REPORT.
+           CALL "BILSEL01".
+
+       CASH-REQUIREMENTS-REPORT.
+           CALL "CSHREQ01".
+
+       VENDOR-ACTIVITY-REPORT.
+           CALL "VNDACT01".
+
+       VENDOR-HISTORY-INQUIRY.
+           CALL "VNDINQ01".
+
+       VENDOR-INSURANCE-ALERT-REPORT.
+           CALL "VNDINS01".
+
+       DAILY-PAYMENT-REGISTER.
+           CALL "PAYREG01".
+
+      *-------------------------------------------------------------
+      * Gated - refused for an operator not flagged with payment
+      * or vendor-maintenance rights on OPERATOR-FILE.
+      *-------------------------------------------------------------
+       VENDOR-MAINTENANCE.
+           IF OPERATOR-HAS-VENDOR-RIGHTS
+               CALL "VNDMNT03"
+           ELSE
+               DISPLAY "YOU ARE NOT AUTHORIZED FOR VENDOR MAINTENANCE".
+
+       PAID-ENTRY.
+           IF OPERATOR-HAS-PAYMENT-RIGHTS
+               CALL "VCHPAY01"
+           ELSE
+               DISPLAY "YOU ARE NOT AUTHORIZED FOR PAID BILLS ENTRY".
+
