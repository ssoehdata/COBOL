@@ -0,0 +1,15 @@
+      * The FD for the exchange rate file.
+      * FDRATE01.CBL
+      * Primary Key - RATE-CURRENCY-CODE
+      * RATE-EXCHANGE-RATE is USD per one unit of the foreign
+      * currency, so VOUCHER-AMOUNT (USD) = VOUCHER-FOREIGN-AMOUNT
+      * multiplied by RATE-EXCHANGE-RATE. USD itself is carried on
+      * the table with a rate of 1.0000 so every voucher can look
+      * up a rate the same way, regardless of currency.
+       FD  RATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RATE-RECORD.
+           05 RATE-CURRENCY-CODE       PIC X(3).
+           05 RATE-CURRENCY-NAME       PIC X(20).
+           05 RATE-EXCHANGE-RATE       PIC 9(3)V9999.
+           05 RATE-AS-OF-DATE          PIC 9(8).
