@@ -0,0 +1,452 @@
+      * Maintaining the recurring voucher template file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete
+      * for the Recurring Voucher Template File.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLRECUR.CBL".
+
+           COPY "SLCONTRL.CBL".
+
+           COPY "SLVND02.CBL".
+
+           COPY "SLGLACT01.CBL".
+
+           COPY "SLCTLLOG.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDRECUR.CBL".
+
+           COPY "FDCONTRL.CBL".
+
+           COPY "FDVND04.CBL".
+
+           COPY "FDGLACT01.CBL".
+
+           COPY "FDCTLLOG.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-ADD                   PIC X.
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  VENDOR-FOUND                PIC X.
+       77  GL-ACCOUNT-FOUND            PIC X.
+       77  WHICH-FIELD                 PIC 9.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 5.
+
+       77  OLD-CONTROL-VALUE           PIC 9(6).
+       77  TODAY-CCYYMMDD              PIC 9(8).
+       77  CURRENT-TIME                PIC 9(8).
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O RECUR-FILE.
+           OPEN I-O CONTROL-FILE.
+           OPEN INPUT VENDOR-FILE.
+           OPEN INPUT GLACCOUNT-FILE.
+           OPEN EXTEND CONTROL-LOG-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+
+       CLOSING-PROCEDURE.
+           CLOSE RECUR-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE GLACCOUNT-FILE.
+           CLOSE CONTROL-LOG-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM DELETE-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD" TO THE-MODE.
+           PERFORM GET-OK-TO-ADD.
+           PERFORM ADD-RECORDS
+               UNTIL OK-TO-ADD = "N".
+
+       GET-OK-TO-ADD.
+           PERFORM ACCEPT-OK-TO-ADD.
+           PERFORM RE-ACCEPT-OK-TO-ADD
+               UNTIL OK-TO-ADD = "Y" OR "N".
+
+       ACCEPT-OK-TO-ADD.
+           DISPLAY " ".
+           DISPLAY "ADD A TEMPLATE (Y/N)?".
+           ACCEPT OK-TO-ADD.
+           INSPECT OK-TO-ADD CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-ADD.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-ADD.
+
+       ADD-RECORDS.
+           PERFORM INIT-RECUR-RECORD.
+           PERFORM RETRIEVE-NEXT-RECUR-NUMBER.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-RECUR-RECORD.
+           PERFORM GET-OK-TO-ADD.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-RECUR-VENDOR.
+           PERFORM ENTER-RECUR-DESCRIPTION.
+           PERFORM ENTER-RECUR-AMOUNT.
+           PERFORM ENTER-RECUR-DUE-DAY.
+           PERFORM ENTER-RECUR-ACTIVE.
+           PERFORM ENTER-RECUR-GL-ACCOUNT.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-RECUR-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL RECUR-NUMBER = 99999.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+           PERFORM GET-RECUR-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-5) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-RECUR-DESCRIPTION
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-RECUR-AMOUNT
+           ELSE
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-RECUR-DUE-DAY
+           ELSE
+           IF WHICH-FIELD = 4
+               PERFORM ENTER-RECUR-ACTIVE
+           ELSE
+           IF WHICH-FIELD = 5
+               PERFORM ENTER-RECUR-GL-ACCOUNT.
+
+           PERFORM REWRITE-RECUR-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-RECUR-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL RECUR-NUMBER = 99999.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-RECUR-RECORD.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-RECUR-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL RECUR-NUMBER = 99999.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-OK-TO-DELETE.
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-RECUR-RECORD.
+           PERFORM GET-RECUR-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y" OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-RECUR-RECORD.
+           MOVE SPACE TO RECUR-RECORD.
+           MOVE ZEROES TO RECUR-RECORD.
+           MOVE "Y" TO RECUR-ACTIVE.
+
+       GET-RECUR-RECORD.
+           PERFORM ENTER-RECUR-NUMBER.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-RECUR-RECORD
+               UNTIL RECORD-FOUND = "Y" OR RECUR-NUMBER = 99999.
+
+       ENTER-RECUR-NUMBER.
+           DISPLAY " ".
+           DISPLAY "ENTER TEMPLATE NUMBER TO " THE-MODE " (5 DIGITS)".
+           DISPLAY "ENTER 99999 TO STOP ENTRY".
+           ACCEPT RECUR-NUMBER.
+
+       FIND-RECUR-RECORD.
+           PERFORM READ-RECUR-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-RECUR-NUMBER.
+
+      *****************************************************
+      *    Next template number, from the Control File
+      *****************************************************
+       RETRIEVE-NEXT-RECUR-NUMBER.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-LAST-RECUR.
+           MOVE CONTROL-LAST-RECUR TO OLD-CONTROL-VALUE.
+           ADD 1 TO CONTROL-LAST-RECUR.
+           MOVE CONTROL-LAST-RECUR TO RECUR-NUMBER.
+           PERFORM SAVE-CONTROL-RECORD.
+           PERFORM LOG-CONTROL-CHANGE.
+
+       SAVE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   WRITE CONTROL-RECORD
+                       INVALID KEY
+                       DISPLAY "ERROR WRITING CONTROL RECORD".
+
+       LOG-CONTROL-CHANGE.
+           MOVE "RECUR" TO CTLLOG-COUNTER-NAME.
+           MOVE OLD-CONTROL-VALUE TO CTLLOG-OLD-VALUE.
+           MOVE CONTROL-LAST-RECUR TO CTLLOG-NEW-VALUE.
+           MOVE "RECMNT01" TO CTLLOG-PROGRAM-ID.
+           MOVE TODAY-CCYYMMDD TO CTLLOG-DATE.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CURRENT-TIME TO CTLLOG-TIME.
+           WRITE CONTROL-LOG-RECORD.
+
+      *****************************************************
+      *    Recurring voucher template fields
+      *****************************************************
+       ENTER-RECUR-VENDOR.
+           PERFORM ACCEPT-RECUR-VENDOR.
+           PERFORM RE-ACCEPT-RECUR-VENDOR
+               UNTIL VENDOR-FOUND = "Y".
+
+       ACCEPT-RECUR-VENDOR.
+           DISPLAY "ENTER VENDOR NUMBER FOR THIS TEMPLATE".
+           ACCEPT RECUR-VENDOR.
+           MOVE RECUR-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+
+       RE-ACCEPT-RECUR-VENDOR.
+           DISPLAY "VENDOR NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-RECUR-VENDOR.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO VENDOR-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO VENDOR-FOUND.
+
+       ENTER-RECUR-DESCRIPTION.
+           PERFORM ACCEPT-RECUR-DESCRIPTION.
+           PERFORM RE-ACCEPT-RECUR-DESCRIPTION
+               UNTIL RECUR-DESCRIPTION NOT = SPACES.
+
+       ACCEPT-RECUR-DESCRIPTION.
+           DISPLAY "ENTER THE DESCRIPTION FOR THIS TEMPLATE".
+           ACCEPT RECUR-DESCRIPTION.
+
+       RE-ACCEPT-RECUR-DESCRIPTION.
+           DISPLAY "A DESCRIPTION MUST BE ENTERED".
+           PERFORM ACCEPT-RECUR-DESCRIPTION.
+
+       ENTER-RECUR-AMOUNT.
+           DISPLAY "ENTER THE RECURRING AMOUNT".
+           ACCEPT RECUR-AMOUNT.
+
+       ENTER-RECUR-DUE-DAY.
+           PERFORM ACCEPT-RECUR-DUE-DAY.
+           PERFORM RE-ACCEPT-RECUR-DUE-DAY
+               UNTIL RECUR-DUE-DAY >= 1 AND RECUR-DUE-DAY <= 31.
+
+       ACCEPT-RECUR-DUE-DAY.
+           DISPLAY "ENTER THE DAY OF THE MONTH THIS IS DUE (1-31)".
+           ACCEPT RECUR-DUE-DAY.
+
+       RE-ACCEPT-RECUR-DUE-DAY.
+           DISPLAY "DAY OF MONTH MUST BE 1 THROUGH 31".
+           PERFORM ACCEPT-RECUR-DUE-DAY.
+
+       ENTER-RECUR-ACTIVE.
+           PERFORM ACCEPT-RECUR-ACTIVE.
+           PERFORM RE-ACCEPT-RECUR-ACTIVE
+               UNTIL RECUR-ACTIVE = "Y" OR "N".
+
+       ACCEPT-RECUR-ACTIVE.
+           DISPLAY "IS THIS TEMPLATE ACTIVE (Y/N)?".
+           ACCEPT RECUR-ACTIVE.
+           INSPECT RECUR-ACTIVE CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-RECUR-ACTIVE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-RECUR-ACTIVE.
+
+      *-------------------------------------------------------------
+      * RECUR-GL-ACCOUNT-NUMBER is validated against GLACCOUNT-FILE
+      * the same way VCHMNT01 validates VOUCHER-GL-ACCOUNT-NUMBER,
+      * so every voucher RECGEN01 generates from a template already
+      * carries a real GL account and GLAEXP01 never has to drop it
+      * from the export the way it drops an uncoded voucher.
+      *-------------------------------------------------------------
+       ENTER-RECUR-GL-ACCOUNT.
+           PERFORM ACCEPT-RECUR-GL-ACCOUNT.
+           PERFORM RE-ACCEPT-RECUR-GL-ACCOUNT
+               UNTIL GL-ACCOUNT-FOUND = "Y".
+
+       ACCEPT-RECUR-GL-ACCOUNT.
+           DISPLAY "ENTER THE GL ACCOUNT NUMBER FOR THIS TEMPLATE".
+           ACCEPT RECUR-GL-ACCOUNT-NUMBER.
+           MOVE RECUR-GL-ACCOUNT-NUMBER TO GL-ACCOUNT-NUMBER.
+           PERFORM READ-GLACCOUNT-RECORD.
+
+       RE-ACCEPT-RECUR-GL-ACCOUNT.
+           DISPLAY "GL ACCOUNT NOT ON FILE - PLEASE RE-ENTER".
+           PERFORM ACCEPT-RECUR-GL-ACCOUNT.
+
+       READ-GLACCOUNT-RECORD.
+           MOVE "Y" TO GL-ACCOUNT-FOUND.
+           READ GLACCOUNT-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO GL-ACCOUNT-FOUND.
+
+      ****************************************************
+      *    Routines shared by Change, Inquire, Delete
+      ****************************************************
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "   TEMPLATE NUMBER: " RECUR-NUMBER.
+           DISPLAY "   VENDOR NUMBER:   " RECUR-VENDOR.
+           DISPLAY "1. DESCRIPTION:     " RECUR-DESCRIPTION.
+           DISPLAY "2. AMOUNT:          " RECUR-AMOUNT.
+           DISPLAY "3. DUE DAY:         " RECUR-DUE-DAY.
+           DISPLAY "4. ACTIVE:          " RECUR-ACTIVE.
+           DISPLAY "5. GL ACCOUNT:      " RECUR-GL-ACCOUNT-NUMBER.
+           DISPLAY " ".
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+       READ-RECUR-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ RECUR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-RECUR-RECORD.
+           WRITE RECUR-RECORD
+               INVALID KEY
+               DISPLAY "RECORD ALREADY ON FILE".
+
+       REWRITE-RECUR-RECORD.
+           REWRITE RECUR-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING RECUR RECORD".
+
+       DELETE-RECUR-RECORD.
+           DELETE RECUR-FILE RECORD
+               INVALID KEY
+               DISPLAY "ERROR DELETING RECUR RECORD".
