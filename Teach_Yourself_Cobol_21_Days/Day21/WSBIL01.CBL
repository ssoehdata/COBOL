@@ -0,0 +1,28 @@
+      *--------------------------------
+      * Shared column/detail print layout for the bills reports
+      * (BILRPT01 and BILSEL01), so both reports line up the same
+      * way.
+      *--------------------------------
+      * WSBIL01.CBL
+      *--------------------------------
+       01  COLUMN-LINE.
+           05 FILLER                   PIC X(7) VALUE "VOUCHER".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(6) VALUE "VENDOR".
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 FILLER                   PIC X(1) VALUE "S".
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 FILLER                   PIC X(8) VALUE "DUE DATE".
+           05 FILLER                   PIC X(4) VALUE SPACE.
+           05 FILLER                   PIC X(6) VALUE "AMOUNT".
+
+       01  DETAIL-LINE.
+           05 PRINT-NUMBER              PIC 9(5).
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 PRINT-VENDOR               PIC 9(5).
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-SELECTED             PIC X.
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-DUE-DATE             PIC X(10).
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 PRINT-AMOUNT               PIC ZZZ,ZZ9.99-.
