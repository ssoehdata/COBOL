@@ -0,0 +1,136 @@
+      * Monthly recurring voucher generation run
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECGEN01.
+      *-------------------------------------------------------------
+      * Reads every active RECUR-FILE template and writes a new
+      * VOUCHER-RECORD for it - vendor, description, and amount
+      * copied from the template, VOUCHER-DUE built from today's
+      * year/month and RECUR-DUE-DAY - pulling the voucher number
+      * from CONTROL-LAST-VOUCHER the same way VCHMNT01/VCHPAY01 do,
+      * so recurring bills no longer have to be keyed in by hand.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLRECUR.CBL".
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLCONTRL.CBL".
+
+           COPY "SLCTLLOG.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDRECUR.CBL".
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDCONTRL.CBL".
+
+           COPY "FDCTLLOG.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  RECUR-FILE-AT-END           PIC X VALUE "N".
+       77  TODAY-CCYYMMDD              PIC 9(8).
+       77  DUE-CCYYMM                  PIC 9(6).
+       77  TEMPLATES-GENERATED         PIC 9(5) VALUE ZERO.
+       77  NEW-VOUCHER-NUMBER          PIC 9(5).
+       77  OLD-CONTROL-VALUE           PIC 9(6).
+       77  CURRENT-TIME                PIC 9(8).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT RECUR-FILE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+           OPEN EXTEND CONTROL-LOG-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+           MOVE TODAY-CCYYMMDD(1:6) TO DUE-CCYYMM.
+
+       CLOSING-PROCEDURE.
+           CLOSE RECUR-FILE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE CONTROL-LOG-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-RECUR.
+           PERFORM PROCESS-ALL-TEMPLATES
+               UNTIL RECUR-FILE-AT-END = "Y".
+           DISPLAY TEMPLATES-GENERATED " VOUCHER(S) GENERATED".
+
+       READ-NEXT-RECUR.
+           READ RECUR-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO RECUR-FILE-AT-END.
+
+       PROCESS-ALL-TEMPLATES.
+           IF RECUR-ACTIVE = "Y"
+               PERFORM GENERATE-VOUCHER-FROM-TEMPLATE.
+           PERFORM READ-NEXT-RECUR.
+
+       GENERATE-VOUCHER-FROM-TEMPLATE.
+           PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER.
+           MOVE SPACE TO VOUCHER-RECORD.
+           MOVE ZEROES TO VOUCHER-RECORD.
+           MOVE NEW-VOUCHER-NUMBER TO VOUCHER-NUMBER.
+           MOVE RECUR-VENDOR TO VOUCHER-VENDOR.
+           MOVE RECUR-DESCRIPTION TO VOUCHER-FOR.
+           MOVE RECUR-AMOUNT TO VOUCHER-AMOUNT.
+           MOVE TODAY-CCYYMMDD TO VOUCHER-DATE.
+           COMPUTE VOUCHER-DUE = DUE-CCYYMM * 100 + RECUR-DUE-DAY.
+           MOVE SPACES TO VOUCHER-EXPENSE-CATEGORY.
+           MOVE RECUR-GL-ACCOUNT-NUMBER TO VOUCHER-GL-ACCOUNT-NUMBER.
+           MOVE "N" TO VOUCHER-SELECTED.
+           PERFORM WRITE-VOUCHER-RECORD.
+           ADD 1 TO TEMPLATES-GENERATED.
+
+      *****************************************************
+      *    Next voucher number, from the Control File
+      *****************************************************
+       RETRIEVE-NEXT-VOUCHER-NUMBER.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO OLD-CONTROL-VALUE.
+           ADD 1 TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO NEW-VOUCHER-NUMBER.
+           PERFORM SAVE-CONTROL-RECORD.
+           PERFORM LOG-CONTROL-CHANGE.
+
+       SAVE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   WRITE CONTROL-RECORD
+                       INVALID KEY
+                       DISPLAY "ERROR WRITING CONTROL RECORD".
+
+       LOG-CONTROL-CHANGE.
+           MOVE "VOUCHER" TO CTLLOG-COUNTER-NAME.
+           MOVE OLD-CONTROL-VALUE TO CTLLOG-OLD-VALUE.
+           MOVE CONTROL-LAST-VOUCHER TO CTLLOG-NEW-VALUE.
+           MOVE "RECGEN01" TO CTLLOG-PROGRAM-ID.
+           MOVE TODAY-CCYYMMDD TO CTLLOG-DATE.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CURRENT-TIME TO CTLLOG-TIME.
+           WRITE CONTROL-LOG-RECORD.
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+       WRITE-VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING VOUCHER RECORD".
