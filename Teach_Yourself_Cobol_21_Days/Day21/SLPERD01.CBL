@@ -0,0 +1,10 @@
+      * The SELECT statement for the fiscal period control file.
+      *---------------------------------------
+      *    SLPERD01.CBL
+      *---------------------------------------
+           SELECT PERIOD-FILE
+               ASSIGN TO "PERIOD"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PERIOD-KEY
+               ACCESS MODE IS DYNAMIC.
+
