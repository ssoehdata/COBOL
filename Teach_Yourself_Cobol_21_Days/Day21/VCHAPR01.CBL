@@ -0,0 +1,231 @@
+      * Voucher approval - second set of eyes on big-dollar vouchers
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHAPR01.
+      *-------------------------------------------------------------
+      * Signs on an approver against OPERATOR-FILE (refusing anyone
+      * not flagged OPERATOR-HAS-APPROVAL-RIGHTS), then lets that
+      * approver stamp VOUCHER-APPROVAL-STATUS/APPROVED-BY/APPROVAL-
+      * DATE on a voucher one at a time, or change the approval
+      * threshold VCHSEL01/CHKPRT01 check vouchers against.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLOPER01.CBL".
+
+           COPY "SLCONTRL.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDOPER01.CBL".
+
+           COPY "FDCONTRL.CBL".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 2.
+
+       77  APPROVER-ID                 PIC X(8).
+       77  OPERATOR-FOUND               PIC X.
+
+       77  RECORD-FOUND                PIC X.
+       77  OK-TO-APPROVE                PIC X.
+       77  TODAY-CCYYMMDD               PIC 9(8).
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM SIGN-ON.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN INPUT OPERATOR-FILE.
+           OPEN I-O CONTROL-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+           PERFORM READ-CONTROL-RECORD.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE OPERATOR-FILE.
+           CLOSE CONTROL-FILE.
+
+      *-------------------------------------------------------------
+      * CONTROL-APPROVAL-THRESHOLD defaults to zero (requiring
+      * approval on every voucher) until SET-THRESHOLD-MODE is used
+      * to raise it, if the control record hasn't been written yet.
+      *-------------------------------------------------------------
+       READ-CONTROL-RECORD.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-APPROVAL-THRESHOLD.
+      *-----------------------------------------------------
+      *                    SIGN-ON
+      *-----------------------------------------------------
+       SIGN-ON.
+           PERFORM ACCEPT-APPROVER-ID.
+           MOVE "N" TO OPERATOR-FOUND.
+           PERFORM READ-OPERATOR-RECORD.
+           PERFORM RE-ACCEPT-APPROVER-ID
+               UNTIL OPERATOR-FOUND = "Y".
+
+       ACCEPT-APPROVER-ID.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT APPROVER-ID.
+           INSPECT APPROVER-ID
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-APPROVER-ID.
+           DISPLAY "OPERATOR ID NOT RECOGNIZED OR NOT AUTHORIZED ".
+           DISPLAY "TO APPROVE VOUCHERS".
+           PERFORM ACCEPT-APPROVER-ID.
+           PERFORM READ-OPERATOR-RECORD.
+
+       READ-OPERATOR-RECORD.
+           MOVE APPROVER-ID TO OPERATOR-ID.
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE "N" TO OPERATOR-FOUND
+               NOT INVALID KEY
+                   IF OPERATOR-HAS-APPROVAL-RIGHTS
+                       MOVE "Y" TO OPERATOR-FOUND
+                   ELSE
+                       MOVE "N" TO OPERATOR-FOUND.
+      *----------------------------------------------------
+      *                       MENU
+      *----------------------------------------------------
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM DO-THE-PICK
+               UNTIL MENU-PICK = 0.
+
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "1. APPROVE A VOUCHER".
+           DISPLAY "2. SET THE APPROVAL THRESHOLD".
+           DISPLAY "0. EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "ENTER YOUR CHOICE".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "YOU MUST ENTER 0, 1, OR 2".
+           PERFORM ACCEPT-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM APPROVE-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM SET-THRESHOLD-MODE.
+           IF MENU-PICK NOT = 0
+               PERFORM GET-MENU-PICK.
+      *****************************************************
+      *                 APPROVE MODE
+      *****************************************************
+       APPROVE-MODE.
+           PERFORM GET-VOUCHER-TO-APPROVE
+               UNTIL VOUCHER-NUMBER = ZEROES.
+           MOVE ZEROES TO VOUCHER-NUMBER.
+
+       GET-VOUCHER-TO-APPROVE.
+           DISPLAY "ENTER THE VOUCHER NUMBER TO APPROVE".
+           DISPLAY "(00000 TO RETURN TO THE MENU)".
+           ACCEPT VOUCHER-NUMBER.
+           IF VOUCHER-NUMBER NOT = ZEROES
+               PERFORM READ-VOUCHER-RECORD
+               IF RECORD-FOUND = "Y"
+                   PERFORM APPROVE-ONE-VOUCHER.
+
+       APPROVE-ONE-VOUCHER.
+           PERFORM DISPLAY-VOUCHER-DETAIL.
+           IF VOUCHER-IS-APPROVED
+               DISPLAY "THIS VOUCHER IS ALREADY APPROVED BY "
+                   VOUCHER-APPROVED-BY " ON " VOUCHER-APPROVAL-DATE
+           ELSE
+               PERFORM ASK-OK-TO-APPROVE
+               IF OK-TO-APPROVE = "Y"
+                   PERFORM STAMP-THE-APPROVAL
+                   PERFORM REWRITE-VOUCHER-RECORD.
+
+       DISPLAY-VOUCHER-DETAIL.
+           DISPLAY "VENDOR: " VOUCHER-VENDOR
+               "   AMOUNT: " VOUCHER-AMOUNT
+               "   GL ACCOUNT: " VOUCHER-GL-ACCOUNT-NUMBER.
+           IF VOUCHER-AMOUNT NOT < CONTROL-APPROVAL-THRESHOLD
+               DISPLAY "*** AT OR ABOVE THE APPROVAL THRESHOLD ***".
+
+       ASK-OK-TO-APPROVE.
+           PERFORM ACCEPT-OK-TO-APPROVE.
+           PERFORM RE-ACCEPT-OK-TO-APPROVE
+               UNTIL OK-TO-APPROVE = "Y" OR "N".
+
+       ACCEPT-OK-TO-APPROVE.
+           DISPLAY "APPROVE THIS VOUCHER (Y/N)?".
+           ACCEPT OK-TO-APPROVE.
+           INSPECT OK-TO-APPROVE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-APPROVE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-APPROVE.
+
+       STAMP-THE-APPROVAL.
+           MOVE "Y" TO VOUCHER-APPROVAL-STATUS.
+           MOVE APPROVER-ID TO VOUCHER-APPROVED-BY.
+           MOVE TODAY-CCYYMMDD TO VOUCHER-APPROVAL-DATE.
+      *****************************************************
+      *              SET THRESHOLD MODE
+      *****************************************************
+       SET-THRESHOLD-MODE.
+           DISPLAY "CURRENT APPROVAL THRESHOLD: "
+               CONTROL-APPROVAL-THRESHOLD.
+           PERFORM ENTER-APPROVAL-THRESHOLD.
+           PERFORM REWRITE-CONTROL-RECORD.
+
+       ENTER-APPROVAL-THRESHOLD.
+           DISPLAY "ENTER THE NEW APPROVAL THRESHOLD".
+           ACCEPT CONTROL-APPROVAL-THRESHOLD.
+
+       REWRITE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   WRITE CONTROL-RECORD
+                       INVALID KEY
+                       DISPLAY "ERROR WRITING CONTROL RECORD".
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+       READ-VOUCHER-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ VOUCHER-FILE RECORD WITH LOCK
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND
+                   DISPLAY "VOUCHER NOT ON FILE OR IN USE BY "
+                       "ANOTHER TERMINAL".
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
