@@ -0,0 +1,331 @@
+      * Maintaining the expense category table
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete for the
+      * expense category table - this is how a
+      * category code is set up before it can be
+      * keyed onto a voucher as VOUCHER-EXPENSE-
+      * CATEGORY.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLCAT01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDCAT01.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  WHICH-FIELD                 PIC 99.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 2.
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O CATEGORY-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE CATEGORY-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+              PERFORM DELETE-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD"  TO THE-MODE.
+           PERFORM GET-NEW-CATEGORY-CODE.
+           PERFORM ADD-RECORDS
+               UNTIL CATEGORY-CODE = "ZZ".
+
+       GET-NEW-CATEGORY-CODE.
+           PERFORM INIT-CATEGORY-RECORD.
+           PERFORM ENTER-CATEGORY-CODE.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-CATEGORY-RECORD
+               UNTIL RECORD-FOUND = "N" OR
+                   CATEGORY-CODE = "ZZ".
+
+       FIND-NEW-CATEGORY-RECORD.
+           PERFORM READ-CATEGORY-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               PERFORM ENTER-CATEGORY-CODE.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-CATEGORY-RECORD.
+           PERFORM GET-NEW-CATEGORY-CODE.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-CATEGORY-NAME.
+           PERFORM ENTER-CATEGORY-DEDUCTIBLE.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-CATEGORY-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL CATEGORY-CODE = "ZZ".
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+           PERFORM GET-CATEGORY-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-2) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-CATEGORY-NAME
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-CATEGORY-DEDUCTIBLE.
+
+           PERFORM REWRITE-CATEGORY-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-CATEGORY-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL CATEGORY-CODE = "ZZ".
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-CATEGORY-RECORD.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-CATEGORY-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL CATEGORY-CODE = "ZZ".
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-CATEGORY-RECORD.
+
+           PERFORM GET-CATEGORY-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y"  OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-CATEGORY-RECORD.
+           MOVE SPACE TO CATEGORY-RECORD.
+
+       ENTER-CATEGORY-CODE.
+           PERFORM ACCEPT-CATEGORY-CODE.
+           PERFORM RE-ACCEPT-CATEGORY-CODE
+               UNTIL CATEGORY-CODE NOT = SPACE.
+
+       ACCEPT-CATEGORY-CODE.
+           DISPLAY " ".
+           DISPLAY "ENTER THE CATEGORY CODE TO " THE-MODE
+                   " (2 CHARACTERS)".
+           DISPLAY "ENTER ZZ TO STOP ENTRY".
+           ACCEPT CATEGORY-CODE.
+           INSPECT CATEGORY-CODE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-CATEGORY-CODE.
+           DISPLAY "CATEGORY CODE MUST BE ENTERED".
+           PERFORM ACCEPT-CATEGORY-CODE.
+
+       GET-CATEGORY-RECORD.
+           PERFORM INIT-CATEGORY-RECORD.
+           PERFORM ENTER-CATEGORY-CODE.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-CATEGORY-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+                   CATEGORY-CODE = "ZZ".
+
+      ***********************************************
+      *    Routines shared by Add and Change
+      ***********************************************
+       FIND-CATEGORY-RECORD.
+           PERFORM READ-CATEGORY-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-CATEGORY-CODE.
+
+       ENTER-CATEGORY-NAME.
+           PERFORM ACCEPT-CATEGORY-NAME.
+           PERFORM RE-ACCEPT-CATEGORY-NAME
+               UNTIL CATEGORY-NAME NOT = SPACES.
+
+       ACCEPT-CATEGORY-NAME.
+           DISPLAY "ENTER THE CATEGORY NAME".
+           ACCEPT CATEGORY-NAME.
+
+       RE-ACCEPT-CATEGORY-NAME.
+           DISPLAY "CATEGORY NAME MUST BE ENTERED".
+           PERFORM ACCEPT-CATEGORY-NAME.
+
+       ENTER-CATEGORY-DEDUCTIBLE.
+           PERFORM ACCEPT-CATEGORY-DEDUCTIBLE.
+           PERFORM RE-ACCEPT-CATEGORY-DEDUCTIBLE
+               UNTIL CATEGORY-DEDUCTIBLE = "Y" OR "N".
+
+       ACCEPT-CATEGORY-DEDUCTIBLE.
+           DISPLAY "IS THIS CATEGORY TAX DEDUCTIBLE (Y/N)?".
+           ACCEPT CATEGORY-DEDUCTIBLE.
+           INSPECT CATEGORY-DEDUCTIBLE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-CATEGORY-DEDUCTIBLE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-CATEGORY-DEDUCTIBLE.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "CATEGORY CODE      : " CATEGORY-CODE.
+           DISPLAY "1  CATEGORY NAME    : " CATEGORY-NAME.
+           DISPLAY "2  TAX DEDUCTIBLE   : " CATEGORY-DEDUCTIBLE.
+           DISPLAY " ".
+
+      ***********************************************
+      *    File I/O
+      *
+      *    WITH LOCK so a category pulled up for
+      *    change or delete can't be rewritten out
+      *    from under another terminal maintaining
+      *    the same category at the same time.
+      ***********************************************
+       READ-CATEGORY-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ CATEGORY-FILE RECORD WITH LOCK
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-CATEGORY-RECORD.
+           WRITE CATEGORY-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING CATEGORY RECORD".
+
+       REWRITE-CATEGORY-RECORD.
+           REWRITE CATEGORY-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING CATEGORY RECORD".
+
+       DELETE-CATEGORY-RECORD.
+           DELETE CATEGORY-FILE RECORD
+               INVALID KEY
+                   DISPLAY "ERROR DELETING CATEGORY RECORD".
