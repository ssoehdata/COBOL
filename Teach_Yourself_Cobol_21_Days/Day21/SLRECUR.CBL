@@ -0,0 +1,10 @@
+      *--------------------------------
+      * SELECT for the recurring voucher template file.
+      *--------------------------------
+      * SLRECUR.CBL
+      *--------------------------------
+       SELECT RECUR-FILE
+           ASSIGN TO "recur"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS RECUR-NUMBER
+           ACCESS MODE IS DYNAMIC.
