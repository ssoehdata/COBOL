@@ -0,0 +1,172 @@
+      * General ledger export batch
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLAEXP01.
+      *-------------------------------------------------------------
+      * Totals VOUCHER-AMOUNT by VOUCHER-GL-ACCOUNT-NUMBER for every
+      * voucher on file and writes one summary line per account to
+      * a flat, comma-delimited sequential extract, so a voucher
+      * posting batch no longer has to be recoded to an account by
+      * hand before the general ledger package can import it.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLGLACT01.CBL".
+
+           SELECT WORK-FILE
+               ASSIGN TO "WORK"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT GL-EXPORT-FILE
+               ASSIGN TO "GLAEXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDGLACT01.CBL".
+
+      *-------------------------------------------------------------
+      * WORK-RECORD/SORT-RECORD line up byte-for-byte with the
+      * front of VOUCHER-RECORD (FILLER standing in for the fields
+      * this batch doesn't need) so the account number and amount
+      * land in the right bytes once the sort hands them back -
+      * USING/GIVING carries records through as raw bytes, so the
+      * sort record has to match the source record's layout.
+      *-------------------------------------------------------------
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05 FILLER                    PIC X(10).
+           05 FILLER                    PIC X(45).
+           05 WORK-AMOUNT                PIC S9(6)V99.
+           05 FILLER                    PIC X(101).
+           05 WORK-GL-ACCOUNT-NUMBER     PIC 9(6).
+
+       SD  SORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORT-RECORD.
+           05 FILLER                    PIC X(10).
+           05 FILLER                    PIC X(45).
+           05 SORT-AMOUNT                PIC S9(6)V99.
+           05 FILLER                    PIC X(101).
+           05 SORT-GL-ACCOUNT-NUMBER     PIC 9(6).
+
+       FD  GL-EXPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  GL-EXPORT-RECORD.
+           05 EXPORT-GL-ACCOUNT-NUMBER  PIC 9(6).
+           05 FILLER                    PIC X VALUE ",".
+           05 EXPORT-GL-ACCOUNT-NAME    PIC X(30).
+           05 FILLER                    PIC X VALUE ",".
+           05 EXPORT-GL-BATCH-DATE      PIC 9(8).
+           05 FILLER                    PIC X VALUE ",".
+           05 EXPORT-GL-ACCOUNT-TOTAL   PIC -(6)9.99.
+
+       WORKING-STORAGE SECTION.
+
+       77  WORK-FILE-AT-END             PIC X VALUE "N".
+       77  RECORD-FOUND                 PIC X.
+       77  ACCOUNT-NOT-CODED            PIC X.
+
+       77  TODAY-CCYYMMDD                PIC 9(8).
+       77  CURRENT-GL-ACCOUNT-NUMBER     PIC 9(6).
+       77  ACCOUNT-TOTAL                 PIC S9(7)V99.
+       77  ACCOUNTS-EXPORTED             PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT GLACCOUNT-FILE.
+           OPEN OUTPUT GL-EXPORT-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+
+       CLOSING-PROCEDURE.
+           CLOSE GLACCOUNT-FILE.
+           CLOSE GL-EXPORT-FILE.
+           DISPLAY ACCOUNTS-EXPORTED " ACCOUNT(S) EXPORTED TO GLAEXP".
+
+       MAIN-PROCESS.
+           PERFORM SORT-THE-VOUCHERS.
+           OPEN INPUT WORK-FILE.
+           PERFORM READ-NEXT-VALID-WORK.
+           PERFORM PROCESS-ALL-ACCOUNTS
+               UNTIL WORK-FILE-AT-END = "Y".
+           CLOSE WORK-FILE.
+
+       SORT-THE-VOUCHERS.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-GL-ACCOUNT-NUMBER
+               USING VOUCHER-FILE
+               GIVING WORK-FILE.
+
+       READ-NEXT-VALID-WORK.
+           MOVE "Y" TO ACCOUNT-NOT-CODED.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-UNCODED-VOUCHERS
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR ACCOUNT-NOT-CODED = "N".
+
+       SKIP-UNCODED-VOUCHERS.
+           IF WORK-GL-ACCOUNT-NUMBER = ZEROES
+               MOVE "Y" TO ACCOUNT-NOT-CODED
+           ELSE
+               MOVE "N" TO ACCOUNT-NOT-CODED.
+           IF ACCOUNT-NOT-CODED = "Y"
+               PERFORM READ-NEXT-WORK.
+
+       READ-NEXT-WORK.
+           READ WORK-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WORK-FILE-AT-END.
+
+       PROCESS-ALL-ACCOUNTS.
+           PERFORM START-ONE-ACCOUNT.
+           PERFORM PROCESS-ALL-VOUCHERS-FOR-ACCOUNT
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR WORK-GL-ACCOUNT-NUMBER NOT =
+                       CURRENT-GL-ACCOUNT-NUMBER.
+           PERFORM END-ONE-ACCOUNT.
+
+       START-ONE-ACCOUNT.
+           MOVE WORK-GL-ACCOUNT-NUMBER TO CURRENT-GL-ACCOUNT-NUMBER.
+           MOVE ZEROES TO ACCOUNT-TOTAL.
+
+       PROCESS-ALL-VOUCHERS-FOR-ACCOUNT.
+           ADD WORK-AMOUNT TO ACCOUNT-TOTAL.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       END-ONE-ACCOUNT.
+           MOVE CURRENT-GL-ACCOUNT-NUMBER TO GL-ACCOUNT-NUMBER.
+           PERFORM READ-GLACCOUNT-RECORD.
+           PERFORM WRITE-GL-EXPORT-RECORD.
+
+       READ-GLACCOUNT-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ GLACCOUNT-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND
+                   MOVE SPACES TO GL-ACCOUNT-NAME.
+
+       WRITE-GL-EXPORT-RECORD.
+           MOVE CURRENT-GL-ACCOUNT-NUMBER TO EXPORT-GL-ACCOUNT-NUMBER.
+           MOVE GL-ACCOUNT-NAME        TO EXPORT-GL-ACCOUNT-NAME.
+           MOVE TODAY-CCYYMMDD         TO EXPORT-GL-BATCH-DATE.
+           MOVE ACCOUNT-TOTAL          TO EXPORT-GL-ACCOUNT-TOTAL.
+           WRITE GL-EXPORT-RECORD.
+           ADD 1 TO ACCOUNTS-EXPORTED.
