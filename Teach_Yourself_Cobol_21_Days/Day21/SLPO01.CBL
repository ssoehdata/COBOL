@@ -0,0 +1,12 @@
+      *--------------------------------
+      * SELECT for the purchase order file.
+      *--------------------------------
+      * SLPO01.CBL
+      *--------------------------------
+       SELECT PO-FILE
+           ASSIGN TO "po"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PO-NUMBER
+           ALTERNATE KEY
+           IS PO-VENDOR WITH DUPLICATES
+           ACCESS MODE IS DYNAMIC.
