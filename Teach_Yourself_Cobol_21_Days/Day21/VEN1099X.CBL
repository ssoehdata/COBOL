@@ -0,0 +1,253 @@
+      * Year-end 1099 e-file extract
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VEN1099X.
+      *-------------------------------------------------------------
+      * Companion to VEN1099R - instead of a printed summary, this
+      * writes the same per-vendor annual paid totals to a fixed-
+      * format sequential file laid out like an IRS 1099-NEC
+      * electronic filing submission (a payer "A" record, one
+      * payee "B" record per 1099-eligible vendor, and an end-of-
+      * payer "C" record carrying the payee count and total), so
+      * the file can be handed straight to the filing service
+      * instead of being retyped from VEN1099R's printout.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLVND02.CBL".
+
+           SELECT WORK-FILE
+               ASSIGN TO "WORK"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT EFILE-FILE
+               ASSIGN TO "1099NEC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDVND04.CBL".
+
+      *-------------------------------------------------------------
+      * WORK-RECORD/SORT-RECORD line up byte-for-byte with the
+      * front of VOUCHER-RECORD (FILLER standing in for the fields
+      * this extract doesn't need) so the vendor and paid amount/
+      * date land in the right bytes once the sort hands them back
+      * - USING/GIVING carries records through as raw bytes, so the
+      * sort record has to match the source record's layout.
+      *-------------------------------------------------------------
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05 FILLER                    PIC X(5).
+           05 WORK-VENDOR               PIC 9(5).
+           05 FILLER                    PIC X(72).
+           05 WORK-PAID-AMOUNT          PIC S9(6)V99.
+           05 WORK-PAID-DATE            PIC 9(8).
+
+       SD  SORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORT-RECORD.
+           05 FILLER                    PIC X(5).
+           05 SORT-VENDOR               PIC 9(5).
+           05 FILLER                    PIC X(72).
+           05 SORT-PAID-AMOUNT          PIC S9(6)V99.
+           05 SORT-PAID-DATE            PIC 9(8).
+
+       FD  EFILE-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EFILE-RECORD                 PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      *-------------------------------------------------------------
+      * Payer identification - this shop has no separate company-
+      * information file, so the payer's own TIN and address are
+      * carried here as constants, the same way CHKPRT01 carries
+      * its check-stub literals.
+      *-------------------------------------------------------------
+       77  PAYER-TIN                    PIC X(9)  VALUE "741009988".
+       77  PAYER-NAME                   PIC X(30)
+           VALUE "CRESTVIEW INDUSTRIES INC".
+       77  PAYER-ADDRESS                PIC X(30)
+           VALUE "400 INDUSTRIAL PARKWAY".
+       77  PAYER-CITY                   PIC X(20) VALUE "SPRINGFIELD".
+       77  PAYER-STATE                  PIC X(2)  VALUE "IL".
+       77  PAYER-ZIP                    PIC X(10) VALUE "627010000".
+
+       77  WORK-FILE-AT-END             PIC X VALUE "N".
+       77  RECORD-FOUND                 PIC X.
+       77  VENDOR-NOT-ELIGIBLE          PIC X.
+
+       77  ENTERED-TAX-YEAR             PIC 9(4).
+       77  CURRENT-VENDOR               PIC 9(5).
+       77  VENDOR-TOTAL                 PIC S9(7)V99.
+       77  PAYEE-COUNT                  PIC 9(8) VALUE ZERO.
+       77  PAYEE-TOTAL                  PIC S9(9)V99 VALUE ZERO.
+
+       01  PAYER-A-RECORD.
+           05 EF-A-RECORD-TYPE          PIC X(1) VALUE "A".
+           05 EF-A-TAX-YEAR             PIC 9(4).
+           05 EF-A-PAYER-TIN            PIC X(9).
+           05 EF-A-PAYER-NAME           PIC X(30).
+           05 EF-A-PAYER-ADDRESS        PIC X(30).
+           05 EF-A-PAYER-CITY           PIC X(20).
+           05 EF-A-PAYER-STATE          PIC X(2).
+           05 EF-A-PAYER-ZIP            PIC X(10).
+           05 FILLER                    PIC X(43) VALUE SPACE.
+
+       01  PAYEE-B-RECORD.
+           05 EF-B-RECORD-TYPE          PIC X(1) VALUE "B".
+           05 EF-B-PAYEE-TIN            PIC X(11).
+           05 EF-B-PAYEE-NAME           PIC X(30).
+           05 EF-B-PAYEE-ADDRESS-1      PIC X(30).
+           05 EF-B-PAYEE-CITY           PIC X(20).
+           05 EF-B-PAYEE-STATE          PIC X(2).
+           05 EF-B-PAYEE-ZIP            PIC X(10).
+           05 EF-B-BOX-1-NONEMP-COMP    PIC 9(9)V99.
+           05 FILLER                    PIC X(33) VALUE SPACE.
+
+       01  END-OF-PAYER-C-RECORD.
+           05 EF-C-RECORD-TYPE          PIC X(1) VALUE "C".
+           05 EF-C-PAYEE-COUNT          PIC 9(8).
+           05 EF-C-TOTAL-BOX-1-AMOUNT   PIC 9(9)V99.
+           05 FILLER                    PIC X(130) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           DISPLAY "ENTER TAX YEAR FOR THE 1099 EXTRACT (CCYY)".
+           ACCEPT ENTERED-TAX-YEAR.
+           OPEN INPUT VENDOR-FILE.
+           OPEN OUTPUT EFILE-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE EFILE-FILE.
+
+       MAIN-PROCESS.
+           PERFORM WRITE-THE-PAYER-RECORD.
+           PERFORM SORT-THE-VOUCHERS.
+           OPEN INPUT WORK-FILE.
+           PERFORM READ-NEXT-VALID-WORK.
+           PERFORM PROCESS-ALL-VENDORS
+               UNTIL WORK-FILE-AT-END = "Y".
+           CLOSE WORK-FILE.
+           PERFORM WRITE-THE-END-OF-PAYER-RECORD.
+
+       WRITE-THE-PAYER-RECORD.
+           MOVE ENTERED-TAX-YEAR TO EF-A-TAX-YEAR.
+           MOVE PAYER-TIN TO EF-A-PAYER-TIN.
+           MOVE PAYER-NAME TO EF-A-PAYER-NAME.
+           MOVE PAYER-ADDRESS TO EF-A-PAYER-ADDRESS.
+           MOVE PAYER-CITY TO EF-A-PAYER-CITY.
+           MOVE PAYER-STATE TO EF-A-PAYER-STATE.
+           MOVE PAYER-ZIP TO EF-A-PAYER-ZIP.
+           MOVE PAYER-A-RECORD TO EFILE-RECORD.
+           WRITE EFILE-RECORD.
+
+       SORT-THE-VOUCHERS.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-VENDOR
+               USING VOUCHER-FILE
+               GIVING WORK-FILE.
+
+       READ-NEXT-VALID-WORK.
+           MOVE "Y" TO VENDOR-NOT-ELIGIBLE.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-INELIGIBLE-WORK
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR VENDOR-NOT-ELIGIBLE = "N".
+
+       SKIP-INELIGIBLE-WORK.
+           IF WORK-PAID-DATE = ZEROES
+               MOVE "Y" TO VENDOR-NOT-ELIGIBLE
+           ELSE
+           IF WORK-PAID-DATE (1:4) NOT = ENTERED-TAX-YEAR
+               MOVE "Y" TO VENDOR-NOT-ELIGIBLE
+           ELSE
+               PERFORM CHECK-VENDOR-1099-STATUS.
+           IF VENDOR-NOT-ELIGIBLE = "Y"
+               PERFORM READ-NEXT-WORK.
+
+       READ-NEXT-WORK.
+           READ WORK-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WORK-FILE-AT-END.
+
+       CHECK-VENDOR-1099-STATUS.
+           MOVE WORK-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF RECORD-FOUND = "N" OR NOT VENDOR-IS-1099-ELIGIBLE
+               MOVE "Y" TO VENDOR-NOT-ELIGIBLE
+           ELSE
+               MOVE "N" TO VENDOR-NOT-ELIGIBLE.
+
+       PROCESS-ALL-VENDORS.
+           PERFORM START-ONE-VENDOR.
+           PERFORM PROCESS-ALL-VOUCHERS-FOR-VENDOR
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR WORK-VENDOR NOT = CURRENT-VENDOR.
+           PERFORM END-ONE-VENDOR.
+
+       START-ONE-VENDOR.
+           MOVE WORK-VENDOR TO CURRENT-VENDOR.
+           MOVE ZEROES TO VENDOR-TOTAL.
+
+       PROCESS-ALL-VOUCHERS-FOR-VENDOR.
+           ADD WORK-PAID-AMOUNT TO VENDOR-TOTAL.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       END-ONE-VENDOR.
+           MOVE CURRENT-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           PERFORM WRITE-THE-PAYEE-RECORD.
+           ADD 1 TO PAYEE-COUNT.
+           ADD VENDOR-TOTAL TO PAYEE-TOTAL.
+
+       WRITE-THE-PAYEE-RECORD.
+           MOVE VENDOR-TAX-ID TO EF-B-PAYEE-TIN.
+           IF REMIT-TO-NAME = SPACES
+               MOVE VENDOR-NAME TO EF-B-PAYEE-NAME
+           ELSE
+               MOVE REMIT-TO-NAME TO EF-B-PAYEE-NAME.
+           IF REMIT-TO-ADDRESS-1 = SPACES
+               MOVE VENDOR-ADDRESS-1 TO EF-B-PAYEE-ADDRESS-1
+               MOVE VENDOR-CITY TO EF-B-PAYEE-CITY
+               MOVE VENDOR-STATE TO EF-B-PAYEE-STATE
+               MOVE VENDOR-ZIP TO EF-B-PAYEE-ZIP
+           ELSE
+               MOVE REMIT-TO-ADDRESS-1 TO EF-B-PAYEE-ADDRESS-1
+               MOVE REMIT-TO-CITY TO EF-B-PAYEE-CITY
+               MOVE REMIT-TO-STATE TO EF-B-PAYEE-STATE
+               MOVE REMIT-TO-ZIP TO EF-B-PAYEE-ZIP.
+           MOVE VENDOR-TOTAL TO EF-B-BOX-1-NONEMP-COMP.
+           MOVE PAYEE-B-RECORD TO EFILE-RECORD.
+           WRITE EFILE-RECORD.
+
+       WRITE-THE-END-OF-PAYER-RECORD.
+           MOVE PAYEE-COUNT TO EF-C-PAYEE-COUNT.
+           MOVE PAYEE-TOTAL TO EF-C-TOTAL-BOX-1-AMOUNT.
+           MOVE END-OF-PAYER-C-RECORD TO EFILE-RECORD.
+           WRITE EFILE-RECORD.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
