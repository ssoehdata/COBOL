@@ -0,0 +1,547 @@
+      * Voucher payment maintenance - mark paid / unpaid
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHPAY01.
+      *-------------------------------------------------------------
+      * Marks a selected voucher paid (capturing VOUCHER-PAID-DATE,
+      * VOUCHER-PAID-AMOUNT and VOUCHER-CHECK-NO) or reopens a paid
+      * voucher back to unpaid. A partial payment (VOUCHER-PAID-
+      * AMOUNT less than VOUCHER-AMOUNT) generates a new voucher for
+      * the remaining balance, pulling the next number from
+      * CONTROL-LAST-VOUCHER the same way VCHMNT01 does.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLCONTRL.CBL".
+
+           COPY "SLCTLLOG.CBL".
+
+           COPY "SLPERD01.CBL".
+
+           COPY "SLRATE01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDCONTRL.CBL".
+
+           COPY "FDCTLLOG.CBL".
+
+           COPY "FDPERD01.CBL".
+
+           COPY "FDRATE01.CBL".
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSPERD01.CBL".
+
+           COPY "WSRATE01.CBL".
+
+           COPY "WSCASE01.CBL".
+
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  WHICH-FIELD                 PIC 9.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 3.
+
+       77  RECORD-FOUND                PIC X.
+       77  OK-TO-CONTINUE              PIC X.
+       77  NEW-VOUCHER-NUMBER          PIC 9(5).
+       77  REMAINING-BALANCE           PIC S9(6)V99.
+
+       77  SAVE-VOUCHER-NUMBER         PIC 9(5).
+       77  SAVE-VOUCHER-AMOUNT         PIC S9(6)V99.
+       77  SAVE-VOUCHER-PAID-AMOUNT    PIC S9(6)V99.
+       77  SAVE-VOUCHER-PAID-DATE      PIC 9(8).
+       77  SAVE-VOUCHER-CHECK-NO       PIC 9(6).
+       77  SAVE-VOUCHER-SPLIT-FROM     PIC 9(5).
+       77  SAVE-VOUCHER-APPROVAL-STATUS PIC X.
+       77  SAVE-VOUCHER-APPROVED-BY    PIC X(8).
+       77  SAVE-VOUCHER-APPROVAL-DATE  PIC 9(8).
+       77  SAVE-VOUCHER-SELECTED       PIC X.
+
+       77  AMOUNT-IS-VALID             PIC X.
+
+       77  OLD-CONTROL-VALUE           PIC 9(6).
+       77  TODAY-CCYYMMDD              PIC 9(8).
+       77  CURRENT-TIME                PIC 9(8).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+           OPEN EXTEND CONTROL-LOG-FILE.
+           OPEN INPUT PERIOD-FILE.
+           OPEN INPUT RATE-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+           PERFORM READ-CONTROL-RECORD.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE CONTROL-LOG-FILE.
+           CLOSE PERIOD-FILE.
+           CLOSE RATE-FILE.
+
+      *-------------------------------------------------------------
+      * CONTROL-APPROVAL-THRESHOLD defaults to zero (requiring
+      * approval on every voucher) if the control record hasn't
+      * been written yet.
+      *-------------------------------------------------------------
+       READ-CONTROL-RECORD.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-APPROVAL-THRESHOLD.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM DO-THE-PICK
+               UNTIL MENU-PICK = 0.
+
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           DISPLAY " ".
+           DISPLAY "1. MARK A VOUCHER PAID".
+           DISPLAY "2. MARK A VOUCHER UNPAID".
+           DISPLAY "3. VOID A PAID VOUCHER".
+           DISPLAY "4. REISSUE A VOIDED CHECK".
+           DISPLAY "0. EXIT".
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "ENTER YOUR CHOICE".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "YOU MUST ENTER 0, 1, 2, 3, OR 4".
+           PERFORM ACCEPT-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM PAY-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM UNPAY-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM VOID-MODE
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM REISSUE-MODE.
+           IF MENU-PICK NOT = 0
+               PERFORM GET-MENU-PICK.
+
+      *****************************************************
+      *                 PAY MODE
+      *****************************************************
+       PAY-MODE.
+           PERFORM GET-VOUCHER-TO-PAY.
+           IF RECORD-FOUND = "Y"
+               IF VOUCHER-PAID-DATE NOT = ZEROES
+                   DISPLAY "THAT VOUCHER IS ALREADY MARKED PAID"
+               ELSE
+                   IF VOUCHER-AMOUNT NOT < CONTROL-APPROVAL-THRESHOLD
+                           AND NOT VOUCHER-IS-APPROVED
+                       DISPLAY "THAT VOUCHER IS AT OR ABOVE THE "
+                           "APPROVAL THRESHOLD AND HAS NOT BEEN "
+                           "APPROVED - IT CANNOT BE PAID YET"
+                   ELSE
+                       PERFORM CHANGE-TO-PAID
+                       PERFORM REWRITE-VOUCHER-RECORD.
+
+       GET-VOUCHER-TO-PAY.
+           DISPLAY "ENTER THE VOUCHER NUMBER TO PAY".
+           ACCEPT VOUCHER-NUMBER.
+           PERFORM READ-VOUCHER-RECORD.
+           IF RECORD-FOUND = "Y"
+               PERFORM DISPLAY-VOUCHER-CURRENCY.
+
+      *-------------------------------------------------------------
+      * VOUCHER-PAID-AMOUNT is always keyed and kept in USD, the
+      * same as VOUCHER-AMOUNT - this just shows the operator the
+      * original invoice currency/amount and today's rate for it
+      * as a reference before the USD amount is keyed.
+      *-------------------------------------------------------------
+       DISPLAY-VOUCHER-CURRENCY.
+           IF VOUCHER-CURRENCY-CODE NOT = "USD"
+               PERFORM LOOKUP-EXCHANGE-RATE
+               DISPLAY "ORIGINAL INVOICE: " VOUCHER-FOREIGN-AMOUNT
+                   " " VOUCHER-CURRENCY-CODE
+               DISPLAY "CURRENT RATE ON FILE: " RATE-EXCHANGE-RATE
+                   " USD PER " VOUCHER-CURRENCY-CODE.
+
+       CHANGE-TO-PAID.
+           PERFORM ENTER-VOUCHER-PAID-DATE.
+           PERFORM ENTER-VOUCHER-PAID-AMOUNT.
+           PERFORM ENTER-VOUCHER-CHECK-NO.
+           PERFORM RE-EDIT-PAID-FIELDS.
+      *-------------------------------------------------------------
+      * A credit memo (negative VOUCHER-AMOUNT) is expected to be
+      * paid off in full in one shot, so it never generates a split
+      * voucher the way a partial payment on a regular voucher does.
+      *-------------------------------------------------------------
+           IF NOT VOUCHER-IS-CREDIT-MEMO
+               AND VOUCHER-PAID-AMOUNT < VOUCHER-AMOUNT
+               PERFORM CREATE-NEW-VOUCHER-RECORD.
+
+      *-------------------------------------------------------------
+      * Lets the operator fix a single mis-keyed field (date, amount,
+      * or check number) without re-answering the other two prompts.
+      * The three fields above are always keyed once in full first,
+      * since a voucher being paid for the first time has no prior
+      * values to fall back on - this loop only offers corrections
+      * to what was just entered, the same shape as STCMNT01's
+      * GET-FIELD-TO-CHANGE/CHANGE-ONE-FIELD loop.
+      *-------------------------------------------------------------
+       RE-EDIT-PAID-FIELDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-PAID-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-PAID-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       DISPLAY-PAID-FIELDS.
+           DISPLAY " ".
+           DISPLAY "1. CHECK DATE.......: " VOUCHER-PAID-DATE.
+           DISPLAY "2. AMOUNT PAID......: " VOUCHER-PAID-AMOUNT.
+           DISPLAY "3. CHECK NUMBER.....: " VOUCHER-CHECK-NO.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF A FIELD TO FIX (1-3)".
+           DISPLAY "OR 0 IF THESE ARE ALL CORRECT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "YOU MUST ENTER 0, 1, 2, OR 3".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-PAID-FIELD.
+           PERFORM CHANGE-THIS-PAID-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-PAID-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-VOUCHER-PAID-DATE
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-VOUCHER-PAID-AMOUNT
+           ELSE
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-VOUCHER-CHECK-NO.
+
+       ENTER-VOUCHER-PAID-DATE.
+           MOVE "ENTER THE CHECK DATE (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-POSTING-DATE.
+           MOVE DATE-CCYYMMDD TO VOUCHER-PAID-DATE.
+
+      *-------------------------------------------------------------
+      * The paid amount has to carry the same sign as the voucher
+      * it's paying, and can't exceed it - this is what stops a
+      * mis-keyed negative payment from sailing through on an
+      * ordinary voucher.
+      *-------------------------------------------------------------
+       ENTER-VOUCHER-PAID-AMOUNT.
+           PERFORM ACCEPT-VOUCHER-PAID-AMOUNT.
+           PERFORM RE-ACCEPT-VOUCHER-PAID-AMOUNT
+               UNTIL AMOUNT-IS-VALID = "Y".
+
+       ACCEPT-VOUCHER-PAID-AMOUNT.
+           DISPLAY "ENTER THE AMOUNT BEING PAID".
+           ACCEPT VOUCHER-PAID-AMOUNT.
+           PERFORM CHECK-VOUCHER-PAID-AMOUNT.
+
+       RE-ACCEPT-VOUCHER-PAID-AMOUNT.
+           IF VOUCHER-IS-CREDIT-MEMO
+               DISPLAY "THE PAID AMOUNT MUST BE NEGATIVE AND NOT "
+                   "MORE THAN THE CREDIT MEMO AMOUNT"
+           ELSE
+               DISPLAY "THE PAID AMOUNT MUST BE GREATER THAN ZERO "
+                   "AND NOT MORE THAN THE VOUCHER AMOUNT".
+           PERFORM ACCEPT-VOUCHER-PAID-AMOUNT.
+
+       CHECK-VOUCHER-PAID-AMOUNT.
+           MOVE "N" TO AMOUNT-IS-VALID.
+           IF VOUCHER-IS-CREDIT-MEMO
+               IF VOUCHER-PAID-AMOUNT < ZERO
+                   AND VOUCHER-PAID-AMOUNT NOT < VOUCHER-AMOUNT
+                   MOVE "Y" TO AMOUNT-IS-VALID
+           ELSE
+           IF VOUCHER-PAID-AMOUNT > ZERO
+               AND VOUCHER-PAID-AMOUNT NOT > VOUCHER-AMOUNT
+               MOVE "Y" TO AMOUNT-IS-VALID.
+
+       ENTER-VOUCHER-CHECK-NO.
+           DISPLAY "ENTER THE CHECK NUMBER".
+           ACCEPT VOUCHER-CHECK-NO.
+
+      *-------------------------------------------------------------
+      * A partial payment leaves a balance due, so a new voucher is
+      * generated for the remainder and given the next number off
+      * CONTROL-LAST-VOUCHER, the same control record VCHMNT01 uses.
+      * VOUCHER-RECORD already holds the vendor/invoice/for/date/due
+      * /deductible/selected fields the new voucher needs, so only
+      * the number, amount, and paid fields are saved off and
+      * restored once the new voucher is written.
+      *-------------------------------------------------------------
+       CREATE-NEW-VOUCHER-RECORD.
+           MOVE VOUCHER-NUMBER TO SAVE-VOUCHER-NUMBER.
+           MOVE VOUCHER-AMOUNT TO SAVE-VOUCHER-AMOUNT.
+           MOVE VOUCHER-PAID-AMOUNT TO SAVE-VOUCHER-PAID-AMOUNT.
+           MOVE VOUCHER-PAID-DATE TO SAVE-VOUCHER-PAID-DATE.
+           MOVE VOUCHER-CHECK-NO TO SAVE-VOUCHER-CHECK-NO.
+           MOVE VOUCHER-SPLIT-FROM TO SAVE-VOUCHER-SPLIT-FROM.
+           MOVE VOUCHER-APPROVAL-STATUS TO SAVE-VOUCHER-APPROVAL-STATUS.
+           MOVE VOUCHER-APPROVED-BY TO SAVE-VOUCHER-APPROVED-BY.
+           MOVE VOUCHER-APPROVAL-DATE TO SAVE-VOUCHER-APPROVAL-DATE.
+           MOVE VOUCHER-SELECTED TO SAVE-VOUCHER-SELECTED.
+           COMPUTE REMAINING-BALANCE =
+               SAVE-VOUCHER-AMOUNT - SAVE-VOUCHER-PAID-AMOUNT.
+           PERFORM GENERATE-NEW-VOUCHER.
+           MOVE SAVE-VOUCHER-NUMBER TO VOUCHER-NUMBER.
+           MOVE SAVE-VOUCHER-AMOUNT TO VOUCHER-AMOUNT.
+           MOVE SAVE-VOUCHER-PAID-AMOUNT TO VOUCHER-PAID-AMOUNT.
+           MOVE SAVE-VOUCHER-PAID-DATE TO VOUCHER-PAID-DATE.
+           MOVE SAVE-VOUCHER-CHECK-NO TO VOUCHER-CHECK-NO.
+           MOVE SAVE-VOUCHER-SPLIT-FROM TO VOUCHER-SPLIT-FROM.
+           MOVE SAVE-VOUCHER-APPROVAL-STATUS TO VOUCHER-APPROVAL-STATUS.
+           MOVE SAVE-VOUCHER-APPROVED-BY TO VOUCHER-APPROVED-BY.
+           MOVE SAVE-VOUCHER-APPROVAL-DATE TO VOUCHER-APPROVAL-DATE.
+           MOVE SAVE-VOUCHER-SELECTED TO VOUCHER-SELECTED.
+
+      *-------------------------------------------------------------
+      * VOUCHER-SPLIT-FROM on the new record ties it back to the
+      * voucher it split off of, so a chain of partial payments can
+      * be traced without searching VOUCHER-INVOICE by hand.
+      *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * The new voucher is for the unpaid balance only, so it has to
+      * go back through approval and selection on its own - it can't
+      * inherit the parent's approval stamp, since that stamp was
+      * only ever good for the amount that got approved, not whatever
+      * balance happens to remain after a partial payment.
+      *-------------------------------------------------------------
+       GENERATE-NEW-VOUCHER.
+           PERFORM RETRIEVE-NEXT-VOUCHER-NUMBER.
+           MOVE NEW-VOUCHER-NUMBER TO VOUCHER-NUMBER.
+           MOVE REMAINING-BALANCE TO VOUCHER-AMOUNT.
+           MOVE ZEROES TO VOUCHER-PAID-AMOUNT.
+           MOVE ZEROES TO VOUCHER-PAID-DATE.
+           MOVE ZEROES TO VOUCHER-CHECK-NO.
+           MOVE SAVE-VOUCHER-NUMBER TO VOUCHER-SPLIT-FROM.
+           MOVE "N" TO VOUCHER-APPROVAL-STATUS.
+           MOVE SPACE TO VOUCHER-APPROVED-BY.
+           MOVE ZEROES TO VOUCHER-APPROVAL-DATE.
+           MOVE "N" TO VOUCHER-SELECTED.
+           PERFORM WRITE-NEW-VOUCHER-RECORD.
+
+       RETRIEVE-NEXT-VOUCHER-NUMBER.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO OLD-CONTROL-VALUE.
+           ADD 1 TO CONTROL-LAST-VOUCHER.
+           MOVE CONTROL-LAST-VOUCHER TO NEW-VOUCHER-NUMBER.
+           PERFORM SAVE-CONTROL-RECORD.
+           PERFORM LOG-CONTROL-CHANGE.
+
+       SAVE-CONTROL-RECORD.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   WRITE CONTROL-RECORD
+                       INVALID KEY
+                       DISPLAY "ERROR WRITING CONTROL RECORD".
+
+       LOG-CONTROL-CHANGE.
+           MOVE "VOUCHER" TO CTLLOG-COUNTER-NAME.
+           MOVE OLD-CONTROL-VALUE TO CTLLOG-OLD-VALUE.
+           MOVE CONTROL-LAST-VOUCHER TO CTLLOG-NEW-VALUE.
+           MOVE "VCHPAY01" TO CTLLOG-PROGRAM-ID.
+           MOVE TODAY-CCYYMMDD TO CTLLOG-DATE.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CURRENT-TIME TO CTLLOG-TIME.
+           WRITE CONTROL-LOG-RECORD.
+
+       WRITE-NEW-VOUCHER-RECORD.
+           WRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR WRITING NEW VOUCHER RECORD".
+
+      *****************************************************
+      *                UNPAY MODE
+      *****************************************************
+       UNPAY-MODE.
+           PERFORM GET-VOUCHER-TO-UNPAY.
+           IF RECORD-FOUND = "Y"
+               IF VOUCHER-PAID-DATE = ZEROES
+                   OR VOUCHER-VOID-DATE NOT = ZEROES
+                   DISPLAY "THAT VOUCHER IS NOT MARKED PAID"
+               ELSE
+                   PERFORM CONFIRM-UNPAY
+                   IF OK-TO-CONTINUE = "Y"
+                       PERFORM CHANGE-TO-UNPAID
+                       PERFORM REWRITE-VOUCHER-RECORD.
+
+       GET-VOUCHER-TO-UNPAY.
+           DISPLAY "ENTER THE VOUCHER NUMBER TO UNPAY".
+           ACCEPT VOUCHER-NUMBER.
+           PERFORM READ-VOUCHER-RECORD.
+
+       CONFIRM-UNPAY.
+           DISPLAY "THIS WILL CLEAR THE PAID DATE, AMOUNT,".
+           DISPLAY "AND CHECK NUMBER FOR THIS VOUCHER.".
+           PERFORM ACCEPT-OK-TO-CONTINUE.
+           PERFORM RE-ACCEPT-OK-TO-CONTINUE
+               UNTIL OK-TO-CONTINUE = "Y" OR "N".
+
+       ACCEPT-OK-TO-CONTINUE.
+           DISPLAY "ARE YOU SURE (Y/N)?".
+           ACCEPT OK-TO-CONTINUE.
+
+       RE-ACCEPT-OK-TO-CONTINUE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-CONTINUE.
+
+       CHANGE-TO-UNPAID.
+           MOVE ZEROES TO VOUCHER-PAID-DATE.
+           MOVE ZEROES TO VOUCHER-PAID-AMOUNT.
+           MOVE ZEROES TO VOUCHER-CHECK-NO.
+
+      *****************************************************
+      *                 VOID MODE
+      *-----------------------------------------------------
+      * Stamps VOUCHER-VOID-DATE/REASON and reopens the
+      * voucher, keeping the original check number and paid
+      * date on file as a record that a check was cut and
+      * later voided, instead of blanking the paid fields
+      * the way UNPAY-MODE does.
+      *****************************************************
+       VOID-MODE.
+           PERFORM GET-VOUCHER-TO-VOID.
+           IF RECORD-FOUND = "Y"
+               IF VOUCHER-PAID-DATE = ZEROES
+                   DISPLAY "THAT VOUCHER IS NOT MARKED PAID"
+               ELSE
+                   PERFORM CHANGE-TO-VOID
+                   PERFORM REWRITE-VOUCHER-RECORD.
+
+       GET-VOUCHER-TO-VOID.
+           DISPLAY "ENTER THE VOUCHER NUMBER TO VOID".
+           ACCEPT VOUCHER-NUMBER.
+           PERFORM READ-VOUCHER-RECORD.
+
+       CHANGE-TO-VOID.
+           PERFORM ENTER-VOUCHER-VOID-DATE.
+           PERFORM ENTER-VOUCHER-VOID-REASON.
+
+       ENTER-VOUCHER-VOID-DATE.
+           MOVE "ENTER THE VOID DATE (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO VOUCHER-VOID-DATE.
+
+       ENTER-VOUCHER-VOID-REASON.
+           PERFORM ACCEPT-VOUCHER-VOID-REASON.
+           PERFORM RE-ACCEPT-VOUCHER-VOID-REASON
+               UNTIL VOUCHER-VOID-REASON NOT = SPACES.
+
+       ACCEPT-VOUCHER-VOID-REASON.
+           DISPLAY "ENTER THE REASON THIS CHECK WAS VOIDED".
+           ACCEPT VOUCHER-VOID-REASON.
+
+       RE-ACCEPT-VOUCHER-VOID-REASON.
+           DISPLAY "A VOID REASON MUST BE ENTERED".
+           PERFORM ACCEPT-VOUCHER-VOID-REASON.
+
+      *****************************************************
+      *               REISSUE MODE
+      *-----------------------------------------------------
+      * For a check that was mailed and lost, or destroyed,
+      * rather than actually returned unpaid - the old check
+      * number is stamped void the same way VOID-MODE does it,
+      * then VOUCHER-PAID-DATE/CHECK-NO are cleared and the
+      * voucher is re-flagged VOUCHER-SELECTED so it flows
+      * through the very next check run under a brand new
+      * check number, instead of being keyed again as a new
+      * voucher.
+      *****************************************************
+       REISSUE-MODE.
+           PERFORM GET-VOUCHER-TO-REISSUE.
+           IF RECORD-FOUND = "Y"
+               IF VOUCHER-PAID-DATE = ZEROES
+                   DISPLAY "THAT VOUCHER IS NOT MARKED PAID"
+               ELSE
+                   PERFORM CHANGE-TO-REISSUE
+                   PERFORM REWRITE-VOUCHER-RECORD.
+
+       GET-VOUCHER-TO-REISSUE.
+           DISPLAY "ENTER THE VOUCHER NUMBER OF THE CHECK TO REISSUE".
+           ACCEPT VOUCHER-NUMBER.
+           PERFORM READ-VOUCHER-RECORD.
+
+       CHANGE-TO-REISSUE.
+           DISPLAY "VOIDING CHECK NUMBER " VOUCHER-CHECK-NO
+               " FOR REISSUE".
+           PERFORM ENTER-VOUCHER-VOID-DATE.
+           PERFORM ENTER-VOUCHER-VOID-REASON.
+           MOVE ZEROES TO VOUCHER-PAID-DATE.
+           MOVE ZEROES TO VOUCHER-PAID-AMOUNT.
+           MOVE ZEROES TO VOUCHER-CHECK-NO.
+           MOVE "Y" TO VOUCHER-SELECTED.
+
+      *****************************************************
+      *                FILE I-O Routines
+      *****************************************************
+      *-------------------------------------------------------------
+      * WITH LOCK so a voucher pulled up here for pay/unpay/void
+      * can't be rewritten out from under another terminal working
+      * the same voucher at the same time - the lock is held until
+      * the rewrite (or the next read) releases it.
+      *-------------------------------------------------------------
+       READ-VOUCHER-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ VOUCHER-FILE RECORD WITH LOCK
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND
+                   DISPLAY "VOUCHER NOT ON FILE OR IN USE BY "
+                       "ANOTHER TERMINAL".
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+
+           COPY "PLDATE01.CBL".
+
+           COPY "PLPERD01.CBL".
+
+           COPY "PLRATE01.CBL".
