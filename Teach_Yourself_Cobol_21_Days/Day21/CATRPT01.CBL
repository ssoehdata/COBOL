@@ -0,0 +1,232 @@
+      * Year-end expense category summary report
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATRPT01.
+      *-------------------------------------------------------------
+      * Totals VOUCHER-AMOUNT by VOUCHER-EXPENSE-CATEGORY for every
+      * voucher dated in an entered year, so AP no longer has to
+      * hand-sort deductible vouchers by category at tax time.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLCAT01.CBL".
+
+           SELECT WORK-FILE
+               ASSIGN TO "WORK"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDCAT01.CBL".
+
+      *-------------------------------------------------------------
+      * WORK-RECORD/SORT-RECORD line up byte-for-byte with
+      * VOUCHER-RECORD (FILLER standing in for the fields this
+      * report doesn't need) so the category, amount, and date
+      * land in the right bytes once the sort hands them back -
+      * USING/GIVING carries records through as raw bytes, so the
+      * sort record has to match the source record's layout.
+      *-------------------------------------------------------------
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05 FILLER                    PIC X(10).
+           05 FILLER                    PIC X(45).
+           05 WORK-AMOUNT                PIC S9(6)V99.
+           05 WORK-DATE                  PIC 9(8).
+           05 FILLER                    PIC X(8).
+           05 WORK-CATEGORY             PIC X(2).
+           05 FILLER                    PIC X(83).
+
+       SD  SORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORT-RECORD.
+           05 FILLER                    PIC X(10).
+           05 FILLER                    PIC X(45).
+           05 SORT-AMOUNT                PIC S9(6)V99.
+           05 SORT-DATE                  PIC 9(8).
+           05 FILLER                    PIC X(8).
+           05 SORT-CATEGORY             PIC X(2).
+           05 FILLER                    PIC X(83).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+       77  WORK-FILE-AT-END             PIC X VALUE "N".
+       77  RECORD-FOUND                 PIC X.
+       77  WRONG-YEAR                   PIC X.
+
+       77  ENTERED-YEAR                 PIC 9(4).
+
+       77  CURRENT-CATEGORY             PIC X(2).
+       77  CATEGORY-TOTAL               PIC S9(7)V99.
+       77  REPORT-TOTAL                 PIC S9(9)V99.
+       77  LINE-COUNT                   PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER                  PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES                PIC 999 VALUE 55.
+
+       01  TITLE-LINE.
+           05 FILLER                   PIC X(20) VALUE SPACE.
+           05 FILLER                   PIC X(35)
+              VALUE "EXPENSE CATEGORY YEAR-END SUMMARY".
+           05 FILLER                   PIC X(17) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "PAGE:".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-PAGE-NUMBER        PIC ZZZ9.
+
+       01  COLUMN-LINE.
+           05 FILLER                   PIC X(8) VALUE "CATEGORY".
+           05 FILLER                   PIC X(4) VALUE SPACE.
+           05 FILLER                   PIC X(20) VALUE "CATEGORY NAME".
+           05 FILLER                   PIC X(10) VALUE SPACE.
+           05 FILLER                   PIC X(14) VALUE "TOTAL AMOUNT ".
+
+       01  DETAIL-LINE.
+           05 PRINT-CATEGORY           PIC X(2).
+           05 FILLER                   PIC X(10) VALUE SPACE.
+           05 PRINT-CATEGORY-NAME      PIC X(20).
+           05 FILLER                   PIC X(9) VALUE SPACE.
+           05 PRINT-CATEGORY-TOTAL     PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(11) VALUE SPACE.
+           05 FILLER                   PIC X(29) VALUE
+              "TOTAL DEDUCTIBLE FOR YEAR:  ".
+           05 PRINT-GRAND-TOTAL        PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT CATEGORY-FILE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+           MOVE ZEROES TO REPORT-TOTAL.
+           PERFORM ENTER-REPORT-YEAR.
+
+       CLOSING-PROCEDURE.
+           CLOSE CATEGORY-FILE.
+           CLOSE PRINTER-FILE.
+
+       ENTER-REPORT-YEAR.
+           DISPLAY "ENTER THE YEAR TO SUMMARIZE (CCYY)".
+           ACCEPT ENTERED-YEAR.
+
+       MAIN-PROCESS.
+           PERFORM SORT-THE-VOUCHERS.
+           OPEN INPUT WORK-FILE.
+           PERFORM START-NEW-PAGE.
+           PERFORM READ-NEXT-VALID-WORK.
+           PERFORM PROCESS-ALL-CATEGORIES
+               UNTIL WORK-FILE-AT-END = "Y".
+           PERFORM PRINT-THE-GRAND-TOTAL.
+           CLOSE WORK-FILE.
+
+       SORT-THE-VOUCHERS.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-CATEGORY
+               USING VOUCHER-FILE
+               GIVING WORK-FILE.
+
+       READ-NEXT-VALID-WORK.
+           MOVE "Y" TO WRONG-YEAR.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-UNCATEGORIZED-OR-WRONG-YEAR
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR WRONG-YEAR = "N".
+
+       SKIP-UNCATEGORIZED-OR-WRONG-YEAR.
+           IF WORK-CATEGORY = SPACES
+               MOVE "Y" TO WRONG-YEAR
+           ELSE
+           IF WORK-DATE (1:4) NOT = ENTERED-YEAR
+               MOVE "Y" TO WRONG-YEAR
+           ELSE
+               MOVE "N" TO WRONG-YEAR.
+           IF WRONG-YEAR = "Y"
+               PERFORM READ-NEXT-WORK.
+
+       READ-NEXT-WORK.
+           READ WORK-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WORK-FILE-AT-END.
+
+       PROCESS-ALL-CATEGORIES.
+           PERFORM START-ONE-CATEGORY.
+           PERFORM PROCESS-ALL-VOUCHERS-FOR-CATEGORY
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR WORK-CATEGORY NOT = CURRENT-CATEGORY.
+           PERFORM END-ONE-CATEGORY.
+
+       START-ONE-CATEGORY.
+           MOVE WORK-CATEGORY TO CURRENT-CATEGORY.
+           MOVE ZEROES TO CATEGORY-TOTAL.
+
+       PROCESS-ALL-VOUCHERS-FOR-CATEGORY.
+           ADD WORK-AMOUNT TO CATEGORY-TOTAL.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       END-ONE-CATEGORY.
+           MOVE CURRENT-CATEGORY TO CATEGORY-CODE.
+           PERFORM READ-CATEGORY-RECORD.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEW-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE CURRENT-CATEGORY TO PRINT-CATEGORY.
+           MOVE CATEGORY-NAME TO PRINT-CATEGORY-NAME.
+           MOVE CATEGORY-TOTAL TO PRINT-CATEGORY-TOTAL.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           ADD CATEGORY-TOTAL TO REPORT-TOTAL.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE REPORT-TOTAL TO PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       READ-CATEGORY-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ CATEGORY-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+           COPY "PLPRNT01.CBL".
