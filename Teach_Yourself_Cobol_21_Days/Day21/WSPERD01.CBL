@@ -0,0 +1,8 @@
+      *------------------------------------------------------------
+      * Fields for the fiscal period check (PLPERD01.CBL).
+      * WSPERD01.CBL
+      *------------------------------------------------------------
+       77  PERIOD-FOUND                    PIC X.
+       77  POSTING-DATE-FLAG                PIC X.
+           88 POSTING-DATE-IS-OK            VALUE "Y".
+
