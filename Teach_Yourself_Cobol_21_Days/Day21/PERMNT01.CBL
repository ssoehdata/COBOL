@@ -0,0 +1,329 @@
+      * Maintaining the fiscal period control file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete
+      * for the Period File - this is how a
+      * period gets opened for posting, and how
+      * it gets closed again at month-end.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLPERD01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDPERD01.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  WHICH-FIELD                 PIC 99.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 3.
+       77  STATUS-ANSWER                PIC X.
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O PERIOD-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE PERIOD-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+              PERFORM DELETE-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD"  TO THE-MODE.
+           PERFORM GET-NEW-PERIOD-KEY.
+           PERFORM ADD-RECORDS
+               UNTIL PERIOD-KEY = 999999.
+
+       GET-NEW-PERIOD-KEY.
+           PERFORM INIT-PERIOD-RECORD.
+           PERFORM ENTER-PERIOD-KEY.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-PERIOD-RECORD
+               UNTIL RECORD-FOUND = "N" OR
+                   PERIOD-KEY = 999999.
+
+       FIND-NEW-PERIOD-RECORD.
+           PERFORM READ-PERIOD-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               PERFORM ENTER-PERIOD-KEY.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-PERIOD-RECORD.
+           PERFORM GET-NEW-PERIOD-KEY.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-PERIOD-START-DATE.
+           PERFORM ENTER-PERIOD-END-DATE.
+           PERFORM ENTER-PERIOD-STATUS.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-PERIOD-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL PERIOD-KEY = 999999.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+           PERFORM GET-PERIOD-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-3) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-PERIOD-START-DATE
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-PERIOD-END-DATE
+           ELSE
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-PERIOD-STATUS.
+
+           PERFORM REWRITE-PERIOD-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-PERIOD-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL PERIOD-KEY = 999999.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-PERIOD-RECORD.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-PERIOD-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL PERIOD-KEY = 999999.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-PERIOD-RECORD.
+
+           PERFORM GET-PERIOD-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y"  OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-PERIOD-RECORD.
+           MOVE SPACE TO PERIOD-RECORD.
+           MOVE ZEROES TO PERIOD-RECORD.
+           MOVE "O" TO PERIOD-STATUS.
+
+       ENTER-PERIOD-KEY.
+           PERFORM ACCEPT-PERIOD-KEY.
+
+       ACCEPT-PERIOD-KEY.
+           DISPLAY " ".
+           DISPLAY "ENTER THE PERIOD TO " THE-MODE " (CCYYMM)".
+           DISPLAY "ENTER 999999 TO STOP ENTRY".
+           ACCEPT PERIOD-KEY.
+
+       GET-PERIOD-RECORD.
+           PERFORM INIT-PERIOD-RECORD.
+           PERFORM ENTER-PERIOD-KEY.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-PERIOD-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+                   PERIOD-KEY = 999999.
+
+      ***********************************************
+      *    Routines shared by Add and Change
+      ***********************************************
+       FIND-PERIOD-RECORD.
+           PERFORM READ-PERIOD-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-PERIOD-KEY.
+
+       ENTER-PERIOD-START-DATE.
+           MOVE "ENTER THE PERIOD START DATE (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO PERIOD-START-DATE.
+
+       ENTER-PERIOD-END-DATE.
+           MOVE "ENTER THE PERIOD END DATE (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO PERIOD-END-DATE.
+
+       ENTER-PERIOD-STATUS.
+           PERFORM ACCEPT-PERIOD-STATUS.
+           PERFORM RE-ACCEPT-PERIOD-STATUS
+               UNTIL PERIOD-STATUS = "O" OR "C".
+
+       ACCEPT-PERIOD-STATUS.
+           DISPLAY "IS THE PERIOD OPEN OR CLOSED (O/C)?".
+           ACCEPT STATUS-ANSWER.
+           INSPECT STATUS-ANSWER
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+           MOVE STATUS-ANSWER TO PERIOD-STATUS.
+
+       RE-ACCEPT-PERIOD-STATUS.
+           DISPLAY "YOU MUST ENTER O OR C".
+           PERFORM ACCEPT-PERIOD-STATUS.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "PERIOD (CCYYMM)    : " PERIOD-KEY.
+           DISPLAY "1  START DATE      : " PERIOD-START-DATE.
+           DISPLAY "2  END DATE        : " PERIOD-END-DATE.
+           DISPLAY "3  STATUS (O/C)    : " PERIOD-STATUS.
+           DISPLAY " ".
+
+      ***********************************************
+      *    File I/O
+      ***********************************************
+       READ-PERIOD-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ PERIOD-FILE
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-PERIOD-RECORD.
+           WRITE PERIOD-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING PERIOD RECORD".
+
+       REWRITE-PERIOD-RECORD.
+           REWRITE PERIOD-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING PERIOD RECORD".
+
+       DELETE-PERIOD-RECORD.
+           DELETE PERIOD-FILE
+               INVALID KEY
+                   DISPLAY "ERROR DELETING PERIOD RECORD".
+
+           COPY "PLDATE01.CBL".
+
