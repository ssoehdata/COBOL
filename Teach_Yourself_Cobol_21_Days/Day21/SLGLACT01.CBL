@@ -0,0 +1,10 @@
+      * The SELECT statement for the GL chart-of-accounts file.
+      *---------------------------------------
+      *    SLGLACT01.CBL
+      *---------------------------------------
+           SELECT GLACCOUNT-FILE
+               ASSIGN TO "GLACCOUNT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS GL-ACCOUNT-NUMBER
+               ACCESS MODE IS DYNAMIC.
+
