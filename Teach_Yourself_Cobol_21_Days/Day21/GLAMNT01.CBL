@@ -0,0 +1,324 @@
+      * Maintaining the GL chart-of-accounts table
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLAMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete for the
+      * GL chart-of-accounts table - this is how
+      * a GL account number is set up before it
+      * can be keyed onto a voucher as VOUCHER-
+      * GL-ACCOUNT-NUMBER.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLGLACT01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDGLACT01.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  WHICH-FIELD                 PIC 99.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 2.
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O GLACCOUNT-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE GLACCOUNT-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+              PERFORM DELETE-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD"  TO THE-MODE.
+           PERFORM GET-NEW-GL-ACCOUNT-NUMBER.
+           PERFORM ADD-RECORDS
+               UNTIL GL-ACCOUNT-NUMBER = 999999.
+
+       GET-NEW-GL-ACCOUNT-NUMBER.
+           PERFORM INIT-GLACCOUNT-RECORD.
+           PERFORM ENTER-GL-ACCOUNT-NUMBER.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-GLACCOUNT-RECORD
+               UNTIL RECORD-FOUND = "N" OR
+                   GL-ACCOUNT-NUMBER = 999999.
+
+       FIND-NEW-GLACCOUNT-RECORD.
+           PERFORM READ-GLACCOUNT-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               PERFORM ENTER-GL-ACCOUNT-NUMBER.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-GLACCOUNT-RECORD.
+           PERFORM GET-NEW-GL-ACCOUNT-NUMBER.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-GL-ACCOUNT-NAME.
+           PERFORM ENTER-GL-ACCOUNT-ACTIVE.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-GLACCOUNT-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL GL-ACCOUNT-NUMBER = 999999.
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+           PERFORM GET-GLACCOUNT-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-2) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-GL-ACCOUNT-NAME
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-GL-ACCOUNT-ACTIVE.
+
+           PERFORM REWRITE-GLACCOUNT-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-GLACCOUNT-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL GL-ACCOUNT-NUMBER = 999999.
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-GLACCOUNT-RECORD.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-GLACCOUNT-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL GL-ACCOUNT-NUMBER = 999999.
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-GLACCOUNT-RECORD.
+
+           PERFORM GET-GLACCOUNT-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y"  OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-GLACCOUNT-RECORD.
+           MOVE SPACE TO GLACCOUNT-RECORD.
+           MOVE ZEROES TO GL-ACCOUNT-NUMBER.
+
+       ENTER-GL-ACCOUNT-NUMBER.
+           PERFORM ACCEPT-GL-ACCOUNT-NUMBER.
+
+       ACCEPT-GL-ACCOUNT-NUMBER.
+           DISPLAY " ".
+           DISPLAY "ENTER THE GL ACCOUNT NUMBER TO " THE-MODE
+                   " (6 DIGITS)".
+           DISPLAY "ENTER 999999 TO STOP ENTRY".
+           ACCEPT GL-ACCOUNT-NUMBER.
+
+       GET-GLACCOUNT-RECORD.
+           PERFORM INIT-GLACCOUNT-RECORD.
+           PERFORM ENTER-GL-ACCOUNT-NUMBER.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-GLACCOUNT-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+                   GL-ACCOUNT-NUMBER = 999999.
+
+      ***********************************************
+      *    Routines shared by Add and Change
+      ***********************************************
+       FIND-GLACCOUNT-RECORD.
+           PERFORM READ-GLACCOUNT-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-GL-ACCOUNT-NUMBER.
+
+       ENTER-GL-ACCOUNT-NAME.
+           PERFORM ACCEPT-GL-ACCOUNT-NAME.
+           PERFORM RE-ACCEPT-GL-ACCOUNT-NAME
+               UNTIL GL-ACCOUNT-NAME NOT = SPACES.
+
+       ACCEPT-GL-ACCOUNT-NAME.
+           DISPLAY "ENTER THE GL ACCOUNT NAME".
+           ACCEPT GL-ACCOUNT-NAME.
+
+       RE-ACCEPT-GL-ACCOUNT-NAME.
+           DISPLAY "GL ACCOUNT NAME MUST BE ENTERED".
+           PERFORM ACCEPT-GL-ACCOUNT-NAME.
+
+       ENTER-GL-ACCOUNT-ACTIVE.
+           PERFORM ACCEPT-GL-ACCOUNT-ACTIVE.
+           PERFORM RE-ACCEPT-GL-ACCOUNT-ACTIVE
+               UNTIL GL-ACCOUNT-ACTIVE = "Y" OR "N".
+
+       ACCEPT-GL-ACCOUNT-ACTIVE.
+           DISPLAY "IS THIS ACCOUNT ACTIVE (Y/N)?".
+           ACCEPT GL-ACCOUNT-ACTIVE.
+           INSPECT GL-ACCOUNT-ACTIVE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-GL-ACCOUNT-ACTIVE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-GL-ACCOUNT-ACTIVE.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "GL ACCOUNT NUMBER  : " GL-ACCOUNT-NUMBER.
+           DISPLAY "1  ACCOUNT NAME     : " GL-ACCOUNT-NAME.
+           DISPLAY "2  ACTIVE (Y/N)     : " GL-ACCOUNT-ACTIVE.
+           DISPLAY " ".
+
+      ***********************************************
+      *    File I/O
+      *
+      *    WITH LOCK so an account pulled up for
+      *    change or delete can't be rewritten out
+      *    from under another terminal maintaining
+      *    the same account at the same time.
+      ***********************************************
+       READ-GLACCOUNT-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ GLACCOUNT-FILE RECORD WITH LOCK
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-GLACCOUNT-RECORD.
+           WRITE GLACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING GL ACCOUNT RECORD".
+
+       REWRITE-GLACCOUNT-RECORD.
+           REWRITE GLACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING GL ACCOUNT RECORD".
+
+       DELETE-GLACCOUNT-RECORD.
+           DELETE GLACCOUNT-FILE RECORD
+               INVALID KEY
+                   DISPLAY "ERROR DELETING GL ACCOUNT RECORD".
