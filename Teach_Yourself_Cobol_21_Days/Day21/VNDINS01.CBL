@@ -0,0 +1,161 @@
+      * Vendor insurance certificate expiration alert report
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDINS01.
+      *-------------------------------------------------------------
+      * Reads every vendor on VENDOR-FILE, same read-all pattern as
+      * VNDACT01's activity exceptions report, and lists any vendor
+      * whose VENDOR-INSURANCE-CERT-EXPIRES is on file and has
+      * already expired or expires within the next 30 days - so a
+      * lapsed certificate gets caught before that contractor gets
+      * paid again, instead of living only in a hand-kept
+      * spreadsheet.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVND02.CBL".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVND04.CBL".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+
+           COPY "WSDATE01.CBL".
+
+       77  VENDOR-FILE-AT-END           PIC X VALUE "N".
+       77  TODAY-CCYYMMDD               PIC 9(8).
+       77  ALERT-CCYYMMDD               PIC 9(8).
+       77  VENDORS-LISTED               PIC 9(5) VALUE ZERO.
+
+       77  LINE-COUNT                   PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER                  PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES                PIC 999 VALUE 55.
+
+       01  TITLE-LINE.
+           05 FILLER                   PIC X(24) VALUE SPACE.
+           05 FILLER                   PIC X(31)
+              VALUE "VENDOR INSURANCE CERT ALERTS".
+           05 FILLER                   PIC X(15) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "PAGE:".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-PAGE-NUMBER        PIC ZZZ9.
+
+       01  COLUMN-LINE.
+           05 FILLER                   PIC X(6) VALUE "VENDOR".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(30) VALUE "VENDOR NAME".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(13) VALUE "CERT EXPIRES".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(8) VALUE "STATUS".
+
+       01  DETAIL-LINE.
+           05 PRINT-VENDOR-NUMBER       PIC 9(5).
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-VENDOR-NAME         PIC X(30).
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 PRINT-CERT-EXPIRES        PIC X(10).
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-CERT-STATUS         PIC X(8).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VENDOR-FILE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM COMPUTE-ALERT-DATE.
+           PERFORM START-NEW-PAGE.
+           PERFORM READ-NEXT-VENDOR.
+           PERFORM CHECK-ALL-VENDORS
+               UNTIL VENDOR-FILE-AT-END = "Y".
+           DISPLAY VENDORS-LISTED
+               " VENDOR(S) WITH AN EXPIRED OR EXPIRING CERTIFICATE".
+
+      *-------------------------------------------------------------
+      * ALERT-CCYYMMDD is today plus 30 days - since DATE-CCYYMMDD
+      * isn't a true Julian date, the 30 days is added on the
+      * MMDDCCYY side through the existing CONVERT paragraphs so
+      * month/year rollover is handled the same way the rest of
+      * this library already does it.
+      *-------------------------------------------------------------
+       COMPUTE-ALERT-DATE.
+           MOVE TODAY-CCYYMMDD TO DATE-CCYYMMDD.
+           PERFORM CONVERT-TO-MMDDCCYY.
+           ADD 30 TO DATE-MMDDCCYY.
+           PERFORM CONVERT-TO-CCYYMMDD.
+           MOVE DATE-CCYYMMDD TO ALERT-CCYYMMDD.
+
+       READ-NEXT-VENDOR.
+           READ VENDOR-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VENDOR-FILE-AT-END.
+
+       CHECK-ALL-VENDORS.
+           IF VENDOR-INSURANCE-CERT-EXPIRES NOT = ZEROES
+               AND VENDOR-INSURANCE-CERT-EXPIRES NOT > ALERT-CCYYMMDD
+               PERFORM PRINT-ALERT-VENDOR.
+           PERFORM READ-NEXT-VENDOR.
+
+       PRINT-ALERT-VENDOR.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEW-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE VENDOR-NUMBER TO PRINT-VENDOR-NUMBER.
+           MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+           MOVE VENDOR-INSURANCE-CERT-EXPIRES TO DATE-CCYYMMDD.
+           PERFORM FORMAT-THE-DATE.
+           MOVE FORMATTED-DATE TO PRINT-CERT-EXPIRES.
+           IF VENDOR-INSURANCE-CERT-EXPIRES NOT > TODAY-CCYYMMDD
+               MOVE "EXPIRED" TO PRINT-CERT-STATUS
+           ELSE
+               MOVE "EXPIRING" TO PRINT-CERT-STATUS.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           ADD 1 TO VENDORS-LISTED.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+           COPY "PLDATE01.CBL".
+
+           COPY "PLPRNT01.CBL".
