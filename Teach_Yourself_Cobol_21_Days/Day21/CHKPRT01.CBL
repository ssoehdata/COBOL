@@ -0,0 +1,301 @@
+      * Check-printing run
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKPRT01.
+      *-------------------------------------------------------------
+      * Pulls every voucher with VOUCHER-SELECTED = "Y" and
+      * VOUCHER-PAID-DATE = ZEROES, assigns the next sequential
+      * check number from CONTROL-LAST-CHECK, prints a check stub
+      * plus remittance line per vendor, and marks the voucher paid
+      * - so check numbers no longer have to be typed in by hand.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLCONTRL.CBL".
+
+           COPY "SLVND02.CBL".
+
+           COPY "SLCTLLOG.CBL".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDCONTRL.CBL".
+
+           COPY "FDVND04.CBL".
+
+           COPY "FDCTLLOG.CBL".
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+
+           COPY "WSDATE01.CBL".
+
+       77  VOUCHER-FILE-AT-END         PIC X VALUE "N".
+       77  VENDOR-FOUND                PIC X.
+       77  PAY-TO-NAME                 PIC X(30).
+       77  PAY-TO-ADDRESS-1            PIC X(30).
+       77  PAY-TO-ADDRESS-2            PIC X(30).
+       77  PAY-TO-CITY                 PIC X(20).
+       77  PAY-TO-STATE                PIC X(2).
+       77  PAY-TO-ZIP                  PIC X(10).
+       77  NEXT-CHECK-NUMBER           PIC 9(6).
+       77  TODAY-CCYYMMDD              PIC 9(8).
+       77  CHECK-COUNT                 PIC 9(5) VALUE ZERO.
+       77  CHECK-TOTAL                 PIC S9(7)V99 VALUE ZERO.
+       77  OLD-CONTROL-VALUE           PIC 9(6).
+       77  CURRENT-TIME                PIC 9(8).
+
+       01  CHECK-LINE.
+           05 FILLER                   PIC X(5) VALUE "CHECK".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-CHECK-NO           PIC 9(6).
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "DATE:".
+           05 PRINT-CHECK-DATE         PIC X(10).
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 FILLER                   PIC X(7) VALUE "AMOUNT:".
+           05 PRINT-CHECK-AMOUNT       PIC ZZZ,ZZ9.99-.
+
+       01  REMIT-LINE.
+           05 FILLER                   PIC X(8) VALUE "PAY TO: ".
+           05 PRINT-VENDOR-NAME        PIC X(30).
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 FILLER                   PIC X(8) VALUE "VOUCHER:".
+           05 PRINT-VOUCHER-NUMBER     PIC 9(5).
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(8) VALUE "INVOICE:".
+           05 PRINT-INVOICE            PIC X(15).
+
+       01  REMIT-ADDRESS-LINE.
+           05 FILLER                   PIC X(8) VALUE SPACE.
+           05 PRINT-REMIT-ADDRESS-1    PIC X(30).
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 PRINT-REMIT-ADDRESS-2    PIC X(30).
+
+       01  REMIT-CITYSTATE-LINE.
+           05 FILLER                   PIC X(8) VALUE SPACE.
+           05 PRINT-REMIT-CITY         PIC X(20).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-REMIT-STATE        PIC X(2).
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-REMIT-ZIP          PIC X(10).
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 FILLER                   PIC X(14) VALUE "CHECKS WRITTEN".
+           05 PRINT-CHECK-COUNT        PIC ZZZZ9.
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 FILLER                   PIC X(12) VALUE "TOTAL PAID: ".
+           05 PRINT-CHECK-TOTAL        PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN I-O VOUCHER-FILE.
+           OPEN I-O CONTROL-FILE.
+           OPEN INPUT VENDOR-FILE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+           OPEN EXTEND CONTROL-LOG-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+           PERFORM READ-CONTROL-RECORD.
+
+       READ-CONTROL-RECORD.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-APPROVAL-THRESHOLD.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE CONTROL-FILE.
+           CLOSE VENDOR-FILE.
+           CLOSE PRINTER-FILE.
+           CLOSE CONTROL-LOG-FILE.
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+           PERFORM PROCESS-ALL-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+           PERFORM PRINT-THE-GRAND-TOTAL.
+
+       READ-NEXT-VOUCHER.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       READ-NEXT-VALID-VOUCHER.
+           PERFORM READ-NEXT-VOUCHER.
+           PERFORM SKIP-INELIGIBLE-VOUCHERS
+               UNTIL VOUCHER-FILE-AT-END = "Y"
+                   OR (VOUCHER-SELECTED = "Y"
+                       AND VOUCHER-PAID-DATE = ZEROES
+                       AND (  VOUCHER-AMOUNT <
+                                  CONTROL-APPROVAL-THRESHOLD
+                           OR VOUCHER-IS-APPROVED)).
+
+      *-------------------------------------------------------------
+      * Belt-and-suspenders with VCHSEL01's own threshold check -
+      * a voucher flagged selected before it crossed the threshold,
+      * or before the threshold was raised, still can't be paid
+      * here without an approval stamp.
+      *-------------------------------------------------------------
+       SKIP-INELIGIBLE-VOUCHERS.
+           IF VOUCHER-SELECTED NOT = "Y"
+               OR VOUCHER-PAID-DATE NOT = ZEROES
+               OR (  VOUCHER-AMOUNT NOT < CONTROL-APPROVAL-THRESHOLD
+                   AND NOT VOUCHER-IS-APPROVED)
+               PERFORM READ-NEXT-VOUCHER.
+
+       PROCESS-ALL-VOUCHERS.
+           PERFORM PROCESS-ONE-CHECK.
+           PERFORM READ-NEXT-VALID-VOUCHER.
+
+       PROCESS-ONE-CHECK.
+           PERFORM ASSIGN-NEXT-CHECK-NUMBER.
+           PERFORM LOOKUP-VENDOR.
+           PERFORM CHECK-BACKUP-WITHHOLDING.
+           PERFORM PRINT-THE-CHECK.
+           PERFORM MARK-VOUCHER-PAID.
+           PERFORM REWRITE-VOUCHER-RECORD.
+           ADD 1 TO CHECK-COUNT.
+           ADD VOUCHER-AMOUNT TO CHECK-TOTAL.
+
+       ASSIGN-NEXT-CHECK-NUMBER.
+           MOVE 1 TO CONTROL-KEY.
+           READ CONTROL-FILE RECORD
+               INVALID KEY
+                   MOVE ZEROES TO CONTROL-LAST-CHECK.
+           MOVE CONTROL-LAST-CHECK TO OLD-CONTROL-VALUE.
+           ADD 1 TO CONTROL-LAST-CHECK.
+           MOVE CONTROL-LAST-CHECK TO NEXT-CHECK-NUMBER.
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   WRITE CONTROL-RECORD
+                       INVALID KEY
+                       DISPLAY "ERROR WRITING CONTROL RECORD".
+           PERFORM LOG-CONTROL-CHANGE.
+
+       LOG-CONTROL-CHANGE.
+           MOVE "CHECK" TO CTLLOG-COUNTER-NAME.
+           MOVE OLD-CONTROL-VALUE TO CTLLOG-OLD-VALUE.
+           MOVE CONTROL-LAST-CHECK TO CTLLOG-NEW-VALUE.
+           MOVE "CHKPRT01" TO CTLLOG-PROGRAM-ID.
+           MOVE TODAY-CCYYMMDD TO CTLLOG-DATE.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CURRENT-TIME TO CTLLOG-TIME.
+           WRITE CONTROL-LOG-RECORD.
+
+       LOOKUP-VENDOR.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           MOVE "Y" TO VENDOR-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO VENDOR-FOUND
+                   MOVE SPACE TO VENDOR-NAME.
+           IF REMIT-TO-NAME = SPACES
+               MOVE VENDOR-NAME TO PAY-TO-NAME
+           ELSE
+               MOVE REMIT-TO-NAME TO PAY-TO-NAME.
+           IF REMIT-TO-ADDRESS-1 = SPACES
+               MOVE VENDOR-ADDRESS-1 TO PAY-TO-ADDRESS-1
+           ELSE
+               MOVE REMIT-TO-ADDRESS-1 TO PAY-TO-ADDRESS-1.
+           IF REMIT-TO-ADDRESS-2 = SPACES
+               MOVE VENDOR-ADDRESS-2 TO PAY-TO-ADDRESS-2
+           ELSE
+               MOVE REMIT-TO-ADDRESS-2 TO PAY-TO-ADDRESS-2.
+           IF REMIT-TO-CITY = SPACES
+               MOVE VENDOR-CITY TO PAY-TO-CITY
+           ELSE
+               MOVE REMIT-TO-CITY TO PAY-TO-CITY.
+           IF REMIT-TO-STATE = SPACES
+               MOVE VENDOR-STATE TO PAY-TO-STATE
+           ELSE
+               MOVE REMIT-TO-STATE TO PAY-TO-STATE.
+           IF REMIT-TO-ZIP = SPACES
+               MOVE VENDOR-ZIP TO PAY-TO-ZIP
+           ELSE
+               MOVE REMIT-TO-ZIP TO PAY-TO-ZIP.
+
+       CHECK-BACKUP-WITHHOLDING.
+           IF VENDOR-IS-1099-ELIGIBLE
+               AND VENDOR-W9-ON-FILE-DATE = ZEROES
+               DISPLAY "*** WARNING - NO W9 ON FILE FOR VENDOR "
+                   VOUCHER-VENDOR " - VOUCHER " VOUCHER-NUMBER
+                   " MAY BE SUBJECT TO BACKUP WITHHOLDING ***".
+
+       PRINT-THE-CHECK.
+           MOVE SPACE TO CHECK-LINE.
+           MOVE NEXT-CHECK-NUMBER TO PRINT-CHECK-NO.
+           MOVE TODAY-CCYYMMDD TO DATE-CCYYMMDD.
+           PERFORM FORMAT-THE-DATE.
+           MOVE FORMATTED-DATE TO PRINT-CHECK-DATE.
+           MOVE VOUCHER-AMOUNT TO PRINT-CHECK-AMOUNT.
+           MOVE CHECK-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO REMIT-LINE.
+           MOVE PAY-TO-NAME TO PRINT-VENDOR-NAME.
+           MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NUMBER.
+           MOVE VOUCHER-INVOICE TO PRINT-INVOICE.
+           MOVE REMIT-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO REMIT-ADDRESS-LINE.
+           MOVE PAY-TO-ADDRESS-1 TO PRINT-REMIT-ADDRESS-1.
+           MOVE PAY-TO-ADDRESS-2 TO PRINT-REMIT-ADDRESS-2.
+           MOVE REMIT-ADDRESS-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO REMIT-CITYSTATE-LINE.
+           MOVE PAY-TO-CITY TO PRINT-REMIT-CITY.
+           MOVE PAY-TO-STATE TO PRINT-REMIT-STATE.
+           MOVE PAY-TO-ZIP TO PRINT-REMIT-ZIP.
+           MOVE REMIT-CITYSTATE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       MARK-VOUCHER-PAID.
+           MOVE TODAY-CCYYMMDD TO VOUCHER-PAID-DATE.
+           MOVE VOUCHER-AMOUNT TO VOUCHER-PAID-AMOUNT.
+           MOVE NEXT-CHECK-NUMBER TO VOUCHER-CHECK-NO.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE CHECK-COUNT TO PRINT-CHECK-COUNT.
+           MOVE CHECK-TOTAL TO PRINT-CHECK-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       REWRITE-VOUCHER-RECORD.
+           REWRITE VOUCHER-RECORD
+               INVALID KEY
+               DISPLAY "ERROR REWRITING VOUCHER RECORD".
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+
+           COPY "PLDATE01.CBL".
+
+           COPY "PLPRNT01.CBL".
