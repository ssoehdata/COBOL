@@ -0,0 +1,17 @@
+      * The FD for the print configuration file
+      * FDPCFG01.CBL
+      * Primary Key - PRINT-CONFIG-KEY
+      * This is a single record file - PRINT-CONFIG-KEY always = 1.
+      * MAX-LINES is the page depth each report program breaks on -
+      * shorten it when a report runs on short/receipt stock.
+      * COMPANY-NAME prints as the top line of every report's
+      * heading, ahead of that report's own title line, so a
+      * letterhead or company-name change is one record update
+      * instead of editing and recompiling every report program.
+      *-----------------------------
+       FD  PRINT-CONFIG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRINT-CONFIG-RECORD.
+           05 PRINT-CONFIG-KEY          PIC 9.
+           05 PRINT-CONFIG-MAX-LINES    PIC 999.
+           05 PRINT-CONFIG-COMPANY-NAME PIC X(30).
