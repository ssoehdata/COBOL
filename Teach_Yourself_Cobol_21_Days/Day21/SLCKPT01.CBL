@@ -0,0 +1,9 @@
+      * The SELECT statement for the cash requirements checkpoint file.
+      *---------------------------------------
+      *    SLCKPT01.CBL
+      *---------------------------------------
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CHECKPOINT-KEY
+               ACCESS MODE IS DYNAMIC.
