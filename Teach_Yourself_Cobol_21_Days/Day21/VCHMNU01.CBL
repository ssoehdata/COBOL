@@ -0,0 +1,218 @@
+      * A menu for voucher handling
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHMNU01.
+      *---------------------------------
+      *  Menu for Voucher Processing
+      *---------------------------------
+      * Requires an operator to sign on against the operator
+      * file before the menu is displayed. PAID ENTRY and
+      * VENDOR MAINTENANCE are refused for an operator who is
+      * not flagged with the matching right on OPERATOR-FILE -
+      * every other option is open to any signed-on operator.
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLOPER01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDOPER01.CBL".
+
+       WORKING-STORAGE SECTION.
+
+       77  MENU-PICK                   PIC 99.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 12.
+
+       77  OPERATOR-FOUND              PIC X.
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM SIGN-ON.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-EXIT.
+           EXIT PROGRAM.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT OPERATOR-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE OPERATOR-FILE.
+      *-----------------------------------------------------
+      *                    SIGN-ON
+      *-----------------------------------------------------
+       SIGN-ON.
+           PERFORM ACCEPT-OPERATOR-ID.
+           MOVE "N" TO OPERATOR-FOUND.
+           PERFORM READ-OPERATOR-RECORD.
+           PERFORM RE-ACCEPT-OPERATOR-ID
+               UNTIL OPERATOR-FOUND = "Y".
+
+       ACCEPT-OPERATOR-ID.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT OPERATOR-ID.
+           INSPECT OPERATOR-ID
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OPERATOR-ID.
+           DISPLAY "OPERATOR ID NOT RECOGNIZED".
+           PERFORM ACCEPT-OPERATOR-ID.
+           PERFORM READ-OPERATOR-RECORD.
+
+       READ-OPERATOR-RECORD.
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE "N" TO OPERATOR-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO OPERATOR-FOUND.
+      *----------------------------------------------------
+      *                       MENU
+      *----------------------------------------------------
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM DO-THE-PICK
+               UNTIL MENU-PICK = 0.
+
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "      PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "      1. VOUCHER ENTRY".
+           DISPLAY "      2. VENDOR MAINTENANCE".
+           DISPLAY "      3. VENDOR INQUIRY".
+           DISPLAY "      4. RECURRING VOUCHER MAINTENANCE".
+           DISPLAY "      5. GENERATE RECURRING VOUCHERS".
+           DISPLAY "      6. PRINT CHECKS".
+           DISPLAY "      7. PAID BILLS ENTRY".
+           DISPLAY "      8. CLEAR VOUCHER SELECTIONS".
+           DISPLAY "      9. SELECT VOUCHERS FOR PAYMENT".
+           DISPLAY "     10. MAINTAIN GL CHART OF ACCOUNTS".
+           DISPLAY "     11. EXPORT GL ACCOUNT TOTALS".
+           DISPLAY "     12. APPROVE VOUCHERS".
+           DISPLAY "  ".
+           DISPLAY "      0. EXIT".
+           PERFORM SCROLL-LINE 10 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE (0-12)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM VOUCHER-ENTRY
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM VENDOR-MAINTENANCE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM VENDOR-INQUIRY
+           ELSE
+           IF MENU-PICK = 4
+               PERFORM RECURRING-MAINTENANCE
+           ELSE
+           IF MENU-PICK = 5
+               PERFORM RECURRING-GENERATE
+           ELSE
+           IF MENU-PICK = 6
+               PERFORM PRINT-CHECKS
+           ELSE
+           IF MENU-PICK = 7
+               PERFORM PAID-ENTRY
+           ELSE
+           IF MENU-PICK = 8
+               PERFORM CLEAR-SELECTIONS
+           ELSE
+           IF MENU-PICK = 9
+               PERFORM SELECT-FOR-PAYMENT
+           ELSE
+           IF MENU-PICK = 10
+               PERFORM GLACCOUNT-MAINTENANCE
+           ELSE
+           IF MENU-PICK = 11
+               PERFORM GLACCOUNT-EXPORT
+           ELSE
+           IF MENU-PICK = 12
+               PERFORM APPROVE-VOUCHERS.
+
+           IF MENU-PICK NOT = 0
+               PERFORM GET-MENU-PICK.
+
+       VOUCHER-ENTRY.
+           CALL "VCHMNT01".
+
+      *-------------------------------------------------------------
+      * Gated - refused for an operator not flagged with payment
+      * or vendor-maintenance rights on OPERATOR-FILE.
+      *-------------------------------------------------------------
+       VENDOR-MAINTENANCE.
+           IF OPERATOR-HAS-VENDOR-RIGHTS
+               CALL "VNDMNT03"
+           ELSE
+               DISPLAY "YOU ARE NOT AUTHORIZED FOR VENDOR MAINTENANCE".
+
+       VENDOR-INQUIRY.
+           CALL "VNDINQ01".
+
+       RECURRING-MAINTENANCE.
+           CALL "RECMNT01".
+
+       RECURRING-GENERATE.
+           CALL "RECGEN01".
+
+       PRINT-CHECKS.
+           CALL "CHKPRT01".
+
+       PAID-ENTRY.
+           IF OPERATOR-HAS-PAYMENT-RIGHTS
+               CALL "VCHPAY01"
+           ELSE
+               DISPLAY "YOU ARE NOT AUTHORIZED FOR PAID BILLS ENTRY".
+
+       CLEAR-SELECTIONS.
+           CALL "VCHCLR01".
+
+       SELECT-FOR-PAYMENT.
+           CALL "VCHSEL01".
+
+       GLACCOUNT-MAINTENANCE.
+           CALL "GLAMNT01".
+
+       GLACCOUNT-EXPORT.
+           CALL "GLAEXP01".
+
+      *-------------------------------------------------------------
+      * Not gated here the way VENDOR-MAINTENANCE/PAID-ENTRY are -
+      * VCHAPR01 takes its own approver sign-on and checks
+      * OPERATOR-HAS-APPROVAL-RIGHTS itself, so the approver of
+      * record is always the person who actually approved the
+      * voucher, not whoever happens to be signed into this menu.
+      *-------------------------------------------------------------
+       APPROVE-VOUCHERS.
+           CALL "VCHAPR01".
+
