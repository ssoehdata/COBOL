@@ -0,0 +1,434 @@
+      * Cash requirements report
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSHREQ01.
+      *-------------------------------------------------------------
+      * Sorts unpaid, selected vouchers by VOUCHER-DUE, prints a
+      * running total per due date, and buckets the total by age
+      * (0-30/31-60/61-90/90+ days) relative to today so the cash
+      * planning meeting can see what is overdue versus coming due.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLVND02.CBL".
+
+           COPY "SLPCFG01.CBL".
+
+           COPY "SLCKPT01.CBL".
+
+           SELECT WORK-FILE
+               ASSIGN TO "WORK"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDVND04.CBL".
+
+           COPY "FDPCFG01.CBL".
+
+           COPY "FDCKPT01.CBL".
+
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05 WORK-NUMBER               PIC 9(5).
+           05 WORK-VENDOR                PIC 9(5).
+           05 WORK-INVOICE                PIC X(15).
+           05 WORK-FOR                   PIC X(30).
+           05 WORK-AMOUNT                PIC S9(6)V99.
+           05 WORK-DATE                  PIC 9(8).
+           05 WORK-DUE                   PIC 9(8).
+           05 WORK-EXPENSE-CATEGORY      PIC X(2).
+           05 WORK-SELECTED              PIC X.
+           05 WORK-PAID-AMOUNT           PIC S9(6)V99.
+           05 WORK-PAID-DATE             PIC 9(8).
+           05 WORK-CHECK-NO              PIC 9(6).
+      * Vendor name joined in during the sort so same-due-date
+      * vouchers print grouped alphabetically by vendor.
+           05 WORK-VENDOR-NAME           PIC X(30).
+
+       SD  SORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORT-RECORD.
+           05 SORT-NUMBER                PIC 9(5).
+           05 SORT-VENDOR                PIC 9(5).
+           05 SORT-INVOICE               PIC X(15).
+           05 SORT-FOR                   PIC X(30).
+           05 SORT-AMOUNT                PIC S9(6)V99.
+           05 SORT-DATE                  PIC 9(8).
+           05 SORT-DUE                   PIC 9(8).
+           05 SORT-EXPENSE-CATEGORY      PIC X(2).
+           05 SORT-SELECTED              PIC X.
+           05 SORT-PAID-AMOUNT           PIC S9(6)V99.
+           05 SORT-PAID-DATE             PIC 9(8).
+           05 SORT-CHECK-NO              PIC 9(6).
+           05 SORT-VENDOR-NAME           PIC X(30).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSCASE01.CBL".
+
+       77  WORK-FILE-AT-END             PIC X VALUE "N".
+       77  RAW-VOUCHER-AT-END           PIC X VALUE "N".
+       77  VENDOR-FOUND                 PIC X.
+       77  SAVE-DUE                    PIC 9(8).
+       77  RUNNING-TOTAL                PIC S9(7)V99.
+
+       77  LINE-COUNT                   PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER                  PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES                PIC 999 VALUE 55.
+       77  REPORT-COMPANY-NAME          PIC X(30) VALUE SPACE.
+
+       77  OK-TO-RESTART                PIC X.
+       77  CHECKPOINT-FOUND             PIC X.
+       77  VOUCHERS-SINCE-CHECKPOINT    PIC 999 VALUE ZERO.
+       77  CHECKPOINT-INTERVAL          PIC 999 VALUE 25.
+
+       77  TODAY-CCYYMMDD               PIC 9(8).
+       77  DAYS-OLD                     PIC S9(5).
+
+       01  AGING-TOTALS.
+           05 AGE-CURRENT               PIC S9(7)V99 VALUE ZERO.
+           05 AGE-0-30                  PIC S9(7)V99 VALUE ZERO.
+           05 AGE-31-60                 PIC S9(7)V99 VALUE ZERO.
+           05 AGE-61-90                 PIC S9(7)V99 VALUE ZERO.
+           05 AGE-OVER-90               PIC S9(7)V99 VALUE ZERO.
+
+       01  TITLE-LINE.
+           05 FILLER                   PIC X(28) VALUE SPACE.
+           05 FILLER                   PIC X(24)
+              VALUE "CASH REQUIREMENTS REPORT".
+           05 FILLER                   PIC X(20) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "PAGE:".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-PAGE-NUMBER        PIC ZZZ9.
+
+       01  COMPANY-NAME-LINE.
+           05 FILLER                   PIC X(25) VALUE SPACE.
+           05 PRINT-COMPANY-NAME       PIC X(30).
+
+       01  COLUMN-LINE.
+           05 FILLER                   PIC X(7) VALUE "VOUCHER".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(6) VALUE "VENDOR".
+           05 FILLER                   PIC X(2) VALUE SPACE.
+           05 FILLER                   PIC X(8) VALUE "DUE DATE".
+           05 FILLER                   PIC X(4) VALUE SPACE.
+           05 FILLER                   PIC X(6) VALUE "AMOUNT".
+           05 FILLER                   PIC X(6) VALUE SPACE.
+           05 FILLER                   PIC X(14) VALUE "RUNNING TOTAL".
+
+       01  DETAIL-LINE.
+           05 PRINT-NUMBER              PIC 9(5).
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 PRINT-VENDOR              PIC 9(5).
+           05 FILLER                    PIC X(3) VALUE SPACE.
+           05 PRINT-DUE-DATE            PIC X(10).
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 PRINT-AMOUNT              PIC ZZZ,ZZ9.99-.
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 PRINT-RUNNING-TOTAL       PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  AGING-LINE.
+           05 FILLER                    PIC X(2) VALUE SPACE.
+           05 AGE-LABEL                 PIC X(12).
+           05 AGE-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT PRINT-CONFIG-FILE.
+           PERFORM READ-PRINT-CONFIG.
+           CLOSE PRINT-CONFIG-FILE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           ACCEPT TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+
+       CLOSING-PROCEDURE.
+           CLOSE PRINTER-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-RESTART-OPTION.
+           IF OK-TO-RESTART = "Y"
+               PERFORM RESUME-FROM-CHECKPOINT
+           ELSE
+               PERFORM START-FRESH-RUN.
+           PERFORM PROCESS-VOUCHERS
+               UNTIL WORK-FILE-AT-END = "Y".
+           PERFORM PRINT-AGING-SUMMARY.
+           CLOSE WORK-FILE.
+           PERFORM CLEAR-THE-CHECKPOINT.
+
+       GET-RESTART-OPTION.
+           PERFORM ACCEPT-OK-TO-RESTART.
+           PERFORM RE-ACCEPT-OK-TO-RESTART
+               UNTIL OK-TO-RESTART = "Y" OR "N".
+
+       ACCEPT-OK-TO-RESTART.
+           DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)?".
+           ACCEPT OK-TO-RESTART.
+           INSPECT OK-TO-RESTART
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-RESTART.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-RESTART.
+
+       START-FRESH-RUN.
+           PERFORM SORT-THE-VOUCHERS.
+           OPEN INPUT WORK-FILE.
+           PERFORM START-NEW-PAGE.
+           MOVE ZEROES TO RUNNING-TOTAL.
+           PERFORM READ-FIRST-VALID-WORK.
+
+       RESUME-FROM-CHECKPOINT.
+           PERFORM READ-THE-CHECKPOINT.
+           IF CHECKPOINT-FOUND NOT = "Y"
+               DISPLAY "NO CHECKPOINT ON FILE - STARTING FRESH RUN"
+               PERFORM START-FRESH-RUN
+           ELSE
+               MOVE CHECKPOINT-LINE-COUNT    TO LINE-COUNT
+               MOVE CHECKPOINT-PAGE-NUMBER   TO PAGE-NUMBER
+               MOVE CHECKPOINT-RUNNING-TOTAL TO RUNNING-TOTAL
+               MOVE CHECKPOINT-LAST-DUE      TO SAVE-DUE
+               MOVE CHECKPOINT-AGE-0-30      TO AGE-0-30
+               MOVE CHECKPOINT-AGE-31-60     TO AGE-31-60
+               MOVE CHECKPOINT-AGE-61-90     TO AGE-61-90
+               MOVE CHECKPOINT-AGE-OVER-90   TO AGE-OVER-90
+               OPEN INPUT WORK-FILE
+               PERFORM SKIP-PAST-CHECKPOINTED-WORK
+               PERFORM READ-NEXT-VALID-WORK.
+
+       READ-THE-CHECKPOINT.
+           MOVE 1 TO CHECKPOINT-KEY.
+           MOVE "Y" TO CHECKPOINT-FOUND.
+           READ CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO CHECKPOINT-FOUND.
+
+       SKIP-PAST-CHECKPOINTED-WORK.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-ONE-CHECKPOINTED-WORK
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR WORK-NUMBER = CHECKPOINT-LAST-NUMBER.
+
+       SKIP-ONE-CHECKPOINTED-WORK.
+           IF WORK-NUMBER NOT = CHECKPOINT-LAST-NUMBER
+               PERFORM READ-NEXT-WORK.
+
+       WRITE-THE-CHECKPOINT.
+           MOVE ZERO TO VOUCHERS-SINCE-CHECKPOINT.
+           MOVE 1 TO CHECKPOINT-KEY.
+           MOVE WORK-NUMBER      TO CHECKPOINT-LAST-NUMBER.
+           MOVE SAVE-DUE         TO CHECKPOINT-LAST-DUE.
+           MOVE LINE-COUNT       TO CHECKPOINT-LINE-COUNT.
+           MOVE PAGE-NUMBER      TO CHECKPOINT-PAGE-NUMBER.
+           MOVE RUNNING-TOTAL    TO CHECKPOINT-RUNNING-TOTAL.
+           MOVE AGE-0-30         TO CHECKPOINT-AGE-0-30.
+           MOVE AGE-31-60        TO CHECKPOINT-AGE-31-60.
+           MOVE AGE-61-90        TO CHECKPOINT-AGE-61-90.
+           MOVE AGE-OVER-90      TO CHECKPOINT-AGE-OVER-90.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                       DISPLAY "ERROR WRITING CHECKPOINT RECORD".
+
+       CLEAR-THE-CHECKPOINT.
+           MOVE 1 TO CHECKPOINT-KEY.
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   DISPLAY "ERROR CLEARING CHECKPOINT RECORD".
+
+       SORT-THE-VOUCHERS.
+      * Due date is still the primary key, but vouchers due on the
+      * same day now group alphabetically by vendor name instead of
+      * falling in whatever order they happen to sit on the voucher
+      * file, so the cash planning meeting isn't left to scan for a
+      * particular vendor by eye.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-DUE
+                   SORT-VENDOR-NAME
+               INPUT PROCEDURE IS RELEASE-VOUCHERS-TO-SORT
+               GIVING WORK-FILE.
+
+       RELEASE-VOUCHERS-TO-SORT.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN INPUT VENDOR-FILE.
+           PERFORM READ-NEXT-RAW-VOUCHER.
+           PERFORM RELEASE-ONE-VOUCHER
+               UNTIL RAW-VOUCHER-AT-END = "Y".
+           CLOSE VOUCHER-FILE.
+           CLOSE VENDOR-FILE.
+
+       READ-NEXT-RAW-VOUCHER.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO RAW-VOUCHER-AT-END.
+
+       RELEASE-ONE-VOUCHER.
+           PERFORM BUILD-SORT-RECORD.
+           RELEASE SORT-RECORD.
+           PERFORM READ-NEXT-RAW-VOUCHER.
+
+       BUILD-SORT-RECORD.
+           MOVE VOUCHER-RECORD TO SORT-RECORD.
+           PERFORM LOOKUP-VENDOR-NAME-FOR-SORT.
+
+       LOOKUP-VENDOR-NAME-FOR-SORT.
+           MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+           MOVE "Y" TO VENDOR-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO VENDOR-FOUND
+                   MOVE SPACE TO VENDOR-NAME.
+           MOVE VENDOR-NAME TO SORT-VENDOR-NAME.
+
+       READ-FIRST-VALID-WORK.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-INELIGIBLE-WORK
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR WORK-SELECTED = "Y".
+
+       SKIP-INELIGIBLE-WORK.
+           IF WORK-PAID-DATE NOT = ZEROES
+               OR WORK-SELECTED NOT = "Y"
+               PERFORM READ-NEXT-WORK.
+
+       READ-NEXT-WORK.
+           READ WORK-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WORK-FILE-AT-END.
+
+       READ-NEXT-VALID-WORK.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-INELIGIBLE-WORK
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR WORK-SELECTED = "Y".
+
+       PROCESS-VOUCHERS.
+           PERFORM PROCESS-ONE-VOUCHER.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       PROCESS-ONE-VOUCHER.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEW-PAGE.
+           ADD WORK-AMOUNT TO RUNNING-TOTAL.
+           PERFORM PRINT-THE-DETAIL-LINE.
+           PERFORM BUCKET-THE-AGE.
+           MOVE WORK-DUE TO SAVE-DUE.
+           ADD 1 TO VOUCHERS-SINCE-CHECKPOINT.
+           IF VOUCHERS-SINCE-CHECKPOINT NOT < CHECKPOINT-INTERVAL
+               PERFORM WRITE-THE-CHECKPOINT.
+
+       PRINT-THE-DETAIL-LINE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE WORK-NUMBER TO PRINT-NUMBER.
+           MOVE WORK-VENDOR TO PRINT-VENDOR.
+           MOVE WORK-DUE TO DATE-CCYYMMDD.
+           PERFORM FORMAT-THE-DATE.
+           MOVE FORMATTED-DATE TO PRINT-DUE-DATE.
+           MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+           MOVE RUNNING-TOTAL TO PRINT-RUNNING-TOTAL.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       BUCKET-THE-AGE.
+           COMPUTE DAYS-OLD =
+               FUNCTION INTEGER-OF-DATE(TODAY-CCYYMMDD) -
+               FUNCTION INTEGER-OF-DATE(WORK-DUE).
+           IF DAYS-OLD NOT > ZERO
+               ADD WORK-AMOUNT TO AGE-CURRENT
+           ELSE
+           IF DAYS-OLD NOT > 30
+               ADD WORK-AMOUNT TO AGE-0-30
+           ELSE
+           IF DAYS-OLD NOT > 60
+               ADD WORK-AMOUNT TO AGE-31-60
+           ELSE
+           IF DAYS-OLD NOT > 90
+               ADD WORK-AMOUNT TO AGE-61-90
+           ELSE
+               ADD WORK-AMOUNT TO AGE-OVER-90.
+
+       PRINT-AGING-SUMMARY.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE "AGING SUMMARY (DAYS PAST DUE AS OF TODAY)"
+               TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE "NOT YET DUE" TO AGE-LABEL.
+           MOVE AGE-CURRENT TO AGE-AMOUNT.
+           MOVE AGING-LINE  TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE "0-30"      TO AGE-LABEL.
+           MOVE AGE-0-30    TO AGE-AMOUNT.
+           MOVE AGING-LINE  TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE "31-60"     TO AGE-LABEL.
+           MOVE AGE-31-60   TO AGE-AMOUNT.
+           MOVE AGING-LINE  TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE "61-90"     TO AGE-LABEL.
+           MOVE AGE-61-90   TO AGE-AMOUNT.
+           MOVE AGING-LINE  TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE "OVER 90"   TO AGE-LABEL.
+           MOVE AGE-OVER-90 TO AGE-AMOUNT.
+           MOVE AGING-LINE  TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           IF REPORT-COMPANY-NAME NOT = SPACES
+               MOVE REPORT-COMPANY-NAME TO PRINT-COMPANY-NAME
+               MOVE COMPANY-NAME-LINE TO PRINTER-RECORD
+               PERFORM WRITE-TO-PRINTER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+           COPY "PLDATE01.CBL".
+
+           COPY "PLPRNT01.CBL".
+
+           COPY "PLPCFG01.CBL".
