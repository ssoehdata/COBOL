@@ -0,0 +1,22 @@
+      *---------------------------------
+      * USAGE:
+      * OPEN INPUT PRINT-CONFIG-FILE (SLPCFG01.CBL/FDPCFG01.CBL)
+      * then PERFORM READ-PRINT-CONFIG once, before the first page
+      * heading is built, to pick up the page depth and company
+      * name from the one shared print-configuration record - a
+      * paper-stock or letterhead change becomes a data update
+      * instead of a multi-program recompile.
+      * RETURNS:
+      * MAXIMUM-LINES, REPORT-COMPANY-NAME - left at their own
+      * VALUE-clause defaults if no configuration record is on
+      * file yet.
+      *---------------------------------
+       READ-PRINT-CONFIG.
+           MOVE 1 TO PRINT-CONFIG-KEY.
+           READ PRINT-CONFIG-FILE RECORD
+               INVALID KEY
+                   CONTINUE.
+           IF PRINT-CONFIG-MAX-LINES NOT = ZERO
+               MOVE PRINT-CONFIG-MAX-LINES TO MAXIMUM-LINES.
+           IF PRINT-CONFIG-COMPANY-NAME NOT = SPACES
+               MOVE PRINT-CONFIG-COMPANY-NAME TO REPORT-COMPANY-NAME.
