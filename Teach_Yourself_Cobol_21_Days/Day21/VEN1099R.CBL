@@ -0,0 +1,226 @@
+      * Year-end 1099 vendor summary report
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VEN1099R.
+      *-------------------------------------------------------------
+      * Totals VOUCHER-PAID-AMOUNT by VOUCHER-VENDOR for every
+      * vendor flagged VENDOR-1099-ELIGIBLE, so AP no longer has
+      * to hand-sort paid vouchers at year end.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           COPY "SLVND02.CBL".
+
+           SELECT WORK-FILE
+               ASSIGN TO "WORK"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE
+               ASSIGN TO "SORT".
+
+           SELECT PRINTER-FILE
+               ASSIGN DYNAMIC PRINT-DESTINATION
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+           COPY "FDVND04.CBL".
+
+      *-------------------------------------------------------------
+      * WORK-RECORD/SORT-RECORD line up byte-for-byte with the
+      * front of VOUCHER-RECORD (FILLER standing in for the fields
+      * this report doesn't need) so the vendor and paid amount/date
+      * land in the right bytes once the sort hands them back -
+      * USING/GIVING carries records through as raw bytes, so the
+      * sort record has to match the source record's layout.
+      *-------------------------------------------------------------
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WORK-RECORD.
+           05 FILLER                    PIC X(5).
+           05 WORK-VENDOR               PIC 9(5).
+           05 FILLER                    PIC X(72).
+           05 WORK-PAID-AMOUNT          PIC S9(6)V99.
+           05 WORK-PAID-DATE            PIC 9(8).
+
+       SD  SORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SORT-RECORD.
+           05 FILLER                    PIC X(5).
+           05 SORT-VENDOR               PIC 9(5).
+           05 FILLER                    PIC X(72).
+           05 SORT-PAID-AMOUNT          PIC S9(6)V99.
+           05 SORT-PAID-DATE            PIC 9(8).
+
+       FD  PRINTER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINTER-RECORD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WSPRNT01.CBL".
+       77  WORK-FILE-AT-END             PIC X VALUE "N".
+       77  RECORD-FOUND                 PIC X.
+       77  VENDOR-NOT-1099               PIC X.
+
+       77  CURRENT-VENDOR               PIC 9(5).
+       77  VENDOR-TOTAL                 PIC S9(7)V99.
+       77  REPORT-TOTAL                 PIC S9(9)V99.
+       77  LINE-COUNT                   PIC 999 VALUE ZERO.
+       77  PAGE-NUMBER                  PIC 9999 VALUE ZERO.
+       77  MAXIMUM-LINES                PIC 999 VALUE 55.
+
+       01  TITLE-LINE.
+           05 FILLER                   PIC X(25) VALUE SPACE.
+           05 FILLER                   PIC X(30)
+              VALUE "1099 VENDOR YEAR-END SUMMARY".
+           05 FILLER                   PIC X(17) VALUE SPACE.
+           05 FILLER                   PIC X(5) VALUE "PAGE:".
+           05 FILLER                   PIC X(1) VALUE SPACE.
+           05 PRINT-PAGE-NUMBER        PIC ZZZ9.
+
+       01  COLUMN-LINE.
+           05 FILLER                   PIC X(6) VALUE "VENDOR".
+           05 FILLER                   PIC X(4) VALUE SPACE.
+           05 FILLER                   PIC X(30) VALUE "VENDOR NAME".
+           05 FILLER                   PIC X(10) VALUE SPACE.
+           05 FILLER                   PIC X(14) VALUE "TOTAL PAID   ".
+
+       01  DETAIL-LINE.
+           05 PRINT-VENDOR             PIC 9(5).
+           05 FILLER                   PIC X(5) VALUE SPACE.
+           05 PRINT-VENDOR-NAME        PIC X(30).
+           05 FILLER                   PIC X(9) VALUE SPACE.
+           05 PRINT-VENDOR-TOTAL       PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(11) VALUE SPACE.
+           05 FILLER                   PIC X(29) VALUE
+              "TOTAL 1099 REPORTABLE PAID: ".
+           05 PRINT-GRAND-TOTAL        PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VENDOR-FILE.
+           PERFORM ACCEPT-PRINT-DESTINATION.
+           OPEN OUTPUT PRINTER-FILE.
+           MOVE ZEROES TO REPORT-TOTAL.
+
+       CLOSING-PROCEDURE.
+           CLOSE VENDOR-FILE.
+           CLOSE PRINTER-FILE.
+
+       MAIN-PROCESS.
+           PERFORM SORT-THE-VOUCHERS.
+           OPEN INPUT WORK-FILE.
+           PERFORM START-NEW-PAGE.
+           PERFORM READ-NEXT-VALID-WORK.
+           PERFORM PROCESS-ALL-VENDORS
+               UNTIL WORK-FILE-AT-END = "Y".
+           PERFORM PRINT-THE-GRAND-TOTAL.
+           CLOSE WORK-FILE.
+
+       SORT-THE-VOUCHERS.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-VENDOR
+               USING VOUCHER-FILE
+               GIVING WORK-FILE.
+
+       READ-NEXT-VALID-WORK.
+           MOVE "Y" TO VENDOR-NOT-1099.
+           PERFORM READ-NEXT-WORK.
+           PERFORM SKIP-UNPAID-OR-NOT-1099
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR VENDOR-NOT-1099 = "N".
+
+       SKIP-UNPAID-OR-NOT-1099.
+           IF WORK-PAID-DATE = ZEROES
+               MOVE "Y" TO VENDOR-NOT-1099
+           ELSE
+               PERFORM CHECK-VENDOR-1099-STATUS.
+           IF VENDOR-NOT-1099 = "Y"
+               PERFORM READ-NEXT-WORK.
+
+       READ-NEXT-WORK.
+           READ WORK-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WORK-FILE-AT-END.
+
+       CHECK-VENDOR-1099-STATUS.
+           MOVE WORK-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF RECORD-FOUND = "N" OR NOT VENDOR-IS-1099-ELIGIBLE
+               MOVE "Y" TO VENDOR-NOT-1099
+           ELSE
+               MOVE "N" TO VENDOR-NOT-1099.
+
+       PROCESS-ALL-VENDORS.
+           PERFORM START-ONE-VENDOR.
+           PERFORM PROCESS-ALL-VOUCHERS-FOR-VENDOR
+               UNTIL WORK-FILE-AT-END = "Y"
+                   OR WORK-VENDOR NOT = CURRENT-VENDOR.
+           PERFORM END-ONE-VENDOR.
+
+       START-ONE-VENDOR.
+           MOVE WORK-VENDOR TO CURRENT-VENDOR.
+           MOVE ZEROES TO VENDOR-TOTAL.
+
+       PROCESS-ALL-VOUCHERS-FOR-VENDOR.
+           ADD WORK-PAID-AMOUNT TO VENDOR-TOTAL.
+           PERFORM READ-NEXT-VALID-WORK.
+
+       END-ONE-VENDOR.
+           MOVE CURRENT-VENDOR TO VENDOR-NUMBER.
+           PERFORM READ-VENDOR-RECORD.
+           IF LINE-COUNT > MAXIMUM-LINES
+               PERFORM START-NEW-PAGE.
+           MOVE SPACE TO DETAIL-LINE.
+           MOVE CURRENT-VENDOR TO PRINT-VENDOR.
+           MOVE VENDOR-NAME TO PRINT-VENDOR-NAME.
+           MOVE VENDOR-TOTAL TO PRINT-VENDOR-TOTAL.
+           MOVE DETAIL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           ADD VENDOR-TOTAL TO REPORT-TOTAL.
+
+       PRINT-THE-GRAND-TOTAL.
+           MOVE SPACE TO GRAND-TOTAL-LINE.
+           MOVE REPORT-TOTAL TO PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+
+       READ-VENDOR-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ VENDOR-FILE RECORD
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       START-NEW-PAGE.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+           MOVE TITLE-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE SPACE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE COLUMN-LINE TO PRINTER-RECORD.
+           PERFORM WRITE-TO-PRINTER.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TO-PRINTER.
+           WRITE PRINTER-RECORD.
+           ADD 1 TO LINE-COUNT.
+
+           COPY "PLPRNT01.CBL".
