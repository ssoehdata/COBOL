@@ -0,0 +1,119 @@
+      * Voucher file export
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VCHEXP01.
+      *-------------------------------------------------------------
+      * Reads VOUCHER-FILE sequentially, same read-all pattern as
+      * NEWVND01's old-to-new conversion, and writes every voucher
+      * out to a flat, comma-delimited sequential extract so the
+      * data can be handed to an auditor or picked up by some other
+      * tool without a one-off program being written every time.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLVOUCH.CBL".
+
+           SELECT VOUCHER-EXPORT-FILE
+               ASSIGN TO "VCHEXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDVOUCH.CBL".
+
+       FD  VOUCHER-EXPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  VOUCHER-EXPORT-RECORD.
+           05 EXPORT-VOUCHER-NUMBER      PIC 9(5).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-VENDOR      PIC 9(5).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-INVOICE     PIC X(15).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-FOR         PIC X(30).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-AMOUNT      PIC -(6)9.99.
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-DATE        PIC 9(8).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-DUE         PIC 9(8).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-EXPENSE-CAT PIC X(2).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-SELECTED    PIC X.
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-PAID-AMOUNT PIC -(6)9.99.
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-PAID-DATE   PIC 9(8).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-CHECK-NO    PIC 9(6).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-VOID-DATE   PIC 9(8).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-VOID-REASON PIC X(30).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-SPLIT-FROM  PIC 9(5).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-PO-NUMBER   PIC 9(5).
+           05 FILLER                     PIC X VALUE ",".
+           05 EXPORT-VOUCHER-CREDIT-MEMO PIC X.
+
+       WORKING-STORAGE SECTION.
+
+       77  VOUCHER-FILE-AT-END          PIC X VALUE "N".
+       77  VOUCHERS-EXPORTED            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN INPUT VOUCHER-FILE.
+           OPEN OUTPUT VOUCHER-EXPORT-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE VOUCHER-FILE.
+           CLOSE VOUCHER-EXPORT-FILE.
+           DISPLAY VOUCHERS-EXPORTED " VOUCHER(S) EXPORTED TO VCHEXP".
+
+       MAIN-PROCESS.
+           PERFORM READ-NEXT-VOUCHER.
+           PERFORM EXPORT-ONE-VOUCHER
+               UNTIL VOUCHER-FILE-AT-END = "Y".
+
+       READ-NEXT-VOUCHER.
+           READ VOUCHER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO VOUCHER-FILE-AT-END.
+
+       EXPORT-ONE-VOUCHER.
+           PERFORM MOVE-VOUCHER-TO-EXPORT-RECORD.
+           WRITE VOUCHER-EXPORT-RECORD.
+           ADD 1 TO VOUCHERS-EXPORTED.
+           PERFORM READ-NEXT-VOUCHER.
+
+       MOVE-VOUCHER-TO-EXPORT-RECORD.
+           MOVE VOUCHER-NUMBER         TO EXPORT-VOUCHER-NUMBER.
+           MOVE VOUCHER-VENDOR         TO EXPORT-VOUCHER-VENDOR.
+           MOVE VOUCHER-INVOICE        TO EXPORT-VOUCHER-INVOICE.
+           MOVE VOUCHER-FOR            TO EXPORT-VOUCHER-FOR.
+           MOVE VOUCHER-AMOUNT         TO EXPORT-VOUCHER-AMOUNT.
+           MOVE VOUCHER-DATE           TO EXPORT-VOUCHER-DATE.
+           MOVE VOUCHER-DUE            TO EXPORT-VOUCHER-DUE.
+           MOVE VOUCHER-EXPENSE-CATEGORY TO EXPORT-VOUCHER-EXPENSE-CAT.
+           MOVE VOUCHER-SELECTED       TO EXPORT-VOUCHER-SELECTED.
+           MOVE VOUCHER-PAID-AMOUNT    TO EXPORT-VOUCHER-PAID-AMOUNT.
+           MOVE VOUCHER-PAID-DATE      TO EXPORT-VOUCHER-PAID-DATE.
+           MOVE VOUCHER-CHECK-NO       TO EXPORT-VOUCHER-CHECK-NO.
+           MOVE VOUCHER-VOID-DATE      TO EXPORT-VOUCHER-VOID-DATE.
+           MOVE VOUCHER-VOID-REASON    TO EXPORT-VOUCHER-VOID-REASON.
+           MOVE VOUCHER-SPLIT-FROM     TO EXPORT-VOUCHER-SPLIT-FROM.
+           MOVE VOUCHER-PO-NUMBER      TO EXPORT-VOUCHER-PO-NUMBER.
+           MOVE VOUCHER-CREDIT-MEMO    TO EXPORT-VOUCHER-CREDIT-MEMO.
