@@ -0,0 +1,22 @@
+      * The FD for the cash requirements checkpoint file
+      *---------------------------
+      * FDCKPT01.CBL
+      * Primary key - CHECKPOINT-KEY
+      * Lets CSHREQ01 save its report loop position every few
+      * vouchers, so a killed run can pick back up instead of
+      * re-sorting and reprinting from page one.
+      * This is a single record file, CHECKPOINT-KEY always = 1.
+      *-----------------------------
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-KEY            PIC 9.
+           05 CHECKPOINT-LAST-NUMBER    PIC 9(5).
+           05 CHECKPOINT-LAST-DUE       PIC 9(8).
+           05 CHECKPOINT-LINE-COUNT     PIC 999.
+           05 CHECKPOINT-PAGE-NUMBER    PIC 9999.
+           05 CHECKPOINT-RUNNING-TOTAL  PIC S9(7)V99.
+           05 CHECKPOINT-AGE-0-30       PIC S9(7)V99.
+           05 CHECKPOINT-AGE-31-60      PIC S9(7)V99.
+           05 CHECKPOINT-AGE-61-90      PIC S9(7)V99.
+           05 CHECKPOINT-AGE-OVER-90    PIC S9(7)V99.
