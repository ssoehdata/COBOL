@@ -0,0 +1,315 @@
+      * Maintaining the exchange rate table
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATMNT01.
+      *------------------------------------------
+      * Add, Change, Inquire and Delete for the
+      * exchange rate table - this is how a
+      * foreign currency is set up before a
+      * voucher can be keyed in it, and how its
+      * rate gets refreshed.
+      *------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "SLRATE01.CBL".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY "FDRATE01.CBL".
+
+       WORKING-STORAGE SECTION.
+       77  MENU-PICK                   PIC 9.
+           88 MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+
+       77  THE-MODE                    PIC X(7).
+       77  OK-TO-DELETE                PIC X.
+       77  RECORD-FOUND                PIC X.
+       77  WHICH-FIELD                 PIC 99.
+           88 WHICH-FIELD-IS-VALID     VALUES 0 THRU 3.
+
+           COPY "WSDATE01.CBL".
+
+           COPY "WSCASE01.CBL".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM OPENING-PROCEDURE.
+           PERFORM MAIN-PROCESS.
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       OPENING-PROCEDURE.
+           OPEN I-O RATE-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE RATE-FILE.
+
+       MAIN-PROCESS.
+           PERFORM GET-MENU-PICK.
+           PERFORM MAINTAIN-THE-FILE
+               UNTIL MENU-PICK = 0.
+      ********************************************************
+      *                    MENU
+      ********************************************************
+       GET-MENU-PICK.
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM ACCEPT-MENU-PICK.
+           PERFORM RE-ACCEPT-MENU-PICK
+               UNTIL MENU-PICK-IS-VALID.
+       DISPLAY-THE-MENU.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "   PLEASE SELECT:".
+           DISPLAY "  ".
+           DISPLAY "           1. ADD RECORDS".
+           DISPLAY "           2. CHANGE A RECORD".
+           DISPLAY "           3. LOOK UP A RECORD".
+           DISPLAY "           4. DELETE A RECORD".
+           DISPLAY " ".
+           DISPLAY "           0. EXIT".
+           PERFORM SCROLL-LINE 8 TIMES.
+
+       ACCEPT-MENU-PICK.
+           DISPLAY "YOUR CHOICE  (0-4)?".
+           ACCEPT MENU-PICK.
+
+       RE-ACCEPT-MENU-PICK.
+           DISPLAY "INVALID SELECTION  - PLEASE RE-TRY.".
+           PERFORM ACCEPT-MENU-PICK.
+
+       CLEAR-SCREEN.
+           PERFORM SCROLL-LINE 25 TIMES.
+
+       SCROLL-LINE.
+           DISPLAY " ".
+
+       MAINTAIN-THE-FILE.
+           PERFORM DO-THE-PICK.
+           PERFORM GET-MENU-PICK.
+
+       DO-THE-PICK.
+           IF MENU-PICK = 1
+               PERFORM ADD-MODE
+           ELSE
+           IF MENU-PICK = 2
+               PERFORM CHANGE-MODE
+           ELSE
+           IF MENU-PICK = 3
+               PERFORM INQUIRE-MODE
+           ELSE
+           IF MENU-PICK = 4
+              PERFORM DELETE-MODE.
+      *****************************************************
+      *                       ADD
+      *****************************************************
+       ADD-MODE.
+           MOVE "ADD"  TO THE-MODE.
+           PERFORM GET-NEW-RATE-CODE.
+           PERFORM ADD-RECORDS
+               UNTIL RATE-CURRENCY-CODE = "ZZZ".
+
+       GET-NEW-RATE-CODE.
+           PERFORM INIT-RATE-RECORD.
+           PERFORM ENTER-RATE-CURRENCY-CODE.
+           MOVE "Y" TO RECORD-FOUND.
+           PERFORM FIND-NEW-RATE-RECORD
+               UNTIL RECORD-FOUND = "N" OR
+                   RATE-CURRENCY-CODE = "ZZZ".
+
+       FIND-NEW-RATE-RECORD.
+           PERFORM READ-RATE-RECORD.
+           IF RECORD-FOUND = "Y"
+               DISPLAY "RECORD ALREADY ON FILE"
+               PERFORM ENTER-RATE-CURRENCY-CODE.
+
+       ADD-RECORDS.
+           PERFORM ENTER-REMAINING-FIELDS.
+           PERFORM WRITE-RATE-RECORD.
+           PERFORM GET-NEW-RATE-CODE.
+
+       ENTER-REMAINING-FIELDS.
+           PERFORM ENTER-RATE-CURRENCY-NAME.
+           PERFORM ENTER-RATE-EXCHANGE-RATE.
+           PERFORM ENTER-RATE-AS-OF-DATE.
+
+      *****************************************************
+      *                     CHANGE
+      *****************************************************
+       CHANGE-MODE.
+           MOVE "CHANGE" TO THE-MODE.
+           PERFORM GET-RATE-RECORD.
+           PERFORM CHANGE-RECORDS
+               UNTIL RATE-CURRENCY-CODE = "ZZZ".
+
+       CHANGE-RECORDS.
+           PERFORM GET-FIELD-TO-CHANGE.
+           PERFORM CHANGE-ONE-FIELD
+               UNTIL WHICH-FIELD = ZERO.
+
+           PERFORM GET-RATE-RECORD.
+
+       GET-FIELD-TO-CHANGE.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM ASK-WHICH-FIELD.
+
+       ASK-WHICH-FIELD.
+           PERFORM ACCEPT-WHICH-FIELD.
+           PERFORM RE-ACCEPT-WHICH-FIELD
+               UNTIL WHICH-FIELD-IS-VALID.
+
+       ACCEPT-WHICH-FIELD.
+           DISPLAY "ENTER THE NUMBER OF THE FIELD".
+           DISPLAY "TO CHANGE (1-3) OR 0 TO EXIT".
+           ACCEPT WHICH-FIELD.
+
+       RE-ACCEPT-WHICH-FIELD.
+           DISPLAY "INVALID ENTRY".
+           PERFORM ACCEPT-WHICH-FIELD.
+
+       CHANGE-ONE-FIELD.
+           PERFORM CHANGE-THIS-FIELD.
+           PERFORM GET-FIELD-TO-CHANGE.
+
+       CHANGE-THIS-FIELD.
+           IF WHICH-FIELD = 1
+               PERFORM ENTER-RATE-CURRENCY-NAME
+           ELSE
+           IF WHICH-FIELD = 2
+               PERFORM ENTER-RATE-EXCHANGE-RATE
+           ELSE
+           IF WHICH-FIELD = 3
+               PERFORM ENTER-RATE-AS-OF-DATE.
+
+           PERFORM REWRITE-RATE-RECORD.
+
+      ****************************************************
+      *                    INQUIRE
+      ****************************************************
+       INQUIRE-MODE.
+           MOVE "DISPLAY" TO THE-MODE.
+           PERFORM GET-RATE-RECORD.
+           PERFORM INQUIRE-RECORDS
+               UNTIL RATE-CURRENCY-CODE = "ZZZ".
+
+       INQUIRE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+           PERFORM GET-RATE-RECORD.
+
+      *****************************************************
+      *                     DELETE
+      *****************************************************
+       DELETE-MODE.
+           MOVE "DELETE" TO THE-MODE.
+           PERFORM GET-RATE-RECORD.
+           PERFORM DELETE-RECORDS
+               UNTIL RATE-CURRENCY-CODE = "ZZZ".
+
+       DELETE-RECORDS.
+           PERFORM DISPLAY-ALL-FIELDS.
+
+           PERFORM ASK-OK-TO-DELETE
+           IF OK-TO-DELETE = "Y"
+               PERFORM DELETE-RATE-RECORD.
+
+           PERFORM GET-RATE-RECORD.
+
+       ASK-OK-TO-DELETE.
+           PERFORM ACCEPT-OK-TO-DELETE.
+           PERFORM RE-ACCEPT-OK-TO-DELETE
+               UNTIL OK-TO-DELETE = "Y"  OR "N".
+
+       ACCEPT-OK-TO-DELETE.
+           DISPLAY "DELETE THIS RECORD (Y/N)?".
+           ACCEPT OK-TO-DELETE.
+           INSPECT OK-TO-DELETE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       RE-ACCEPT-OK-TO-DELETE.
+           DISPLAY "YOU MUST ENTER YES OR NO".
+           PERFORM ACCEPT-OK-TO-DELETE.
+
+      ****************************************************
+      *     Routines shared by all modes
+      ****************************************************
+       INIT-RATE-RECORD.
+           MOVE SPACE TO RATE-RECORD.
+           MOVE ZEROES TO RATE-RECORD.
+
+       ENTER-RATE-CURRENCY-CODE.
+           PERFORM ACCEPT-RATE-CURRENCY-CODE.
+
+       ACCEPT-RATE-CURRENCY-CODE.
+           DISPLAY " ".
+           DISPLAY "ENTER THE CURRENCY CODE TO " THE-MODE.
+           DISPLAY "ENTER ZZZ TO STOP ENTRY".
+           ACCEPT RATE-CURRENCY-CODE.
+           INSPECT RATE-CURRENCY-CODE
+               CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       GET-RATE-RECORD.
+           PERFORM INIT-RATE-RECORD.
+           PERFORM ENTER-RATE-CURRENCY-CODE.
+           MOVE "N" TO RECORD-FOUND.
+           PERFORM FIND-RATE-RECORD
+               UNTIL RECORD-FOUND = "Y" OR
+                   RATE-CURRENCY-CODE = "ZZZ".
+
+      ***********************************************
+      *    Routines shared by Add and Change
+      ***********************************************
+       FIND-RATE-RECORD.
+           PERFORM READ-RATE-RECORD.
+           IF RECORD-FOUND = "N"
+               DISPLAY "RECORD NOT FOUND"
+               PERFORM ENTER-RATE-CURRENCY-CODE.
+
+       ENTER-RATE-CURRENCY-NAME.
+           DISPLAY "ENTER THE CURRENCY NAME".
+           ACCEPT RATE-CURRENCY-NAME.
+
+       ENTER-RATE-EXCHANGE-RATE.
+           DISPLAY "ENTER THE EXCHANGE RATE (USD PER UNIT)".
+           ACCEPT RATE-EXCHANGE-RATE.
+
+       ENTER-RATE-AS-OF-DATE.
+           MOVE "ENTER THE DATE THIS RATE IS AS OF (MM/DD/CCYY)"
+               TO DATE-PROMPT.
+           PERFORM GET-A-DATE.
+           MOVE DATE-CCYYMMDD TO RATE-AS-OF-DATE.
+
+       DISPLAY-ALL-FIELDS.
+           DISPLAY " ".
+           DISPLAY "CURRENCY CODE      : " RATE-CURRENCY-CODE.
+           DISPLAY "1  CURRENCY NAME    : " RATE-CURRENCY-NAME.
+           DISPLAY "2  EXCHANGE RATE    : " RATE-EXCHANGE-RATE.
+           DISPLAY "3  AS OF DATE       : " RATE-AS-OF-DATE.
+           DISPLAY " ".
+
+      ***********************************************
+      *    File I/O
+      ***********************************************
+       READ-RATE-RECORD.
+           MOVE "Y" TO RECORD-FOUND.
+           READ RATE-FILE
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND.
+
+       WRITE-RATE-RECORD.
+           WRITE RATE-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING RATE RECORD".
+
+       REWRITE-RATE-RECORD.
+           REWRITE RATE-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING RATE RECORD".
+
+       DELETE-RATE-RECORD.
+           DELETE RATE-FILE
+               INVALID KEY
+                   DISPLAY "ERROR DELETING RATE RECORD".
+
+           COPY "PLDATE01.CBL".
